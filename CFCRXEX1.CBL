@@ -0,0 +1,16 @@
+000100**************************************************************
+000200*  CFCRXEX1  -  FUNDS CONFIGURATION CONVERSION EXCEPTION      *
+000300*    RECORD.  WRITTEN BY FCRFAN1 (AND ANY OTHER FCRFANx        *
+000400*    CONVERSION UTILITY) ONE RECORD PER FUND DROPPED WHEN A    *
+000500*    POLICY HAS MORE ACTIVE FUNDS THAN THE NEW, SMALLER FUND   *
+000600*    ARRAY CAN HOLD.  LETS THE FUNDS-CONFIG CONVERSION TEAM    *
+000700*    MANUALLY VERIFY OR CORRECT EVERY AFFECTED POLICY.         *
+000800**************************************************************
+000900     05  FCX-POLICY-ID               PIC 9(10).
+001000     05  FCX-RECORD-NUMBER           PIC 9(09).
+001100     05  FCX-BALANCE-AREA            PIC X(01).
+001200         88  FCX-BEGIN-BALANCE-AREA          VALUE 'B'.
+001300         88  FCX-END-BALANCE-AREA            VALUE 'E'.
+001400     05  FCX-OCCURRENCE-NUMBER       PIC 9(02).
+001500     05  FCX-FUND-NUMBER             PIC 9(03).
+001600     05  FCX-FUND-BALANCE            PIC S9(09)V99.
