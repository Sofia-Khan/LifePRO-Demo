@@ -0,0 +1,180 @@
+000100 IDENTIFICATION DIVISION.
+000200
+000300 PROGRAM-ID. FCRMAIN1.
+000400
+000500*TITLE.      FUNDS CONFIGURATION CONVERSION DRIVER
+000600
+000700 AUTHOR.     CSC FINANCIAL SERVICES GROUP.
+000800
+000900 SECURITY.   THIS PROGRAM IS THE PROPERTY OF CSC FINANCIAL
+001000             SERVICES GROUP. IT MAY NOT BE COPIED IN WHOLE OR IN
+001100             PART WITHOUT THE EXPRESS WRITTEN CONSENT OF
+001200             CSC FINANCIAL SERVICES GROUP.
+001300
+001400 DATE-WRITTEN.  AUGUST, 2026.
+001500
+001600 DATE-COMPILED.
+001700     EJECT
+001800*REMARKS.
+001900*=================================================================
+002000*                  MODULE   MODIFICATIONS                        *
+002100*=================================================================
+002200* ENH #        ID     DATE     DESCRIPTION                       *
+002300*-------- -------- -------- ------------------------------------ *
+002400* T-0210  Z001801  08/2026  INITIAL VERSION - TABLE-DRIVEN ENGINE*
+002410*                           DISPATCH BY TRX-TYPE-CODE            *
+002500*                                                                *
+002600*=================================================================
+002700*                                                                *
+002800*  MODULE NARRATIVE                                              *
+002900*   THIS IS THE FUNDS CONFIGURATION UTILITY'S CONTROL-JOB-FACING *
+003000*    DRIVER.  THE CONTROL JOB CALLS FCRMAIN1 ONCE PER TRANSACTION*
+003100*    (AND ONCE MORE AT END OF JOB) INSTEAD OF CALLING A SPECIFIC *
+003200*    CONVERSION ENGINE DIRECTLY.  FCRMAIN1 LOOKS THE INCOMING    *
+003300*    TRX-TYPE-CODE UP IN THE TRANSACTION-TYPE CONTROL TABLE      *
+003400*    (CFCRXTT1) TO FIND THE 8-CHARACTER PROGRAM NAME OF THE      *
+003500*    ENGINE THAT KNOWS HOW TO CONVERT THAT TRANSACTION TYPE, AND *
+003600*    CALLS IT BY CONTENT OF THAT FIELD.  A TYPE NOT LISTED IN    *
+003700*    THE TABLE FALLS BACK TO THE ANNUITY AN ENGINE, FCRFAN1,     *
+003800*    SINCE THAT IS THE ONLY TRANSACTION TYPE CONVERTED TODAY.    *
+003900*    THIS LETS A NEW TRANSACTION TYPE'S ENGINE BE ADDED TO THE   *
+004000*    CONTROL TABLE WITHOUT CHANGING THIS DRIVER OR ANY EXISTING  *
+004100*    ENGINE.  ON END OF JOB FCRMAIN1 CALLS EVERY ENGINE LISTED   *
+004200*    IN THE TABLE WITH END-OF-JOB SET, SO EACH ONE CAN CLOSE ITS *
+004300*    OWN FILES AND PRINT ITS OWN SUMMARY, THE SAME AS IT WOULD   *
+004400*    IF THE CONTROL JOB CALLED IT DIRECTLY.                      *
+004500******************************************************************
+004600     EJECT
+004700 ENVIRONMENT DIVISION.
+004800
+004900 DATA DIVISION.
+005000
+005100 WORKING-STORAGE SECTION.
+005200
+005300 01  FILLER                            PIC X(48)  VALUE
+005400     'XXXXX FCRMAIN1 WORKING STORAGE STARTS HERE XXXXX'.
+005500
+005600 01  DISPATCH-CONTROLS.
+005700     05  ENGINE-PROGRAM-NAME         PIC X(08).
+005800     05  TTT-SUBSCRIPT                PIC S9(04) COMP.
+005900
+006000 01  TRANSACTION-TYPE-TABLE.          COPY CFCRXTT1 SUPPRESS.
+006100
+006200 01  FILLER                          PIC X(48)  VALUE
+006300     'XXXXX FCRMAIN1 WORKING STORAGE ENDS HERE   XXXXX'.
+006400     EJECT
+006500 LINKAGE SECTION.
+006600
+006700 01  OLD-TRX-REC.
+006800     05  RDW-LENGTH                  PIC S9(04) COMP.
+006900     05  RDW-RESERVED                PIC S9(04) COMP.
+007000     05  TRX-POLICY-ID                PIC 9(10).
+007100     05  TRX-PLAN-CODE                PIC X(04).
+007200     05  TRX-RECORD-NUMBER            PIC 9(09).
+007300     05  TRX-TYPE-CODE                PIC X(04).
+007400     05  TRX-EFFECTIVE-DATE           PIC 9(08).
+007500
+007600 01  NEW-TRX-REC                      PIC X(01).
+007700
+007800 01  FUNDS-CONFIG-COMM-AREA.         COPY CFCRXCT1 SUPPRESS.
+007900
+008000 01  HEADER-LENGTH                    PIC S9(8) COMP.
+008100     EJECT
+008200 PROCEDURE DIVISION   USING   OLD-TRX-REC
+008300                              NEW-TRX-REC
+008400                              FUNDS-CONFIG-COMM-AREA
+008500                              HEADER-LENGTH.
+008600
+008700 000000-MAINLINE.
+008800
+008900     IF END-OF-JOB                    IN FUNDS-CONFIG-COMM-AREA
+009000         PERFORM 200000-BROADCAST-END-OF-JOB
+009100            THRU 200000-EXIT
+009200         GO TO 000000-EXIT
+009300     END-IF.
+009400
+009500     PERFORM 100000-FIND-ENGINE       THRU 100000-EXIT.
+009600
+009700     CALL ENGINE-PROGRAM-NAME          USING OLD-TRX-REC
+009800                                            NEW-TRX-REC
+009900                                            FUNDS-CONFIG-COMM-AREA
+010000                                            HEADER-LENGTH.
+010100
+010200 000000-EXIT.
+010300     GOBACK.
+010400     EJECT
+010500******************************************************************
+010600*  100000-FIND-ENGINE                                            *
+010700*    LOOKS TRX-TYPE-CODE UP IN THE TRANSACTION-TYPE CONTROL      *
+010800*    TABLE AND SETS ENGINE-PROGRAM-NAME TO THE MATCHING ENGINE'S *
+010900*    PROGRAM NAME, OR TO DEFAULT-ENGINE-PROGRAM IF NO ROW        *
+011000*    MATCHES.                                                    *
+011100******************************************************************
+011200 100000-FIND-ENGINE.
+011300
+011400     MOVE DEFAULT-ENGINE-PROGRAM       IN TRANSACTION-TYPE-TABLE
+011500       TO ENGINE-PROGRAM-NAME          IN DISPATCH-CONTROLS.
+011600
+011700     MOVE 1 TO TTT-SUBSCRIPT            IN DISPATCH-CONTROLS.
+011800
+011900     PERFORM 100100-SCAN-TRX-TYPE-TABLE THRU 100100-EXIT
+012000       UNTIL TTT-SUBSCRIPT              IN DISPATCH-CONTROLS
+012100             GREATER THAN TRX-TYPE-TABLE-LIMIT
+012200                                        IN TRANSACTION-TYPE-TABLE.
+012300
+012400 100000-EXIT.
+012500     EXIT.
+012600
+012700 100100-SCAN-TRX-TYPE-TABLE.
+012800
+012900     IF TTT-TRX-TYPE-CODE             IN TRANSACTION-TYPE-TABLE
+013000                                      (TTT-SUBSCRIPT
+013100                                       IN DISPATCH-CONTROLS)
+013200       EQUAL TRX-TYPE-CODE              IN OLD-TRX-REC
+013300         MOVE TTT-ENGINE-PROGRAM       IN TRANSACTION-TYPE-TABLE
+013400                                      (TTT-SUBSCRIPT
+013500                                       IN DISPATCH-CONTROLS)
+013600           TO ENGINE-PROGRAM-NAME      IN DISPATCH-CONTROLS
+013700         MOVE TRX-TYPE-TABLE-LIMIT      IN TRANSACTION-TYPE-TABLE
+013800           TO TTT-SUBSCRIPT            IN DISPATCH-CONTROLS
+013900     END-IF.
+014000
+014100     ADD 1 TO TTT-SUBSCRIPT             IN DISPATCH-CONTROLS.
+014200
+014300 100100-EXIT.
+014400     EXIT.
+014500     EJECT
+014600******************************************************************
+014700*  200000-BROADCAST-END-OF-JOB                                   *
+014800*    CALLS EVERY ENGINE LISTED IN THE TRANSACTION-TYPE CONTROL   *
+014900*    TABLE WITH END-OF-JOB STILL SET, SO EACH ONE RUNS ITS OWN   *
+015000*    END-OF-RUN REPORTING AND CLOSES ITS OWN FILES.              *
+015100******************************************************************
+015200 200000-BROADCAST-END-OF-JOB.
+015300
+015400     MOVE 1 TO TTT-SUBSCRIPT             IN DISPATCH-CONTROLS.
+015500
+015600     PERFORM 200100-CALL-ENGINE-END-OF-JOB THRU 200100-EXIT
+015700       UNTIL TTT-SUBSCRIPT              IN DISPATCH-CONTROLS
+015800             GREATER THAN TRX-TYPE-TABLE-LIMIT
+015900                                        IN TRANSACTION-TYPE-TABLE.
+016000
+016100 200000-EXIT.
+016200     EXIT.
+016300
+016400 200100-CALL-ENGINE-END-OF-JOB.
+016500
+016600     MOVE TTT-ENGINE-PROGRAM           IN TRANSACTION-TYPE-TABLE
+016700                                      (TTT-SUBSCRIPT
+016800                                       IN DISPATCH-CONTROLS)
+016900       TO ENGINE-PROGRAM-NAME           IN DISPATCH-CONTROLS.
+017000
+017100     CALL ENGINE-PROGRAM-NAME           USING OLD-TRX-REC
+017200                                           NEW-TRX-REC
+017300                                           FUNDS-CONFIG-COMM-AREA
+017400                                           HEADER-LENGTH.
+017500
+017600     ADD 1 TO TTT-SUBSCRIPT              IN DISPATCH-CONTROLS.
+017700
+017800 200100-EXIT.
+017900     EXIT.
