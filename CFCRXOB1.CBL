@@ -0,0 +1,17 @@
+000100**************************************************************
+000200*  CFCRXOB1  -  FUNDS CONFIGURATION CONVERSION OUT-OF-BALANCE *
+000300*    RECORD.  WRITTEN BY FCRFAN1 (AND ANY OTHER FCRFANx       *
+000400*    CONVERSION UTILITY) WHEN THE CONTROL TOTAL OF FUND       *
+000500*    BALANCES ON THE NEW TRANSACTION RECORD DOES NOT MATCH    *
+000600*    THE OLD TRANSACTION RECORD'S TOTAL, ADJUSTED FOR ANY      *
+000700*    BALANCES THAT WERE EXPECTED TO BE DROPPED OR REDIRECTED   *
+000800*    BY THE FUND TRUNCATION LOGIC.  LETS THE FUNDS-CONFIG      *
+000900*    CONVERSION TEAM TELL A GENUINE OUT-OF-BALANCE CONDITION   *
+001000*    APART FROM AN EXPECTED TRUNCATION.                        *
+001100**************************************************************
+001200     05  FOB-POLICY-ID               PIC 9(10).
+001300     05  FOB-RECORD-NUMBER           PIC 9(09).
+001400     05  FOB-OLD-TOTAL               PIC S9(09)V99.
+001500     05  FOB-NEW-TOTAL               PIC S9(09)V99.
+001600     05  FOB-EXPECTED-DIFFERENCE     PIC S9(09)V99.
+001700     05  FOB-ACTUAL-DIFFERENCE       PIC S9(09)V99.
