@@ -0,0 +1,23 @@
+000100**************************************************************
+000200*  CFCRXTT1  -  FUNDS CONFIGURATION CONVERSION TRANSACTION-   *
+000300*    TYPE CONTROL TABLE.  COPIED INTO FCRMAIN1 ONLY.  MAPS    *
+000400*    EACH TRX-TYPE-CODE THIS SHOP CONVERTS TO THE 8-CHARACTER *
+000500*    PROGRAM NAME OF THE ENGINE THAT KNOWS HOW TO CONVERT IT, *
+000600*    SO NEW TRANSACTION TYPES ARE ADDED BY ADDING A TABLE ROW *
+000700*    RATHER THAN BY CHANGING FCRMAIN1 ITSELF.  A TRX-TYPE-    *
+000800*    CODE NOT FOUND IN THE TABLE ROUTES TO DEFAULT-ENGINE-    *
+000900*    PROGRAM, THE ANNUITY AN ENGINE, SINCE THAT IS THE ONLY   *
+001000*    TRANSACTION TYPE THIS SHOP CONVERTS TODAY.                *
+001100**************************************************************
+001200     05  DEFAULT-ENGINE-PROGRAM      PIC X(08) VALUE 'FCRFAN1 '.
+001300
+001400     05  TRX-TYPE-TABLE-VALUES.
+001500         10  FILLER                  PIC X(04) VALUE 'AN  '.
+001600         10  FILLER                  PIC X(08) VALUE 'FCRFAN1 '.
+001700
+001800     05  TRX-TYPE-TABLE REDEFINES TRX-TYPE-TABLE-VALUES.
+001900         10  TRX-TYPE-TABLE-ENTRY    OCCURS 1 TIMES.
+002000             15  TTT-TRX-TYPE-CODE   PIC X(04).
+002100             15  TTT-ENGINE-PROGRAM  PIC X(08).
+002200
+002300     05  TRX-TYPE-TABLE-LIMIT        PIC S9(04) COMP VALUE +1.
