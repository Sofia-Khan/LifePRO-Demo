@@ -0,0 +1,18 @@
+000100**************************************************************
+000200*  PVCSINIT  -  GENERIC TRAILING-FUND-SLOT INITIALIZATION     *
+000300*    PROCEDURE COPY.  REPLACED INTO A PARAGRAPH THAT HAS      *
+000400*    ALREADY SET FIRST-START / LENGTH-OF-MOVE / LENGTH-MOVED  *
+000500*    / MAX-LENGTH IN INIT-LENGTHS.  CALLS THE GENERIC          *
+000600*    DISPLACEMENT-MOVE UTILITY TO MOVE ONE DEFAULT FUND        *
+000700*    ENTRY INTO THE NEXT TRAILING SLOT OF THE FUND ARRAY      *
+000800*    NAMED BY COPY-DATA-AREA AND ADVANCES THE POINTERS.         *
+000900**************************************************************
+001000     CALL WS-FCRXMOV
+002000         USING   DEFAULT-FUND-ENTRY
+003000                 COPY-DATA-AREA
+004000                 FIRST-START             IN INIT-LENGTHS
+005000                 LENGTH-OF-MOVE          IN INIT-LENGTHS.
+006000
+007000     ADD LENGTH-OF-MOVE              IN INIT-LENGTHS
+008000       TO LENGTH-MOVED               IN INIT-LENGTHS
+009000          FIRST-START                IN INIT-LENGTHS.
