@@ -1,734 +1,2363 @@
-000100 IDENTIFICATION DIVISION.
-000200
-000300 PROGRAM-ID. FCRFAN1.
-000400
-000500*TITLE.      ANNUITY AN FUNDS CONFIGURATION UTILITY
-000600
-000700 AUTHOR.     CSC FINANCIAL SERVICES GROUP.
-000800
-000900 SECURITY.   THIS PROGRAM IS THE PROPERTY OF CSC FINANCIAL
-001000             SERVICES GROUP. IT MAY NOT BE COPIED IN WHOLE OR IN
-001100             PART WITHOUT THE EXPRESS WRITTEN CONSENT OF
-001200             CSC FINANCIAL SERVICES GROUP.
-001300
-001400 DATE-WRITTEN.  MARCH, 2009.
-001500
-001600 DATE-COMPILED.
-001700     EJECT
-001800*REMARKS.
-001900*=================================================================
-002000*                  MODULE   MODIFICATIONS                        *
-002100*=================================================================
-002200* ENH #        ID     DATE     DESCRIPTION                       *
-002300*-------- -------- -------- ------------------------------------ *
-002400* T-0090  Z001801  03/2009  FUND CONFIGURATION FLEXIBILITY       *
-002410* T-0138  Z001801  03/2010  FUNDS CONFIG CONVERSION CLEAN UP     *
-002500*                                                                *
-002600*=================================================================
-002700*                                                                *
-002800*  MODULE NARRATIVE                                              *
-002900*   THIS IS PART OF THE WMA / V1 FUNDS CONFIGURATION UTILITY     *
-003000*    PROCESS.  IT IS TO BE USED TO CONFIGURE / RECONFIGURE THE   *
-003100*    NUMBER OF FUNDS FOR THE ANNUITY ANNUAL STATEMNT TRANSACTION.*
-003200*                                                                *
-003300*   THE ONLY DIFFERENCE BETWEEN THE OLD AND NEW VERSION OF THE   *
-003400*    THE RECORDS BEING CONFIGURED MUST BE THE NUMBER OF          *
-003500*    OCCURRENCES CONTAINED IN THE FUND ARRAYS IN THE             *
-003600*    ANNUAL STATEMENT COPYBOOK - CIUAFAN1.                       *
-003700*    ALL OTHER ASPECTS OF THE TWO TRANSACTIONS MUST BE THE SAME. *
-003800*                                                                *
-003900*   THE FIRST TIME INTO THE MODULE THERE IS A SET UP TO CALCULATE*
-004000*    THE VARIOUS LENGTHS AND DISPLACEMENTS COMMON TO ALL OF THE  *
-004100*    TRANSACTIONS THIS MODULE WILL 'CONVERT' OR CONFIGURE.  THE  *
-004200*    CALCULATED VALUES WILL BE USED TO DO GENERIC MOVES OF BLOCKS*
-004300*    OF DATA FROM THE OLD TRANSACTION FORMAT TO THE NEW ONE.     *
-004400*    ONCE CALCULATED AND SAVED THERE IS NO NEED TO REDO THEM.    *
-004500*                                                                *
-004600*   FOR EACH ENTRY INTO THIS MODULE THE NEW TRANSACTION RECORD   *
-004700*    WILL PROCESS THE FOLLOWING AREAS FROM THE OLD TRANSACTION   *
-004800*    (NOTE THE HEADER DATA HAS ALREADY BEEN MOVED BY THE CONTROL *
-004900*     PROCESS):                                                  *
-005000*    1. LENGTH OF THE NEW COPYBOOK IS SET                        *
-005100*    2. THE FIXED AREAS OF THE TRANSACTION                       *
-005200*    3. ANY FUND ARRAY(S)                                        *
-005300******************************************************************
-005400     EJECT
-005500 ENVIRONMENT DIVISION.
-005600
-005700 DATA DIVISION.
-005800
-005900 WORKING-STORAGE SECTION.
+000010 IDENTIFICATION DIVISION.
+000020
+000030 PROGRAM-ID. FCRFAN1.
+000040
+000050*TITLE.      ANNUITY AN FUNDS CONFIGURATION UTILITY
+000060
+000070 AUTHOR.     CSC FINANCIAL SERVICES GROUP.
+000080
+000090 SECURITY.   THIS PROGRAM IS THE PROPERTY OF CSC FINANCIAL
+000100             SERVICES GROUP. IT MAY NOT BE COPIED IN WHOLE OR IN
+000110             PART WITHOUT THE EXPRESS WRITTEN CONSENT OF
+000120             CSC FINANCIAL SERVICES GROUP.
+000130
+000140 DATE-WRITTEN.  MARCH, 2009.
+000150
+000160 DATE-COMPILED.
+000170     EJECT
+000180*REMARKS.
+000190*=================================================================
+000200*                  MODULE   MODIFICATIONS                        *
+000210*=================================================================
+000220* ENH #        ID     DATE     DESCRIPTION                       *
+000230*-------- -------- -------- ------------------------------------ *
+000240* T-0090  Z001801  03/2009  FUND CONFIGURATION FLEXIBILITY       *
+000250* T-0138  Z001801  03/2010  FUNDS CONFIG CONVERSION CLEAN UP     *
+000260* T-0201  Z001801  08/2026  WRITE FUND EXCEPTION DETAIL RECORDS  *
+000270* T-0202  Z001801  08/2026  ADD END-OF-RUN CONVERSION SUMMARY    *
+000280* T-0203  Z001801  08/2026  ADD SIMULATE/PREVIEW MODE            *
+000290* T-0204  Z001801  08/2026  ADD 3RD BEGIN/END-BALANCES OCCURS    *
+000300* T-0205  Z001801  08/2026  ADD CHECKPOINT RECORD LOGGING        *
+000310* T-0206  Z001801  08/2026  REDIRECT DROPPED FUNDS TO RESIDUAL   *
+000320* T-0207  Z001801  08/2026  ADD OLD/NEW CONTROL TOTAL RECONCILE  *
+000330* T-0208  Z001801  08/2026  ADD PER-PLAN MAX-FUNDS OVERRIDE TBL  *
+000340* T-0209  Z001801  08/2026  ADD PER-RUN OPERATOR LOG RECORD      *
+000350*                                                                *
+000360*=================================================================
+000370*                                                                *
+000380*  MODULE NARRATIVE                                              *
+000390*   THIS IS PART OF THE WMA / V1 FUNDS CONFIGURATION UTILITY     *
+000400*    PROCESS.  IT IS TO BE USED TO CONFIGURE / RECONFIGURE THE   *
+000410*    NUMBER OF FUNDS FOR THE ANNUITY ANNUAL STATEMNT TRANSACTION.*
+000420*                                                                *
+000430*   THE ONLY DIFFERENCE BETWEEN THE OLD AND NEW VERSION OF THE   *
+000440*    THE RECORDS BEING CONFIGURED MUST BE THE NUMBER OF          *
+000450*    OCCURRENCES CONTAINED IN THE FUND ARRAYS IN THE             *
+000460*    ANNUAL STATEMENT COPYBOOK - CIUAFAN1.                       *
+000470*    ALL OTHER ASPECTS OF THE TWO TRANSACTIONS MUST BE THE SAME. *
+000480*                                                                *
+000490*   THE FIRST TIME INTO THE MODULE THERE IS A SET UP TO CALCULATE*
+000500*    THE VARIOUS LENGTHS AND DISPLACEMENTS COMMON TO ALL OF THE  *
+000510*    TRANSACTIONS THIS MODULE WILL 'CONVERT' OR CONFIGURE.  THE  *
+000520*    CALCULATED VALUES WILL BE USED TO DO GENERIC MOVES OF BLOCKS*
+000530*    OF DATA FROM THE OLD TRANSACTION FORMAT TO THE NEW ONE.     *
+000540*    ONCE CALCULATED AND SAVED THERE IS NO NEED TO REDO THEM.    *
+000550*                                                                *
+000560*   FOR EACH ENTRY INTO THIS MODULE THE NEW TRANSACTION RECORD   *
+000570*    WILL PROCESS THE FOLLOWING AREAS FROM THE OLD TRANSACTION   *
+000580*    (NOTE THE HEADER DATA HAS ALREADY BEEN MOVED BY THE CONTROL *
+000590*     PROCESS):                                                  *
+000600*    1. LENGTH OF THE NEW COPYBOOK IS SET                        *
+000610*    2. THE FIXED AREAS OF THE TRANSACTION                       *
+000620*    3. ANY FUND ARRAY(S)                                        *
+000630******************************************************************
+000640     EJECT
+000650 ENVIRONMENT DIVISION.
+000660
+000670 INPUT-OUTPUT SECTION.
+000680
+000690 FILE-CONTROL.
+000700
+000710     SELECT FUND-EXCEPTION-FILE   ASSIGN TO FCRXEXC
+000720                                   ORGANIZATION IS SEQUENTIAL
+000730                                   FILE STATUS IS FCRXEXC-STATUS.
+000740
+000750     SELECT CONVERSION-SUMMARY-FILE ASSIGN TO FCRSUMR
+000760                                   ORGANIZATION IS SEQUENTIAL
+000770                                   FILE STATUS IS FCRSUMR-STATUS.
+000780
+000790     SELECT CHECKPOINT-FILE       ASSIGN TO FCRCKPT
+000800                                   ORGANIZATION IS SEQUENTIAL
+000810                                   FILE STATUS IS FCRCKPT-STATUS.
+000820
+000830     SELECT OUT-OF-BALANCE-FILE   ASSIGN TO FCROOBL
+000840                                   ORGANIZATION IS SEQUENTIAL
+000850                                   FILE STATUS IS FCROOBL-STATUS.
+000860
+000870     SELECT RUN-LOG-FILE          ASSIGN TO FCRRLOG
+000880                                   ORGANIZATION IS SEQUENTIAL
+000890                                   FILE STATUS IS FCRRLOG-STATUS.
+000900
+000910 DATA DIVISION.
+000920
+000930 FILE SECTION.
+000940
+000950 FD  FUND-EXCEPTION-FILE.
+000960
+000970 01  FUND-EXCEPTION-RECORD.          COPY CFCRXEX1 SUPPRESS.
+000980
+000990 FD  CONVERSION-SUMMARY-FILE.
+001000
+001010 01  SUMMARY-REPORT-RECORD.
+001020     05  SRR-LABEL               PIC X(50).
+001030     05  SRR-VALUE               PIC ZZZ,ZZZ,ZZ9.
+001040     05  FILLER                  PIC X(21).
+001050
+001060 FD  CHECKPOINT-FILE.
+001070
+001080 01  CHECKPOINT-RECORD.
+001090     05  CKPT-POLICY-ID          PIC 9(10).
+001100     05  CKPT-RECORD-NUMBER      PIC 9(09).
+001110     05  CKPT-CONV-COUNT         PIC 9(09).
+001120     05  FILLER                  PIC X(43).
+001130
+001140 FD  OUT-OF-BALANCE-FILE.
+001150
+001160 01  OUT-OF-BALANCE-RECORD.          COPY CFCRXOB1 SUPPRESS.
+001170
+001180 FD  RUN-LOG-FILE.
+001190
+001200 01  RUN-LOG-RECORD.
+001210     05  RLOG-RUN-DATE           PIC 9(08).
+001220     05  RLOG-WV0910-ID          PIC X(06).
+001230     05  RLOG-WV1001-ID          PIC X(06).
+001240     05  RLOG-CONV-CTR           PIC 9(09).
+001250     05  RLOG-CONV-INCR-CTR      PIC 9(09).
+001260     05  RLOG-CONV-DECR-CTR      PIC 9(09).
+001270     05  RLOG-TOO-MANY-CTR       PIC 9(09).
+001280     05  RLOG-RESIDUAL-CTR       PIC 9(09).
+001290     05  RLOG-OUT-OF-BALANCE-CTR PIC 9(09).
+001300     05  FILLER                  PIC X(15).
+001310
+001320 WORKING-STORAGE SECTION.
+001330
+001340 01  FILLER                            PIC X(48)  VALUE
+001350     'XXXXX FCRFAN1 WORKING STORAGE STARTS HERE XXXXX'.
+001360
+001370 01  CONSTANTS.
+001380     05  WS-FCRXDSP                  PIC X(8) VALUE 'FCRXDSP '.
+001390     05  WS-FCRXMOV                  PIC X(8) VALUE 'FCRXMOV '.
+001400     05  DISPLACEMENT-CONSTANT       PIC S9(8) COMP VALUE +1.
+001410     05  CHECKPOINT-INTERVAL         PIC S9(8) COMP VALUE +1000.
+001420
+001430**************************************************************
+001440*  FILE-STATUS-CODES - ONE STATUS FIELD PER OUTPUT FILE, SET    *
+001450*    BY EVERY OPEN/WRITE/CLOSE SO A DASD OR ALLOCATION FAILURE  *
+001460*    IS DETECTED RATHER THAN SILENTLY IGNORED.                  *
+001470**************************************************************
+001480 01  FILE-STATUS-CODES.
+001490     05  FCRXEXC-STATUS              PIC X(02).
+001500         88  FCRXEXC-STATUS-OK               VALUE '00'.
+001510     05  FCRSUMR-STATUS              PIC X(02).
+001520         88  FCRSUMR-STATUS-OK               VALUE '00'.
+001530     05  FCRCKPT-STATUS              PIC X(02).
+001540         88  FCRCKPT-STATUS-OK               VALUE '00'.
+001550     05  FCROOBL-STATUS              PIC X(02).
+001560         88  FCROOBL-STATUS-OK               VALUE '00'.
+001570     05  FCRRLOG-STATUS              PIC X(02).
+001580         88  FCRRLOG-STATUS-OK               VALUE '00'.
+001590
+001600 01  FILE-ERROR-CONTROLS.
+001610     05  FEC-FILE-ID                 PIC X(08).
+001620     05  FEC-FILE-STATUS             PIC X(02).
+001630
+001640 01  WORK-AREAS.
+001650     05  FIRST-TIME-THRU-SW          PIC X     VALUE 'Y'.
+001660         88  FIRST-TIME-THRU                   VALUE 'Y'.
+001670     05  CONVERSION-REQUIRED-SW      PIC X     VALUE 'Y'.
+001680         88  CONVERSION-NOT-REQUIRED           VALUE 'N'.
+001690     05  FUND-AREA-CHANGE-DIRECTION  PIC X     VALUE 'U'.
+001700         88  FUND-AREA-INCREASING              VALUE 'U'.
+001710         88  FUND-AREA-DECREASING              VALUE 'D'.
+001720     05  TRX-TRUNCATED-SW            PIC X     VALUE SPACE.
+001730         88  TRX-WAS-TRUNCATED                 VALUE 'Y'.
+001740     05  TRX-EXPECTED-DIFFERENCE     PIC S9(09)V99 COMP-3
+001750                                      VALUE ZERO.
+001760
+001770 01  LENGTHS-AND-DISPLACEMENTS.
+001780     05  NEW-RDW-LENGTH              PIC S9(8) COMP.
+001790     05  LENGTH-FIXED-1              PIC S9(8) COMP.
+001800     05  LENGTH-FIXED-2B             PIC S9(8) COMP.
+001810     05  LENGTH-FIXED-3E             PIC S9(8) COMP.
+001820     05  DISP-TO-FIXED-1             PIC S9(8) COMP.
+001830     05  INPUT-DISPLACEMENTS.
+001840         10  IN-DISP-TO-FIXED-2B-1   PIC S9(8) COMP.
+001850         10  IN-DISP-TO-FIXED-2B-2   PIC S9(8) COMP.
+001860         10  IN-DISP-TO-FIXED-2B-3   PIC S9(8) COMP.
+001870         10  IN-DISP-TO-FIXED-3E-1   PIC S9(8) COMP.
+001880         10  IN-DISP-TO-FIXED-3E-2   PIC S9(8) COMP.
+001890         10  IN-DISP-TO-FIXED-3E-3   PIC S9(8) COMP.
+001900     05  OUTPUT-DISPLACEMENTS.
+001910         10  OUT-DISP-TO-FIXED-2B-1  PIC S9(8) COMP.
+001920         10  OUT-DISP-TO-FIXED-2B-2  PIC S9(8) COMP.
+001930         10  OUT-DISP-TO-FIXED-2B-3  PIC S9(8) COMP.
+001940         10  OUT-DISP-TO-FIXED-3E-1  PIC S9(8) COMP.
+001950         10  OUT-DISP-TO-FIXED-3E-2  PIC S9(8) COMP.
+001960         10  OUT-DISP-TO-FIXED-3E-3  PIC S9(8) COMP.
+001970     05  OLD-ARRAY-LENGTHS.
+001980         10  OLD-B-FUND-ARRAY-LENGTH PIC S9(8) COMP.
+001990         10  OLD-E-FUND-ARRAY-LENGTH PIC S9(8) COMP.
+002000     05  NEW-ARRAY-LENGTHS.
+002010         10  NEW-B-FUND-ARRAY-LENGTH PIC S9(8) COMP.
+002020         10  NEW-E-FUND-ARRAY-LENGTH PIC S9(8) COMP.
+002030
+002040 01  DEFAULT-FUND-ENTRY.
+002050     05  DFE-FUND-NUMBER             PIC 9(03).
+002060     05  DFE-FUND-BALANCE            PIC S9(09)V99 COMP-3.
+002070
+002080 01  FUND-EXCEPTION-CONTROLS.
+002090     05  FCX-SUBSCRIPT               PIC S9(4) COMP.
+002100     05  FCX-LIMIT                   PIC S9(4) COMP.
+002110     05  FCX-RESIDUAL-BALANCE        PIC S9(09)V99 COMP-3.
+002120     05  FCX-FIND-SUBSCRIPT          PIC S9(4) COMP.
+002130     05  FCX-FIND-LIMIT              PIC S9(4) COMP.
+002140     05  FCX-FOUND-SW                PIC X(01) VALUE SPACE.
+002150         88  FCX-RESIDUAL-FOUND                VALUE 'Y'.
+002160
+002170 01  CHECKPOINT-CONTROLS.
+002180     05  CKPT-RECORDS-SINCE-LAST     PIC S9(8) COMP
+002190                                     VALUE ZERO.
+002200     05  CKPT-QUOTIENT               PIC S9(8) COMP.
+002210     05  CKPT-REMAINDER              PIC S9(8) COMP.
+002220 01  RECONCILIATION-CONTROLS.
+002230     05  REC-OLD-TOTAL               PIC S9(09)V99 COMP-3.
+002240     05  REC-NEW-TOTAL               PIC S9(09)V99 COMP-3.
+002250     05  REC-ACTUAL-DIFFERENCE       PIC S9(09)V99 COMP-3.
+002260     05  REC-SUBSCRIPT               PIC S9(4) COMP.
+002270     05  REC-LIMIT                   PIC S9(4) COMP.
+002280
+002290 01  PLAN-MAX-FUNDS-CONTROLS.
+002300     05  DEFAULT-OLD-MAX-FUNDS       PIC S9(4) COMP.
+002310     05  DEFAULT-NEW-MAX-FUNDS       PIC S9(4) COMP.
+002320     05  PMF-SUBSCRIPT               PIC S9(4) COMP.
+002330
+002340**************************************************************
+002350*                  C O P Y B O O K S                         *
+002360**************************************************************
+002370
+002380 01  OLD-FUND-CONSTANTS.              COPY CFUAXMCD SUPPRESS.
+002390
+002400 01  NEW-FUND-CONSTANTS.              COPY CIUAXMCD SUPPRESS.
+002410
+002420 01  PLAN-MAX-FUNDS-CONFIG.            COPY CFCRXPM1 SUPPRESS.
+002430
+002440 01  INIT-LENGTHS.                    COPY CVCSINIT SUPPRESS.
+002450
+002460 01  RELEASE-IDENTIFIER.
+002470     05  WV0910-ID                   PIC X(6)  VALUE 'WV0910'.
+002480     05  WV1001-ID                   PIC X(6)  VALUE 'WV1001'.
+002490
+002500 01  FILLER                          PIC X(48)  VALUE
+002510     'XXXX FCRFAN1 WORKING STORAGE ENDS HERE XXXX'.
+002520
+002530     EJECT
+002540**************************************************************
+002550*             L I N K A G E    S E C T I O N                 *
+002560**************************************************************
+002570
+002580 LINKAGE SECTION.
+002590
+002600 01  OLD-AN-TRX-REC.                 COPY CFUAFAN1 SUPPRESS.
+002610
+002620 01  NEW-AN-TRX-REC.                 COPY CIUAFAN1 SUPPRESS.
+002630
+002640 01  FUNDS-CONFIG-COMM-AREA.         COPY CFCRXCT1 SUPPRESS.
+002650
+002660 01  HEADER-LENGTH                   PIC S9(8) COMP.
+002670     EJECT
+002680 PROCEDURE DIVISION   USING   OLD-AN-TRX-REC
+002690                              NEW-AN-TRX-REC
+002700                              FUNDS-CONFIG-COMM-AREA
+002710                              HEADER-LENGTH.
+002720
+002730 000000-MAINLINE.
+002740
+002750     IF FIRST-TIME-THRU              IN WORK-AREAS
+002760         PERFORM 100000-INITIALIZATION THRU 100000-EXIT.
+002770
+002780     IF END-OF-JOB                   IN FUNDS-CONFIG-COMM-AREA
+002790         PERFORM 400000-END-OF-RUN-REPORT
+002800            THRU 400000-EXIT
+002810         GO TO 000000-EXIT
+002820     END-IF.
+002830
+002840     IF CONVERSION-NOT-REQUIRED      IN WORK-AREAS
+002850         SET NOT-CONVERTED           IN FUNDS-CONFIG-COMM-AREA
+002860           TO TRUE
+002870         GO TO 000000-EXIT
+002880     END-IF.
+002890
+002900     PERFORM 200000-REFORMAT-AN-TRX    THRU 200000-EXIT.
+002910
+002920     PERFORM 300000-TERMINATION        THRU 300000-EXIT.
+002930
+002940
+002950 000000-EXIT.
+002960     GOBACK.
+002970
+002980
+002990 100000-INITIALIZATION.
+003000
+003010     MOVE SPACES
+003020       TO FIRST-TIME-THRU-SW         IN WORK-AREAS.
+003030
+003040     OPEN OUTPUT FUND-EXCEPTION-FILE.
+003050     IF NOT FCRXEXC-STATUS-OK
+003060         MOVE 'FCRXEXC' TO FEC-FILE-ID
+003070         MOVE FCRXEXC-STATUS TO FEC-FILE-STATUS
+003080         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+003090     END-IF.
+003100     OPEN OUTPUT CHECKPOINT-FILE.
+003110     IF NOT FCRCKPT-STATUS-OK
+003120         MOVE 'FCRCKPT' TO FEC-FILE-ID
+003130         MOVE FCRCKPT-STATUS TO FEC-FILE-STATUS
+003140         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+003150     END-IF.
+003160     OPEN OUTPUT OUT-OF-BALANCE-FILE.
+003170     IF NOT FCROOBL-STATUS-OK
+003180         MOVE 'FCROOBL' TO FEC-FILE-ID
+003190         MOVE FCROOBL-STATUS TO FEC-FILE-STATUS
+003200         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+003210     END-IF.
+003220
+003230     MOVE LENGTH OF NEW-AN-TRX-REC
+003240       TO NEW-RDW-LENGTH             IN LENGTHS-AND-DISPLACEMENTS.
+003250
+003260     MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
+003270       TO DFE-FUND-NUMBER            IN DEFAULT-FUND-ENTRY.
+003280     MOVE ZERO
+003290       TO DFE-FUND-BALANCE           IN DEFAULT-FUND-ENTRY.
+003300
+003310     IF ANN-POLICY-MAX-FUNDS         IN NEW-FUND-CONSTANTS
+003320       GREATER THAN
+003330        ANN-POLICY-MAX-FUNDS         IN OLD-FUND-CONSTANTS
+003340         SET FUND-AREA-INCREASING    IN WORK-AREAS
+003350           TO TRUE
+003360     ELSE
+003370         SET FUND-AREA-DECREASING    IN WORK-AREAS
+003380           TO TRUE
+003390     END-IF.
+003400
+003410* LENGTH OF TRX INFO UP TO THE BALANCE AREA
+003420     CALL WS-FCRXDSP   USING   TRX-INFO
+003430                                     IN OLD-AN-TRX-REC
+003440                               STATEMENT-SUMMARY-BALANCES
+003450                                     IN OLD-AN-TRX-REC
+003460                               LENGTH-FIXED-1.
+003470
+003480* LENGTH OF FIXED AREA IN THE BEGIN BALANCE AREA
+003490     CALL WS-FCRXDSP   USING   BEGIN-BALANCES
+003500                                     IN OLD-AN-TRX-REC (1)
+003510                               FUND-INFO-ARRAY
+003520                                     IN BEGIN-BALANCES
+003530                                     IN OLD-AN-TRX-REC (1)
+003540                               LENGTH-FIXED-2B.
+003550
+003560* LENGTH OF FIXED AREA IN THE END BALANCE AREA
+003570     CALL WS-FCRXDSP   USING   END-BALANCES
+003580                                     IN OLD-AN-TRX-REC (1)
+003590                               FUND-INFO-ARRAY
+003600                                     IN END-BALANCES
+003610                                     IN OLD-AN-TRX-REC (1)
+003620                               LENGTH-FIXED-3E.
+003630
+003640* LENGTH OF ARRAY IN THE BEGIN BALANCE AREA OF THE OLD TRX
+003650     MOVE LENGTH OF FUND-INFO-ARRAY  IN BEGIN-BALANCES
+003660                                     IN OLD-AN-TRX-REC (1)
+003670       TO OLD-B-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS.
+003680
+003690* LENGTH OF ARRAY IN THE BEGIN BALANCE AREA OF THE NEW TRX
+003700     MOVE LENGTH OF FUND-INFO-ARRAY  IN BEGIN-BALANCES
+003710                                     IN NEW-AN-TRX-REC (1)
+003720       TO NEW-B-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS.
+003730
+003740* LENGTH OF ARRAY IN THE END BALANCE AREA OF THE OLD TRX
+003750     MOVE LENGTH OF FUND-INFO-ARRAY  IN END-BALANCES
+003760                                     IN OLD-AN-TRX-REC (1)
+003770       TO OLD-E-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS.
+003780
+003790* LENGTH OF ARRAY IN THE END BALANCE AREA OF THE NEW TRX
+003800     MOVE LENGTH OF FUND-INFO-ARRAY  IN END-BALANCES
+003810                                     IN NEW-AN-TRX-REC (1)
+003820       TO NEW-E-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS.
+003830
+003840* DISPLACEMENT TO TRX-INFO
+003850     MOVE HEADER-LENGTH
+003860       TO DISP-TO-FIXED-1            IN LENGTHS-AND-DISPLACEMENTS.
+003870     ADD DISPLACEMENT-CONSTANT       IN CONSTANTS
+003880       TO DISP-TO-FIXED-1            IN LENGTHS-AND-DISPLACEMENTS.
+003890
+003900* DISPLACEMENT TO FIRST OCCURS OF FIXED DATA IN BEGIN BALANCES
+003910     MOVE DISP-TO-FIXED-1            IN LENGTHS-AND-DISPLACEMENTS
+003920       TO IN-DISP-TO-FIXED-2B-1      IN LENGTHS-AND-DISPLACEMENTS
+003930          OUT-DISP-TO-FIXED-2B-1     IN LENGTHS-AND-DISPLACEMENTS.
+003940     ADD LENGTH-FIXED-1              IN LENGTHS-AND-DISPLACEMENTS
+003950       TO IN-DISP-TO-FIXED-2B-1      IN LENGTHS-AND-DISPLACEMENTS
+003960          OUT-DISP-TO-FIXED-2B-1     IN LENGTHS-AND-DISPLACEMENTS.
+003970
+003980* DISPLACEMENT TO SECOND OCCURS OF FIXED DATA IN BEGIN BALANCES
+003990     MOVE IN-DISP-TO-FIXED-2B-1      IN LENGTHS-AND-DISPLACEMENTS
+004000       TO IN-DISP-TO-FIXED-2B-2      IN LENGTHS-AND-DISPLACEMENTS.
+004010     MOVE OUT-DISP-TO-FIXED-2B-1     IN LENGTHS-AND-DISPLACEMENTS
+004020       TO OUT-DISP-TO-FIXED-2B-2     IN LENGTHS-AND-DISPLACEMENTS.
+004030
+004040     ADD LENGTH-FIXED-2B             IN LENGTHS-AND-DISPLACEMENTS
+004050       TO IN-DISP-TO-FIXED-2B-2      IN LENGTHS-AND-DISPLACEMENTS
+004060          OUT-DISP-TO-FIXED-2B-2     IN LENGTHS-AND-DISPLACEMENTS.
+004070
+004080     ADD OLD-B-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
+004090       TO IN-DISP-TO-FIXED-2B-2      IN LENGTHS-AND-DISPLACEMENTS.
+004100     ADD NEW-B-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
+004110       TO OUT-DISP-TO-FIXED-2B-2     IN LENGTHS-AND-DISPLACEMENTS.
+004120
+004130* DISPLACEMENT TO THIRD OCCURS OF FIXED DATA IN BEGIN BALANCES
+004140     MOVE IN-DISP-TO-FIXED-2B-2      IN LENGTHS-AND-DISPLACEMENTS
+004150       TO IN-DISP-TO-FIXED-2B-3      IN LENGTHS-AND-DISPLACEMENTS.
+004160     MOVE OUT-DISP-TO-FIXED-2B-2     IN LENGTHS-AND-DISPLACEMENTS
+004170       TO OUT-DISP-TO-FIXED-2B-3     IN LENGTHS-AND-DISPLACEMENTS.
+004180
+004190     ADD LENGTH-FIXED-2B             IN LENGTHS-AND-DISPLACEMENTS
+004200       TO IN-DISP-TO-FIXED-2B-3      IN LENGTHS-AND-DISPLACEMENTS
+004210          OUT-DISP-TO-FIXED-2B-3     IN LENGTHS-AND-DISPLACEMENTS.
+004220
+004230     ADD OLD-B-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
+004240       TO IN-DISP-TO-FIXED-2B-3      IN LENGTHS-AND-DISPLACEMENTS.
+004250     ADD NEW-B-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
+004260       TO OUT-DISP-TO-FIXED-2B-3     IN LENGTHS-AND-DISPLACEMENTS.
+004270
+004280* DISPLACEMENT TO FIRST OCCURS OF FIXED DATA IN END BALANCES
+004290     MOVE IN-DISP-TO-FIXED-2B-3      IN LENGTHS-AND-DISPLACEMENTS
+004300       TO IN-DISP-TO-FIXED-3E-1      IN LENGTHS-AND-DISPLACEMENTS.
+004310     MOVE OUT-DISP-TO-FIXED-2B-3     IN LENGTHS-AND-DISPLACEMENTS
+004320       TO OUT-DISP-TO-FIXED-3E-1     IN LENGTHS-AND-DISPLACEMENTS.
+004330
+004340     ADD LENGTH-FIXED-2B             IN LENGTHS-AND-DISPLACEMENTS
+004350       TO IN-DISP-TO-FIXED-3E-1      IN LENGTHS-AND-DISPLACEMENTS
+004360          OUT-DISP-TO-FIXED-3E-1     IN LENGTHS-AND-DISPLACEMENTS.
+004370
+004380     ADD OLD-B-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
+004390       TO IN-DISP-TO-FIXED-3E-1      IN LENGTHS-AND-DISPLACEMENTS.
+004400     ADD NEW-B-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
+004410       TO OUT-DISP-TO-FIXED-3E-1     IN LENGTHS-AND-DISPLACEMENTS.
+004420
+004430* DISPLACEMENT TO SECOND OCCURS OF FIXED DATA IN END BALANCES
+004440     MOVE IN-DISP-TO-FIXED-3E-1      IN LENGTHS-AND-DISPLACEMENTS
+004450       TO IN-DISP-TO-FIXED-3E-2      IN LENGTHS-AND-DISPLACEMENTS.
+004460     MOVE OUT-DISP-TO-FIXED-3E-1     IN LENGTHS-AND-DISPLACEMENTS
+004470       TO OUT-DISP-TO-FIXED-3E-2     IN LENGTHS-AND-DISPLACEMENTS.
+004480
+004490     ADD LENGTH-FIXED-3E             IN LENGTHS-AND-DISPLACEMENTS
+004500       TO IN-DISP-TO-FIXED-3E-2      IN LENGTHS-AND-DISPLACEMENTS
+004510          OUT-DISP-TO-FIXED-3E-2     IN LENGTHS-AND-DISPLACEMENTS.
+004520
+004530     ADD OLD-E-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
+004540       TO IN-DISP-TO-FIXED-3E-2      IN LENGTHS-AND-DISPLACEMENTS.
+004550     ADD NEW-E-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
+004560       TO OUT-DISP-TO-FIXED-3E-2     IN LENGTHS-AND-DISPLACEMENTS.
+004570
+004580* DISPLACEMENT TO THIRD OCCURS OF FIXED DATA IN END BALANCES
+004590     MOVE IN-DISP-TO-FIXED-3E-2      IN LENGTHS-AND-DISPLACEMENTS
+004600       TO IN-DISP-TO-FIXED-3E-3      IN LENGTHS-AND-DISPLACEMENTS.
+004610     MOVE OUT-DISP-TO-FIXED-3E-2     IN LENGTHS-AND-DISPLACEMENTS
+004620       TO OUT-DISP-TO-FIXED-3E-3     IN LENGTHS-AND-DISPLACEMENTS.
+004630
+004640     ADD LENGTH-FIXED-3E             IN LENGTHS-AND-DISPLACEMENTS
+004650       TO IN-DISP-TO-FIXED-3E-3      IN LENGTHS-AND-DISPLACEMENTS
+004660          OUT-DISP-TO-FIXED-3E-3     IN LENGTHS-AND-DISPLACEMENTS.
+004670
+004680     ADD OLD-E-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
+004690       TO IN-DISP-TO-FIXED-3E-3      IN LENGTHS-AND-DISPLACEMENTS.
+004700     ADD NEW-E-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
+004710       TO OUT-DISP-TO-FIXED-3E-3     IN LENGTHS-AND-DISPLACEMENTS.
+004720
+004730     IF    OLD-B-FUND-ARRAY-LENGTH   IN LENGTHS-AND-DISPLACEMENTS
+004740     EQUAL NEW-B-FUND-ARRAY-LENGTH   IN LENGTHS-AND-DISPLACEMENTS
+004750     AND   OLD-E-FUND-ARRAY-LENGTH   IN LENGTHS-AND-DISPLACEMENTS
+004760     EQUAL NEW-E-FUND-ARRAY-LENGTH   IN LENGTHS-AND-DISPLACEMENTS
+004770         SET CONVERSION-NOT-REQUIRED IN WORK-AREAS TO TRUE
+004780     END-IF.
+004790
+004800     MOVE ANN-POLICY-MAX-FUNDS      IN OLD-FUND-CONSTANTS
+004810       TO DEFAULT-OLD-MAX-FUNDS     IN PLAN-MAX-FUNDS-CONTROLS.
+004820     MOVE ANN-POLICY-MAX-FUNDS      IN NEW-FUND-CONSTANTS
+004830       TO DEFAULT-NEW-MAX-FUNDS     IN PLAN-MAX-FUNDS-CONTROLS.
+004840
+004850 100000-EXIT.
+004860     EXIT.
+004870
+004880**************************************************************
+004890*  195000-LOOKUP-PLAN-MAX-FUNDS - RESETS ANN-POLICY-MAX-FUNDS  *
+004900*    IN OLD-FUND-CONSTANTS / NEW-FUND-CONSTANTS TO THE SYSTEM- *
+004910*    WIDE DEFAULTS CAPTURED BY 100000-INITIALIZATION, THEN      *
+004920*    OVERRIDES THEM FROM THE PER-PLAN TABLE (CFCRXPM1) IF THE   *
+004930*    TRANSACTION'S PLAN CODE IS LISTED THERE.  RUN ONCE AT THE  *
+004940*    TOP OF EVERY TRANSACTION, REAL OR SIMULATED, SO EVERY      *
+004950*    DOWNSTREAM PARAGRAPH THAT READS ANN-POLICY-MAX-FUNDS SEES  *
+004960*    THE RIGHT COUNT FOR THIS TRANSACTION'S PLAN.               *
+004970**************************************************************
+004980 195000-LOOKUP-PLAN-MAX-FUNDS.
+004990
+005000     MOVE DEFAULT-OLD-MAX-FUNDS      IN PLAN-MAX-FUNDS-CONTROLS
+005010       TO ANN-POLICY-MAX-FUNDS       IN OLD-FUND-CONSTANTS.
+005020     MOVE DEFAULT-NEW-MAX-FUNDS      IN PLAN-MAX-FUNDS-CONTROLS
+005030       TO ANN-POLICY-MAX-FUNDS       IN NEW-FUND-CONSTANTS.
+005040
+005050     MOVE 1 TO PMF-SUBSCRIPT          IN PLAN-MAX-FUNDS-CONTROLS.
+005060
+005070     PERFORM 195100-SCAN-PLAN-MAX-FUNDS THRU 195100-EXIT
+005080       UNTIL PMF-SUBSCRIPT            IN PLAN-MAX-FUNDS-CONTROLS
+005090             GREATER THAN PLAN-MAX-FUNDS-TABLE-LIMIT
+005100                                      IN PLAN-MAX-FUNDS-CONFIG.
+005110
+005120* THE PLAN LOOKUP ABOVE MAY HAVE CHANGED ANN-POLICY-MAX-FUNDS,  *
+005130* SO RE-DERIVE THE DIRECTION SWITCH FROM THIS TRANSACTION'S     *
+005140* OWN OLD/NEW MAX-FUNDS RATHER THAN TRUST THE SYSTEM-WIDE       *
+005150* SETTING 100000-INITIALIZATION COMPUTED ONCE AT STARTUP.       *
+005160     IF ANN-POLICY-MAX-FUNDS         IN NEW-FUND-CONSTANTS
+005170       GREATER THAN
+005180        ANN-POLICY-MAX-FUNDS         IN OLD-FUND-CONSTANTS
+005190         SET FUND-AREA-INCREASING    IN WORK-AREAS
+005200           TO TRUE
+005210     ELSE
+005220         SET FUND-AREA-DECREASING    IN WORK-AREAS
+005230           TO TRUE
+005240     END-IF.
+005250
+005260 195000-EXIT.
+005270     EXIT.
+005280
+005290 195100-SCAN-PLAN-MAX-FUNDS.
+005300
+005310     IF PMF-PLAN-CODE                IN PLAN-MAX-FUNDS-CONFIG
+005320                                     (PMF-SUBSCRIPT
+005330                                      IN PLAN-MAX-FUNDS-CONTROLS)
+005340       EQUAL TRX-PLAN-CODE            IN TRX-INFO
+005350                                      IN OLD-AN-TRX-REC
+005360         IF PMF-OLD-MAX-FUNDS        IN PLAN-MAX-FUNDS-CONFIG
+005370                                     (PMF-SUBSCRIPT
+005380                                      IN PLAN-MAX-FUNDS-CONTROLS)
+005390           NOT GREATER THAN
+005400              DEFAULT-OLD-MAX-FUNDS  IN PLAN-MAX-FUNDS-CONTROLS
+005410             AND PMF-NEW-MAX-FUNDS   IN PLAN-MAX-FUNDS-CONFIG
+005420                                     (PMF-SUBSCRIPT
+005430                                      IN PLAN-MAX-FUNDS-CONTROLS)
+005440               NOT GREATER THAN
+005450                DEFAULT-NEW-MAX-FUNDS IN PLAN-MAX-FUNDS-CONTROLS
+005460             MOVE PMF-OLD-MAX-FUNDS  IN PLAN-MAX-FUNDS-CONFIG
+005470                                     (PMF-SUBSCRIPT
+005480                                      IN PLAN-MAX-FUNDS-CONTROLS)
+005490               TO ANN-POLICY-MAX-FUNDS IN OLD-FUND-CONSTANTS
+005500             MOVE PMF-NEW-MAX-FUNDS  IN PLAN-MAX-FUNDS-CONFIG
+005510                                     (PMF-SUBSCRIPT
+005520                                      IN PLAN-MAX-FUNDS-CONTROLS)
+005530               TO ANN-POLICY-MAX-FUNDS IN NEW-FUND-CONSTANTS
+005540         END-IF
+005550         MOVE PLAN-MAX-FUNDS-TABLE-LIMIT
+005560                                      IN PLAN-MAX-FUNDS-CONFIG
+005570           TO PMF-SUBSCRIPT           IN PLAN-MAX-FUNDS-CONTROLS
+005580     END-IF.
+005590
+005600     ADD 1 TO PMF-SUBSCRIPT            IN PLAN-MAX-FUNDS-CONTROLS.
+005610
+005620 195100-EXIT.
+005630     EXIT.
+005640
+005650 200000-REFORMAT-AN-TRX.
+005660
+005670     PERFORM 195000-LOOKUP-PLAN-MAX-FUNDS THRU 195000-EXIT.
+005680
+005690     MOVE ZERO
+005700       TO TRX-EXPECTED-DIFFERENCE    IN WORK-AREAS.
+005710     MOVE SPACE
+005720       TO TRX-TRUNCATED-SW           IN WORK-AREAS.
+005730
+005740     IF SIMULATE-ONLY            IN FUNDS-CONFIG-COMM-AREA
+005750         PERFORM 250000-SIMULATE-AN-TRX
+005760            THRU 250000-EXIT
+005770         GO TO 200000-EXIT
+005780     END-IF.
+005790
+005800     MOVE NEW-RDW-LENGTH             IN LENGTHS-AND-DISPLACEMENTS
+005810       TO RDW-LENGTH                 IN NEW-AN-TRX-REC.
+005820
+005830     MOVE OLD-AN-TRX-REC (DISP-TO-FIXED-1 : LENGTH-FIXED-1)
+005840       TO NEW-AN-TRX-REC (DISP-TO-FIXED-1 : LENGTH-FIXED-1).
+005850     MOVE OLD-AN-TRX-REC (IN-DISP-TO-FIXED-2B-1
+005860                          : LENGTH-FIXED-2B)
+005870       TO NEW-AN-TRX-REC (OUT-DISP-TO-FIXED-2B-1
+005880                          : LENGTH-FIXED-2B).
+005890
+005900     PERFORM 210000-PROCESS-BEGIN-FUNDS-1
+005910        THRU 210000-EXIT.
+005920
+005930     MOVE OLD-AN-TRX-REC (IN-DISP-TO-FIXED-2B-2
+005940                          : LENGTH-FIXED-2B)
+005950       TO NEW-AN-TRX-REC (OUT-DISP-TO-FIXED-2B-2
+005960                          : LENGTH-FIXED-2B).
+005970
+005980     PERFORM 220000-PROCESS-BEGIN-FUNDS-2
+005990        THRU 220000-EXIT.
 006000
-006100 01  FILLER                            PIC X(48)  VALUE
-006200     'XXXXX FCRFAN1 WORKING STORAGE STARTS HERE XXXXX'.
-006300
-006400 01  CONSTANTS.
-006500     05  WS-FCRXDSP                  PIC X(8) VALUE 'FCRXDSP '.
-006600     05  DISPLACEMENT-CONSTANT       PIC S9(8) COMP VALUE +1.
-006700
-006800 01  WORK-AREAS.
-006900     05  FIRST-TIME-THRU-SW          PIC X     VALUE 'Y'.
-007000         88  FIRST-TIME-THRU                   VALUE 'Y'.
-007010     05  CONVERSION-REQUIRED-SW      PIC X     VALUE 'Y'.
-007020         88  CONVERSION-NOT-REQUIRED           VALUE 'N'.
-007100     05  FUND-AREA-CHANGE-DIRECTION  PIC X     VALUE 'U'.
-007200         88  FUND-AREA-INCREASING              VALUE 'U'.
-007300         88  FUND-AREA-DECREASING              VALUE 'D'.
-007400
-007500 01  LENGTHS-AND-DISPLACEMENTS.
-007600     05  NEW-RDW-LENGTH              PIC S9(8) COMP.
-007700     05  LENGTH-FIXED-1              PIC S9(8) COMP.
-007800     05  LENGTH-FIXED-2B             PIC S9(8) COMP.
-007900     05  LENGTH-FIXED-3E             PIC S9(8) COMP.
-008000     05  DISP-TO-FIXED-1             PIC S9(8) COMP.
-008100     05  INPUT-DISPLACEMENTS.
-008200         10  IN-DISP-TO-FIXED-2B-1   PIC S9(8) COMP.
-008300         10  IN-DISP-TO-FIXED-2B-2   PIC S9(8) COMP.
-008400         10  IN-DISP-TO-FIXED-3E-1   PIC S9(8) COMP.
-008500         10  IN-DISP-TO-FIXED-3E-2   PIC S9(8) COMP.
-008600     05  OUTPUT-DISPLACEMENTS.
-008700         10  OUT-DISP-TO-FIXED-2B-1  PIC S9(8) COMP.
-008800         10  OUT-DISP-TO-FIXED-2B-2  PIC S9(8) COMP.
-008900         10  OUT-DISP-TO-FIXED-3E-1  PIC S9(8) COMP.
-009000         10  OUT-DISP-TO-FIXED-3E-2  PIC S9(8) COMP.
-009100     05  OLD-ARRAY-LENGTHS.
-009200         10  OLD-B-FUND-ARRAY-LENGTH PIC S9(8) COMP.
-009300         10  OLD-E-FUND-ARRAY-LENGTH PIC S9(8) COMP.
-009400     05  NEW-ARRAY-LENGTHS.
-009500         10  NEW-B-FUND-ARRAY-LENGTH PIC S9(8) COMP.
-009600         10  NEW-E-FUND-ARRAY-LENGTH PIC S9(8) COMP.
-009700
-009800**************************************************************
-009900*                  C O P Y B O O K S                         *
-010000**************************************************************
-010100
-010200 01  OLD-FUND-CONSTANTS.              COPY CFUAXMCD SUPPRESS.
-010300
-010400 01  NEW-FUND-CONSTANTS.              COPY CIUAXMCD SUPPRESS.
-010500
-010600 01  INIT-LENGTHS.                    COPY CVCSINIT SUPPRESS.
-010700
-010800 01  RELEASE-IDENTIFIER.
-010900     05  WV0910-ID                   PIC X(6)  VALUE 'WV0910'.
-010910     05  WV1001-ID                   PIC X(6)  VALUE 'WV1001'.
-011000
-011100 01  FILLER                          PIC X(48)  VALUE
-011200     'XXXX FCRFAN1 WORKING STORAGE ENDS HERE XXXX'.
-011300
-011400     EJECT
-011500**************************************************************
-011600*             L I N K A G E    S E C T I O N                 *
-011700**************************************************************
-011800
-011900 LINKAGE SECTION.
-012000
-012100 01  OLD-AN-TRX-REC.                 COPY CFUAFAN1 SUPPRESS.
-012200
-012300 01  NEW-AN-TRX-REC.                 COPY CIUAFAN1 SUPPRESS.
-012400
-012500 01  FUNDS-CONFIG-COMM-AREA.         COPY CFCRXCT1 SUPPRESS.
-012600
-012700 01  HEADER-LENGTH                   PIC S9(8) COMP.
-012800     EJECT
-012900 PROCEDURE DIVISION   USING   OLD-AN-TRX-REC
-013000                              NEW-AN-TRX-REC
-013100                              FUNDS-CONFIG-COMM-AREA
-013200                              HEADER-LENGTH.
-013300
-013400 000000-MAINLINE.
-013500
-013600
-013700     IF FIRST-TIME-THRU              IN WORK-AREAS
-013800         PERFORM 100000-INITIALIZATION THRU 100000-EXIT.
-013900
-013910     IF CONVERSION-NOT-REQUIRED      IN WORK-AREAS
-013920         SET NOT-CONVERTED           IN FUNDS-CONFIG-COMM-AREA
-013930           TO TRUE
-013940         GO TO 000000-EXIT
-013950     END-IF.
+006010     MOVE OLD-AN-TRX-REC (IN-DISP-TO-FIXED-2B-3
+006020                          : LENGTH-FIXED-2B)
+006030       TO NEW-AN-TRX-REC (OUT-DISP-TO-FIXED-2B-3
+006040                          : LENGTH-FIXED-2B).
+006050
+006060     PERFORM 260000-PROCESS-BEGIN-FUNDS-3
+006070        THRU 260000-EXIT.
+006080
+006090     MOVE OLD-AN-TRX-REC (IN-DISP-TO-FIXED-3E-1
+006100                          : LENGTH-FIXED-3E)
+006110       TO NEW-AN-TRX-REC (OUT-DISP-TO-FIXED-3E-1
+006120                          : LENGTH-FIXED-3E).
+006130
+006140     PERFORM 230000-PROCESS-END-FUNDS-1
+006150        THRU 230000-EXIT.
+006160
+006170     MOVE OLD-AN-TRX-REC (IN-DISP-TO-FIXED-3E-2
+006180                          : LENGTH-FIXED-3E)
+006190       TO NEW-AN-TRX-REC (OUT-DISP-TO-FIXED-3E-2
+006200                          : LENGTH-FIXED-3E).
+006210
+006220     PERFORM 240000-PROCESS-END-FUNDS-4
+006230        THRU 240000-EXIT.
+006240
+006250     MOVE OLD-AN-TRX-REC (IN-DISP-TO-FIXED-3E-3
+006260                          : LENGTH-FIXED-3E)
+006270       TO NEW-AN-TRX-REC (OUT-DISP-TO-FIXED-3E-3
+006280                          : LENGTH-FIXED-3E).
+006290
+006300     PERFORM 270000-PROCESS-END-FUNDS-3
+006310        THRU 270000-EXIT.
+006320
+006330     PERFORM 285000-RECONCILE-CONTROL-TOTALS
+006340        THRU 285000-EXIT.
+006350
+006360 200000-EXIT.
+006370     EXIT.
+006380
+006390**************************************************************
+006400*  250000-SIMULATE-AN-TRX - PREVIEW MODE.  ENTERED INSTEAD OF   *
+006410*    THE REAL FUND ARRAY / FIXED AREA MOVES WHEN THE CONTROL    *
+006420*    JOB HAS SET SIMULATE-ONLY IN THE COMM AREA.  RUNS THE      *
+006430*    SAME CHECK-MAX-FUNDS LOGIC AGAINST THE OLD TRANSACTION SO  *
+006440*    THE TRUNCATION-IMPACT EXCEPTION RECORDS AND COUNTERS COME  *
+006450*    OUT THE SAME AS A REAL RUN, BUT NEW-AN-TRX-REC IS LEFT     *
+006460*    UNTOUCHED SO THE CONTROL JOB HAS NOTHING REAL TO WRITE.    *
+006470**************************************************************
+006480 250000-SIMULATE-AN-TRX.
+006490
+006500     PERFORM 212000-CHECK-MAX-FUNDS  THRU 212000-EXIT.
+006510     PERFORM 222000-CHECK-MAX-FUNDS  THRU 222000-EXIT.
+006520     PERFORM 262000-CHECK-MAX-FUNDS  THRU 262000-EXIT.
+006530     PERFORM 232000-CHECK-MAX-FUNDS  THRU 232000-EXIT.
+006540     PERFORM 242000-CHECK-MAX-FUNDS  THRU 242000-EXIT.
+006550     PERFORM 272000-CHECK-MAX-FUNDS  THRU 272000-EXIT.
+006560
+006570     SET SIMULATED                   IN FUNDS-CONFIG-COMM-AREA
+006580       TO TRUE.
+006590
+006600 250000-EXIT.
+006610     EXIT.
+006620
+006630 210000-PROCESS-BEGIN-FUNDS-1.
+006640
+006650     IF FUND-AREA-DECREASING         IN WORK-AREAS
+006660         MOVE FUND-INFO-ARRAY        IN BEGIN-BALANCES
+006670                                     IN OLD-AN-TRX-REC (1)
+006680                                    (1 : NEW-B-FUND-ARRAY-LENGTH)
+006690           TO FUND-INFO-ARRAY        IN BEGIN-BALANCES
+006700                                     IN NEW-AN-TRX-REC (1)
+006710        MOVE SPACES
+006720          TO FUND-INFORMATION           IN BEGIN-BALANCES
+006730                                        IN NEW-AN-TRX-REC
+006740                                       (1 ANN-POLICY-MAX-FUNDS
+006750                                        IN NEW-FUND-CONSTANTS + 1)
+006760        INITIALIZE FUND-INFORMATION     IN BEGIN-BALANCES
+006770                                        IN NEW-AN-TRX-REC
+006780                                       (1 ANN-POLICY-MAX-FUNDS
+006790                                        IN NEW-FUND-CONSTANTS + 1)
+006800            REPLACING NUMERIC DATA BY ZEROES
+006810        MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
+006820          TO FUND-NUMBER                IN BEGIN-BALANCES
+006830                                        IN NEW-AN-TRX-REC
+006840                                       (1 ANN-POLICY-MAX-FUNDS
+006850                                        IN NEW-FUND-CONSTANTS + 1)
+006860         PERFORM 212000-CHECK-MAX-FUNDS
+006870            THRU 212000-EXIT
+006880         GO TO 210000-EXIT
+006890     END-IF.
+006900
+006910     MOVE FUND-INFO-ARRAY            IN BEGIN-BALANCES
+006920                                     IN OLD-AN-TRX-REC (1)
+006930                                    (1 : OLD-B-FUND-ARRAY-LENGTH)
+006940       TO FUND-INFO-ARRAY            IN BEGIN-BALANCES
+006950                                     IN NEW-AN-TRX-REC (1)
+006960                                    (1 : OLD-B-FUND-ARRAY-LENGTH).
+006970
+006980     MOVE SPACES
+006990       TO FUND-INFORMATION           IN BEGIN-BALANCES
+007000                                     IN NEW-AN-TRX-REC
+007010                                    (1 ANN-POLICY-MAX-FUNDS
+007020                                     IN OLD-FUND-CONSTANTS + 1).
+007030
+007040     INITIALIZE FUND-INFORMATION     IN BEGIN-BALANCES
+007050                                     IN NEW-AN-TRX-REC
+007060                                    (1 ANN-POLICY-MAX-FUNDS
+007070                                     IN OLD-FUND-CONSTANTS + 1)
+007080         REPLACING NUMERIC DATA BY ZEROES.
+007090
+007100     MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
+007110       TO FUND-NUMBER                IN BEGIN-BALANCES
+007120                                     IN NEW-AN-TRX-REC
+007130                                    (1 ANN-POLICY-MAX-FUNDS
+007140                                     IN OLD-FUND-CONSTANTS + 1).
+007150
+007160     COMPUTE FIRST-START             IN INIT-LENGTHS
+007170         =   OLD-B-FUND-ARRAY-LENGTH IN LENGTHS-AND-DISPLACEMENTS
+007180         +   DISPLACEMENT-CONSTANT   IN CONSTANTS.
+007190
+007200     MOVE LENGTH OF FUND-INFORMATION IN BEGIN-BALANCES
+007210                                     IN NEW-AN-TRX-REC (1 1)
+007220       TO LENGTH-OF-MOVE             IN INIT-LENGTHS
+007230          LENGTH-MOVED               IN INIT-LENGTHS.
+007240     ADD  OLD-B-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS
+007250       TO LENGTH-MOVED               IN INIT-LENGTHS.
+007260     MOVE LENGTH OF FUND-INFO-ARRAY  IN BEGIN-BALANCES
+007270                                     IN NEW-AN-TRX-REC (1)
+007280       TO MAX-LENGTH                 IN INIT-LENGTHS.
+007290
+007300     PERFORM 211000-INITIALIZE-ARRAY   THRU 211000-EXIT
+007310       UNTIL LENGTH-MOVED            IN INIT-LENGTHS
+007320             NOT LESS THAN
+007330             MAX-LENGTH              IN INIT-LENGTHS.
+007340
+007350 210000-EXIT.
+007360     EXIT.
+007370
+007380
+007390
+007400 211000-INITIALIZE-ARRAY.
+007410
+007420     COPY PVCSINIT
+007430         REPLACING COPY-DATA-AREA
+007440         BY ==FUND-INFO-ARRAY  IN BEGIN-BALANCES
+007450                               IN NEW-AN-TRX-REC (1)==.
+007460
+007470 211000-EXIT.
+007480     EXIT.
+007490
+007500 212000-CHECK-MAX-FUNDS.
+007510
+007520     IF ANN-POLICY-MAX-FUNDS         IN OLD-FUND-CONSTANTS
+007530       EQUAL
+007540        ANN-POLICY-MAX-FUNDS         IN NEW-FUND-CONSTANTS
+007550         GO TO 212000-EXIT
+007560     END-IF.
+007570
+007580     MOVE ZERO
+007590       TO FCX-RESIDUAL-BALANCE      IN FUND-EXCEPTION-CONTROLS.
+007600
+007610     COMPUTE FCX-SUBSCRIPT           IN FUND-EXCEPTION-CONTROLS
+007620         =   ANN-POLICY-MAX-FUNDS    IN NEW-FUND-CONSTANTS + 1.
+007630     COMPUTE FCX-LIMIT                IN FUND-EXCEPTION-CONTROLS
+007640         =   ANN-POLICY-MAX-FUNDS    IN OLD-FUND-CONSTANTS + 1.
+007650
+007660     PERFORM 212100-WRITE-FUND-EXCEPTION
+007670        THRU 212100-EXIT
+007680       UNTIL FCX-SUBSCRIPT           IN FUND-EXCEPTION-CONTROLS
+007690             GREATER THAN
+007700             FCX-LIMIT              IN FUND-EXCEPTION-CONTROLS.
+007710
+007720     ADD FCX-RESIDUAL-BALANCE     IN FUND-EXCEPTION-CONTROLS
+007730       TO TRX-EXPECTED-DIFFERENCE  IN WORK-AREAS.
+007740
+007750     IF REDIRECT-TO-RESIDUAL         IN FUNDS-CONFIG-COMM-AREA
+007760       AND FCX-RESIDUAL-BALANCE       IN FUND-EXCEPTION-CONTROLS
+007770             NOT EQUAL ZERO
+007780       AND NOT SIMULATE-ONLY     IN FUNDS-CONFIG-COMM-AREA
+007790         MOVE 1
+007800           TO FCX-FIND-SUBSCRIPT      IN FUND-EXCEPTION-CONTROLS
+007810         MOVE ANN-POLICY-MAX-FUNDS    IN NEW-FUND-CONSTANTS
+007820           TO FCX-FIND-LIMIT          IN FUND-EXCEPTION-CONTROLS
+007830         ADD 1
+007840           TO FCX-FIND-LIMIT          IN FUND-EXCEPTION-CONTROLS
+007850         MOVE SPACE
+007860           TO FCX-FOUND-SW            IN FUND-EXCEPTION-CONTROLS
+007870         PERFORM 212200-REDIRECT-TO-RESIDUAL
+007880            THRU 212200-EXIT
+007890           UNTIL FCX-RESIDUAL-FOUND   IN FUND-EXCEPTION-CONTROLS
+007900              OR FCX-FIND-SUBSCRIPT    IN FUND-EXCEPTION-CONTROLS
+007910                 GREATER THAN
+007920                 FCX-FIND-LIMIT        IN FUND-EXCEPTION-CONTROLS
+007930     END-IF.
+007940
+007950 212000-EXIT.
+007960     EXIT.
+007970
+007980 212100-WRITE-FUND-EXCEPTION.
+007990
+008000     IF FUND-NUMBER                  IN BEGIN-BALANCES
+008010                                     IN OLD-AN-TRX-REC
+008020                                    (1 FCX-SUBSCRIPT
+008030                                   IN FUND-EXCEPTION-CONTROLS)
+008040       NUMERIC
+008050         IF FUND-NUMBER              IN BEGIN-BALANCES
+008060                                     IN OLD-AN-TRX-REC
+008070                                    (1 FCX-SUBSCRIPT
+008080                                   IN FUND-EXCEPTION-CONTROLS)
+008090           NOT EQUAL FUND-NUMBER-DEFAULT
+008100                                     IN NEW-FUND-CONSTANTS
+008110             SET TOO-MANY-MAX-FUNDS  IN FUNDS-CONFIG-COMM-AREA
+008120               TO TRUE
+008130             MOVE TRX-POLICY-ID      IN TRX-INFO
+008140                                     IN OLD-AN-TRX-REC
+008150               TO FCX-POLICY-ID      IN FUND-EXCEPTION-RECORD
+008160             MOVE TRX-RECORD-NUMBER  IN TRX-INFO
+008170                                     IN OLD-AN-TRX-REC
+008180               TO FCX-RECORD-NUMBER  IN FUND-EXCEPTION-RECORD
+008190             SET FCX-BEGIN-BALANCE-AREA
+008200                                     IN FUND-EXCEPTION-RECORD
+008210               TO TRUE
+008220             MOVE 1
+008230               TO FCX-OCCURRENCE-NUMBER
+008240                                     IN FUND-EXCEPTION-RECORD
+008250             MOVE FUND-NUMBER        IN BEGIN-BALANCES
+008260                                     IN OLD-AN-TRX-REC
+008270                                    (1 FCX-SUBSCRIPT
+008280                                   IN FUND-EXCEPTION-CONTROLS)
+008290               TO FCX-FUND-NUMBER    IN FUND-EXCEPTION-RECORD
+008300             MOVE FUND-BALANCE       IN BEGIN-BALANCES
+008310                                     IN OLD-AN-TRX-REC
+008320                                    (1 FCX-SUBSCRIPT
+008330                                   IN FUND-EXCEPTION-CONTROLS)
+008340               TO FCX-FUND-BALANCE   IN FUND-EXCEPTION-RECORD
+008350             WRITE FUND-EXCEPTION-RECORD
+008360             SET TRX-WAS-TRUNCATED IN WORK-AREAS
+008370               TO TRUE
+008380             ADD FCX-FUND-BALANCE    IN FUND-EXCEPTION-RECORD
+008390               TO FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+008400         END-IF
+008410     END-IF.
+008420
+008430     ADD 1 TO FCX-SUBSCRIPT          IN FUND-EXCEPTION-CONTROLS.
+008440
+008450 212100-EXIT.
+008460     EXIT.
+008470
+008480**************************************************************
+008490*  212200-REDIRECT-TO-RESIDUAL - WHEN REQUESTED, ADDS A DROPPED *
+008500*    FUND'S BALANCE INTO THE NEW RECORD'S DESIGNATED DEFAULT   *
+008510*    FUND SLOT (FUND-NUMBER-DEFAULT) INSTEAD OF LOSING IT.      *
+008520*    IF NO SLOT HOLDING THE DEFAULT FUND NUMBER IS FOUND IN    *
+008530*    THE NEW RECORD THE BALANCE REMAINS DROPPED, AS BEFORE.     *
+008540**************************************************************
+008550 212200-REDIRECT-TO-RESIDUAL.
+008560
+008570     IF FUND-NUMBER              IN BEGIN-BALANCES
+008580                                 IN NEW-AN-TRX-REC
+008590                                (1 FCX-FIND-SUBSCRIPT
+008600                               IN FUND-EXCEPTION-CONTROLS)
+008610       EQUAL FUND-NUMBER-DEFAULT  IN NEW-FUND-CONSTANTS
+008620         ADD FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+008630           TO FUND-BALANCE       IN BEGIN-BALANCES
+008640                                 IN NEW-AN-TRX-REC
+008650                                (1 FCX-FIND-SUBSCRIPT
+008660                               IN FUND-EXCEPTION-CONTROLS)
+008670         ADD 1
+008680           TO ANN-AN-RESIDUAL-CTR IN FUNDS-CONFIG-COMM-AREA
+008690         SUBTRACT FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+008700           FROM TRX-EXPECTED-DIFFERENCE IN WORK-AREAS
+008710         SET FCX-RESIDUAL-FOUND  IN FUND-EXCEPTION-CONTROLS
+008720           TO TRUE
+008730     END-IF.
+008740
+008750     ADD 1 TO FCX-FIND-SUBSCRIPT  IN FUND-EXCEPTION-CONTROLS.
+008760
+008770 212200-EXIT.
+008780     EXIT.
+008790
+008800 220000-PROCESS-BEGIN-FUNDS-2.
+008810
+008820     IF FUND-AREA-DECREASING         IN WORK-AREAS
+008830         MOVE FUND-INFO-ARRAY        IN BEGIN-BALANCES
+008840                                     IN OLD-AN-TRX-REC (2)
+008850                                    (1 : NEW-B-FUND-ARRAY-LENGTH)
+008860           TO FUND-INFO-ARRAY        IN BEGIN-BALANCES
+008870                                     IN NEW-AN-TRX-REC (2)
+008880        MOVE SPACES
+008890          TO FUND-INFORMATION           IN BEGIN-BALANCES
+008900                                        IN NEW-AN-TRX-REC
+008910                                       (2 ANN-POLICY-MAX-FUNDS
+008920                                        IN NEW-FUND-CONSTANTS + 1)
+008930        INITIALIZE FUND-INFORMATION     IN BEGIN-BALANCES
+008940                                        IN NEW-AN-TRX-REC
+008950                                       (2 ANN-POLICY-MAX-FUNDS
+008960                                        IN NEW-FUND-CONSTANTS + 1)
+008970            REPLACING NUMERIC DATA BY ZEROES
+008980        MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
+008990          TO FUND-NUMBER                IN BEGIN-BALANCES
+009000                                        IN NEW-AN-TRX-REC
+009010                                       (2 ANN-POLICY-MAX-FUNDS
+009020                                        IN NEW-FUND-CONSTANTS + 1)
+009030         PERFORM 222000-CHECK-MAX-FUNDS
+009040            THRU 222000-EXIT
+009050         GO TO 220000-EXIT
+009060     END-IF.
+009070
+009080     MOVE FUND-INFO-ARRAY            IN BEGIN-BALANCES
+009090                                     IN OLD-AN-TRX-REC (2)
+009100                                    (1 : OLD-B-FUND-ARRAY-LENGTH)
+009110       TO FUND-INFO-ARRAY            IN BEGIN-BALANCES
+009120                                     IN NEW-AN-TRX-REC (2)
+009130                                    (1 : OLD-B-FUND-ARRAY-LENGTH).
+009140
+009150     MOVE SPACES
+009160       TO FUND-INFORMATION           IN BEGIN-BALANCES
+009170                                     IN NEW-AN-TRX-REC
+009180                                    (2 ANN-POLICY-MAX-FUNDS
+009190                                     IN OLD-FUND-CONSTANTS + 1).
+009200
+009210     INITIALIZE FUND-INFORMATION     IN BEGIN-BALANCES
+009220                                     IN NEW-AN-TRX-REC
+009230                                    (2 ANN-POLICY-MAX-FUNDS
+009240                                     IN OLD-FUND-CONSTANTS + 1)
+009250         REPLACING NUMERIC DATA BY ZEROES.
+009260
+009270     MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
+009280       TO FUND-NUMBER                IN BEGIN-BALANCES
+009290                                     IN NEW-AN-TRX-REC
+009300                                    (2 ANN-POLICY-MAX-FUNDS
+009310                                     IN OLD-FUND-CONSTANTS + 1).
+009320
+009330     COMPUTE FIRST-START             IN INIT-LENGTHS
+009340         =   OLD-B-FUND-ARRAY-LENGTH IN LENGTHS-AND-DISPLACEMENTS
+009350         +   DISPLACEMENT-CONSTANT   IN CONSTANTS.
+009360
+009370     MOVE LENGTH OF FUND-INFORMATION IN BEGIN-BALANCES
+009380                                     IN NEW-AN-TRX-REC (2 1)
+009390       TO LENGTH-OF-MOVE             IN INIT-LENGTHS
+009400          LENGTH-MOVED               IN INIT-LENGTHS.
+009410     ADD  OLD-B-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS
+009420       TO LENGTH-MOVED               IN INIT-LENGTHS.
+009430     MOVE LENGTH OF FUND-INFO-ARRAY  IN BEGIN-BALANCES
+009440                                     IN NEW-AN-TRX-REC (2)
+009450       TO MAX-LENGTH                 IN INIT-LENGTHS.
+009460
+009470     PERFORM 221000-INITIALIZE-ARRAY   THRU 221000-EXIT
+009480       UNTIL LENGTH-MOVED            IN INIT-LENGTHS
+009490             NOT LESS THAN
+009500             MAX-LENGTH              IN INIT-LENGTHS.
+009510
+009520 220000-EXIT.
+009530     EXIT.
+009540
+009550
+009560
+009570 221000-INITIALIZE-ARRAY.
+009580
+009590     COPY PVCSINIT
+009600         REPLACING COPY-DATA-AREA
+009610         BY ==FUND-INFO-ARRAY  IN BEGIN-BALANCES
+009620                               IN NEW-AN-TRX-REC (2)==.
+009630
+009640 221000-EXIT.
+009650     EXIT.
+009660
+009670 222000-CHECK-MAX-FUNDS.
+009680
+009690     IF ANN-POLICY-MAX-FUNDS         IN OLD-FUND-CONSTANTS
+009700       EQUAL
+009710        ANN-POLICY-MAX-FUNDS         IN NEW-FUND-CONSTANTS
+009720         GO TO 222000-EXIT
+009730     END-IF.
+009740
+009750     MOVE ZERO
+009760       TO FCX-RESIDUAL-BALANCE      IN FUND-EXCEPTION-CONTROLS.
+009770
+009780     COMPUTE FCX-SUBSCRIPT           IN FUND-EXCEPTION-CONTROLS
+009790         =   ANN-POLICY-MAX-FUNDS    IN NEW-FUND-CONSTANTS + 1.
+009800     COMPUTE FCX-LIMIT                IN FUND-EXCEPTION-CONTROLS
+009810         =   ANN-POLICY-MAX-FUNDS    IN OLD-FUND-CONSTANTS + 1.
+009820
+009830     PERFORM 222100-WRITE-FUND-EXCEPTION
+009840        THRU 222100-EXIT
+009850       UNTIL FCX-SUBSCRIPT           IN FUND-EXCEPTION-CONTROLS
+009860             GREATER THAN
+009870             FCX-LIMIT              IN FUND-EXCEPTION-CONTROLS.
+009880
+009890     ADD FCX-RESIDUAL-BALANCE     IN FUND-EXCEPTION-CONTROLS
+009900       TO TRX-EXPECTED-DIFFERENCE  IN WORK-AREAS.
+009910
+009920     IF REDIRECT-TO-RESIDUAL         IN FUNDS-CONFIG-COMM-AREA
+009930       AND FCX-RESIDUAL-BALANCE       IN FUND-EXCEPTION-CONTROLS
+009940             NOT EQUAL ZERO
+009950       AND NOT SIMULATE-ONLY     IN FUNDS-CONFIG-COMM-AREA
+009960         MOVE 1
+009970           TO FCX-FIND-SUBSCRIPT      IN FUND-EXCEPTION-CONTROLS
+009980         MOVE ANN-POLICY-MAX-FUNDS    IN NEW-FUND-CONSTANTS
+009990           TO FCX-FIND-LIMIT          IN FUND-EXCEPTION-CONTROLS
+010000         ADD 1
+010010           TO FCX-FIND-LIMIT          IN FUND-EXCEPTION-CONTROLS
+010020         MOVE SPACE
+010030           TO FCX-FOUND-SW            IN FUND-EXCEPTION-CONTROLS
+010040         PERFORM 222200-REDIRECT-TO-RESIDUAL
+010050            THRU 222200-EXIT
+010060           UNTIL FCX-RESIDUAL-FOUND   IN FUND-EXCEPTION-CONTROLS
+010070              OR FCX-FIND-SUBSCRIPT    IN FUND-EXCEPTION-CONTROLS
+010080                 GREATER THAN
+010090                 FCX-FIND-LIMIT        IN FUND-EXCEPTION-CONTROLS
+010100     END-IF.
+010110
+010120 222000-EXIT.
+010130     EXIT.
+010140
+010150 222100-WRITE-FUND-EXCEPTION.
+010160
+010170     IF FUND-NUMBER                  IN BEGIN-BALANCES
+010180                                     IN OLD-AN-TRX-REC
+010190                                    (2 FCX-SUBSCRIPT
+010200                                   IN FUND-EXCEPTION-CONTROLS)
+010210       NUMERIC
+010220         IF FUND-NUMBER              IN BEGIN-BALANCES
+010230                                     IN OLD-AN-TRX-REC
+010240                                    (2 FCX-SUBSCRIPT
+010250                                   IN FUND-EXCEPTION-CONTROLS)
+010260           NOT EQUAL FUND-NUMBER-DEFAULT
+010270                                     IN NEW-FUND-CONSTANTS
+010280             SET TOO-MANY-MAX-FUNDS  IN FUNDS-CONFIG-COMM-AREA
+010290               TO TRUE
+010300             MOVE TRX-POLICY-ID      IN TRX-INFO
+010310                                     IN OLD-AN-TRX-REC
+010320               TO FCX-POLICY-ID      IN FUND-EXCEPTION-RECORD
+010330             MOVE TRX-RECORD-NUMBER  IN TRX-INFO
+010340                                     IN OLD-AN-TRX-REC
+010350               TO FCX-RECORD-NUMBER  IN FUND-EXCEPTION-RECORD
+010360             SET FCX-BEGIN-BALANCE-AREA
+010370                                     IN FUND-EXCEPTION-RECORD
+010380               TO TRUE
+010390             MOVE 2
+010400               TO FCX-OCCURRENCE-NUMBER
+010410                                     IN FUND-EXCEPTION-RECORD
+010420             MOVE FUND-NUMBER        IN BEGIN-BALANCES
+010430                                     IN OLD-AN-TRX-REC
+010440                                    (2 FCX-SUBSCRIPT
+010450                                   IN FUND-EXCEPTION-CONTROLS)
+010460               TO FCX-FUND-NUMBER    IN FUND-EXCEPTION-RECORD
+010470             MOVE FUND-BALANCE       IN BEGIN-BALANCES
+010480                                     IN OLD-AN-TRX-REC
+010490                                    (2 FCX-SUBSCRIPT
+010500                                   IN FUND-EXCEPTION-CONTROLS)
+010510               TO FCX-FUND-BALANCE   IN FUND-EXCEPTION-RECORD
+010520             WRITE FUND-EXCEPTION-RECORD
+010530             SET TRX-WAS-TRUNCATED IN WORK-AREAS
+010540               TO TRUE
+010550             ADD FCX-FUND-BALANCE    IN FUND-EXCEPTION-RECORD
+010560               TO FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+010570         END-IF
+010580     END-IF.
+010590
+010600     ADD 1 TO FCX-SUBSCRIPT          IN FUND-EXCEPTION-CONTROLS.
+010610
+010620 222100-EXIT.
+010630     EXIT.
+010640
+010650**************************************************************
+010660*  222200-REDIRECT-TO-RESIDUAL - WHEN REQUESTED, ADDS A DROPPED *
+010670*    FUND'S BALANCE INTO THE NEW RECORD'S DESIGNATED DEFAULT   *
+010680*    FUND SLOT (FUND-NUMBER-DEFAULT) INSTEAD OF LOSING IT.      *
+010690*    IF NO SLOT HOLDING THE DEFAULT FUND NUMBER IS FOUND IN    *
+010700*    THE NEW RECORD THE BALANCE REMAINS DROPPED, AS BEFORE.     *
+010710**************************************************************
+010720 222200-REDIRECT-TO-RESIDUAL.
+010730
+010740     IF FUND-NUMBER              IN BEGIN-BALANCES
+010750                                 IN NEW-AN-TRX-REC
+010760                                (2 FCX-FIND-SUBSCRIPT
+010770                               IN FUND-EXCEPTION-CONTROLS)
+010780       EQUAL FUND-NUMBER-DEFAULT  IN NEW-FUND-CONSTANTS
+010790         ADD FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+010800           TO FUND-BALANCE       IN BEGIN-BALANCES
+010810                                 IN NEW-AN-TRX-REC
+010820                                (2 FCX-FIND-SUBSCRIPT
+010830                               IN FUND-EXCEPTION-CONTROLS)
+010840         ADD 1
+010850           TO ANN-AN-RESIDUAL-CTR IN FUNDS-CONFIG-COMM-AREA
+010860         SUBTRACT FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+010870           FROM TRX-EXPECTED-DIFFERENCE IN WORK-AREAS
+010880         SET FCX-RESIDUAL-FOUND  IN FUND-EXCEPTION-CONTROLS
+010890           TO TRUE
+010900     END-IF.
+010910
+010920     ADD 1 TO FCX-FIND-SUBSCRIPT  IN FUND-EXCEPTION-CONTROLS.
+010930
+010940 222200-EXIT.
+010950     EXIT.
+010960
+010970**************************************************************
+010980*  260000-PROCESS-BEGIN-FUNDS-3 - THIRD OCCURRENCE OF         *
+010990*    BEGIN-BALANCES (TRANSFERS-IN-SUSPENSE SUB-ACCOUNT).      *
+011000**************************************************************
+011010 260000-PROCESS-BEGIN-FUNDS-3.
+011020
+011030     IF FUND-AREA-DECREASING         IN WORK-AREAS
+011040         MOVE FUND-INFO-ARRAY        IN BEGIN-BALANCES
+011050                                     IN OLD-AN-TRX-REC (3)
+011060                                    (1 : NEW-B-FUND-ARRAY-LENGTH)
+011070           TO FUND-INFO-ARRAY        IN BEGIN-BALANCES
+011080                                     IN NEW-AN-TRX-REC (3)
+011090        MOVE SPACES
+011100          TO FUND-INFORMATION           IN BEGIN-BALANCES
+011110                                        IN NEW-AN-TRX-REC
+011120                                       (3 ANN-POLICY-MAX-FUNDS
+011130                                        IN NEW-FUND-CONSTANTS + 1)
+011140        INITIALIZE FUND-INFORMATION     IN BEGIN-BALANCES
+011150                                        IN NEW-AN-TRX-REC
+011160                                       (3 ANN-POLICY-MAX-FUNDS
+011170                                        IN NEW-FUND-CONSTANTS + 1)
+011180            REPLACING NUMERIC DATA BY ZEROES
+011190        MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
+011200          TO FUND-NUMBER                IN BEGIN-BALANCES
+011210                                        IN NEW-AN-TRX-REC
+011220                                       (3 ANN-POLICY-MAX-FUNDS
+011230                                        IN NEW-FUND-CONSTANTS + 1)
+011240         PERFORM 262000-CHECK-MAX-FUNDS
+011250            THRU 262000-EXIT
+011260         GO TO 260000-EXIT
+011270     END-IF.
+011280
+011290     MOVE FUND-INFO-ARRAY            IN BEGIN-BALANCES
+011300                                     IN OLD-AN-TRX-REC (3)
+011310                                    (1 : OLD-B-FUND-ARRAY-LENGTH)
+011320       TO FUND-INFO-ARRAY            IN BEGIN-BALANCES
+011330                                     IN NEW-AN-TRX-REC (3)
+011340                                    (1 : OLD-B-FUND-ARRAY-LENGTH).
+011350
+011360     MOVE SPACES
+011370       TO FUND-INFORMATION           IN BEGIN-BALANCES
+011380                                     IN NEW-AN-TRX-REC
+011390                                    (3 ANN-POLICY-MAX-FUNDS
+011400                                     IN OLD-FUND-CONSTANTS + 1).
+011410
+011420     INITIALIZE FUND-INFORMATION     IN BEGIN-BALANCES
+011430                                     IN NEW-AN-TRX-REC
+011440                                    (3 ANN-POLICY-MAX-FUNDS
+011450                                     IN OLD-FUND-CONSTANTS + 1)
+011460         REPLACING NUMERIC DATA BY ZEROES.
+011470
+011480     MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
+011490       TO FUND-NUMBER                IN BEGIN-BALANCES
+011500                                     IN NEW-AN-TRX-REC
+011510                                    (3 ANN-POLICY-MAX-FUNDS
+011520                                     IN OLD-FUND-CONSTANTS + 1).
+011530
+011540     COMPUTE FIRST-START             IN INIT-LENGTHS
+011550         =   OLD-B-FUND-ARRAY-LENGTH IN LENGTHS-AND-DISPLACEMENTS
+011560         +   DISPLACEMENT-CONSTANT   IN CONSTANTS.
+011570
+011580     MOVE LENGTH OF FUND-INFORMATION IN BEGIN-BALANCES
+011590                                     IN NEW-AN-TRX-REC (3 1)
+011600       TO LENGTH-OF-MOVE             IN INIT-LENGTHS
+011610          LENGTH-MOVED               IN INIT-LENGTHS.
+011620     ADD  OLD-B-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS
+011630       TO LENGTH-MOVED               IN INIT-LENGTHS.
+011640     MOVE LENGTH OF FUND-INFO-ARRAY  IN BEGIN-BALANCES
+011650                                     IN NEW-AN-TRX-REC (3)
+011660       TO MAX-LENGTH                 IN INIT-LENGTHS.
+011670
+011680     PERFORM 261000-INITIALIZE-ARRAY   THRU 261000-EXIT
+011690       UNTIL LENGTH-MOVED            IN INIT-LENGTHS
+011700             NOT LESS THAN
+011710             MAX-LENGTH              IN INIT-LENGTHS.
+011720
+011730 260000-EXIT.
+011740     EXIT.
+011750
+011760
+011770
+011780 261000-INITIALIZE-ARRAY.
+011790
+011800     COPY PVCSINIT
+011810         REPLACING COPY-DATA-AREA
+011820         BY ==FUND-INFO-ARRAY  IN BEGIN-BALANCES
+011830                               IN NEW-AN-TRX-REC (3)==.
+011840
+011850 261000-EXIT.
+011860     EXIT.
+011870
+011880 262000-CHECK-MAX-FUNDS.
+011890
+011900     IF ANN-POLICY-MAX-FUNDS         IN OLD-FUND-CONSTANTS
+011910       EQUAL
+011920        ANN-POLICY-MAX-FUNDS         IN NEW-FUND-CONSTANTS
+011930         GO TO 262000-EXIT
+011940     END-IF.
+011950
+011960     MOVE ZERO
+011970       TO FCX-RESIDUAL-BALANCE      IN FUND-EXCEPTION-CONTROLS.
+011980
+011990     COMPUTE FCX-SUBSCRIPT           IN FUND-EXCEPTION-CONTROLS
+012000         =   ANN-POLICY-MAX-FUNDS    IN NEW-FUND-CONSTANTS + 1.
+012010     COMPUTE FCX-LIMIT                IN FUND-EXCEPTION-CONTROLS
+012020         =   ANN-POLICY-MAX-FUNDS    IN OLD-FUND-CONSTANTS + 1.
+012030
+012040     PERFORM 262100-WRITE-FUND-EXCEPTION
+012050        THRU 262100-EXIT
+012060       UNTIL FCX-SUBSCRIPT           IN FUND-EXCEPTION-CONTROLS
+012070             GREATER THAN
+012080             FCX-LIMIT              IN FUND-EXCEPTION-CONTROLS.
+012090
+012100     ADD FCX-RESIDUAL-BALANCE     IN FUND-EXCEPTION-CONTROLS
+012110       TO TRX-EXPECTED-DIFFERENCE  IN WORK-AREAS.
+012120
+012130     IF REDIRECT-TO-RESIDUAL         IN FUNDS-CONFIG-COMM-AREA
+012140       AND FCX-RESIDUAL-BALANCE       IN FUND-EXCEPTION-CONTROLS
+012150             NOT EQUAL ZERO
+012160       AND NOT SIMULATE-ONLY     IN FUNDS-CONFIG-COMM-AREA
+012170         MOVE 1
+012180           TO FCX-FIND-SUBSCRIPT      IN FUND-EXCEPTION-CONTROLS
+012190         MOVE ANN-POLICY-MAX-FUNDS    IN NEW-FUND-CONSTANTS
+012200           TO FCX-FIND-LIMIT          IN FUND-EXCEPTION-CONTROLS
+012210         ADD 1
+012220           TO FCX-FIND-LIMIT          IN FUND-EXCEPTION-CONTROLS
+012230         MOVE SPACE
+012240           TO FCX-FOUND-SW            IN FUND-EXCEPTION-CONTROLS
+012250         PERFORM 262200-REDIRECT-TO-RESIDUAL
+012260            THRU 262200-EXIT
+012270           UNTIL FCX-RESIDUAL-FOUND   IN FUND-EXCEPTION-CONTROLS
+012280              OR FCX-FIND-SUBSCRIPT    IN FUND-EXCEPTION-CONTROLS
+012290                 GREATER THAN
+012300                 FCX-FIND-LIMIT        IN FUND-EXCEPTION-CONTROLS
+012310     END-IF.
+012320
+012330 262000-EXIT.
+012340     EXIT.
+012350
+012360 262100-WRITE-FUND-EXCEPTION.
+012370
+012380     IF FUND-NUMBER                  IN BEGIN-BALANCES
+012390                                     IN OLD-AN-TRX-REC
+012400                                    (3 FCX-SUBSCRIPT
+012410                                   IN FUND-EXCEPTION-CONTROLS)
+012420       NUMERIC
+012430         IF FUND-NUMBER              IN BEGIN-BALANCES
+012440                                     IN OLD-AN-TRX-REC
+012450                                    (3 FCX-SUBSCRIPT
+012460                                   IN FUND-EXCEPTION-CONTROLS)
+012470           NOT EQUAL FUND-NUMBER-DEFAULT
+012480                                     IN NEW-FUND-CONSTANTS
+012490             SET TOO-MANY-MAX-FUNDS  IN FUNDS-CONFIG-COMM-AREA
+012500               TO TRUE
+012510             MOVE TRX-POLICY-ID      IN TRX-INFO
+012520                                     IN OLD-AN-TRX-REC
+012530               TO FCX-POLICY-ID      IN FUND-EXCEPTION-RECORD
+012540             MOVE TRX-RECORD-NUMBER  IN TRX-INFO
+012550                                     IN OLD-AN-TRX-REC
+012560               TO FCX-RECORD-NUMBER  IN FUND-EXCEPTION-RECORD
+012570             SET FCX-BEGIN-BALANCE-AREA
+012580                                     IN FUND-EXCEPTION-RECORD
+012590               TO TRUE
+012600             MOVE 3
+012610               TO FCX-OCCURRENCE-NUMBER
+012620                                     IN FUND-EXCEPTION-RECORD
+012630             MOVE FUND-NUMBER        IN BEGIN-BALANCES
+012640                                     IN OLD-AN-TRX-REC
+012650                                    (3 FCX-SUBSCRIPT
+012660                                   IN FUND-EXCEPTION-CONTROLS)
+012670               TO FCX-FUND-NUMBER    IN FUND-EXCEPTION-RECORD
+012680             MOVE FUND-BALANCE       IN BEGIN-BALANCES
+012690                                     IN OLD-AN-TRX-REC
+012700                                    (3 FCX-SUBSCRIPT
+012710                                   IN FUND-EXCEPTION-CONTROLS)
+012720               TO FCX-FUND-BALANCE   IN FUND-EXCEPTION-RECORD
+012730             WRITE FUND-EXCEPTION-RECORD
+012740             SET TRX-WAS-TRUNCATED IN WORK-AREAS
+012750               TO TRUE
+012760             ADD FCX-FUND-BALANCE    IN FUND-EXCEPTION-RECORD
+012770               TO FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+012780         END-IF
+012790     END-IF.
+012800
+012810     ADD 1 TO FCX-SUBSCRIPT          IN FUND-EXCEPTION-CONTROLS.
+012820
+012830 262100-EXIT.
+012840     EXIT.
+012850
+012860**************************************************************
+012870*  262200-REDIRECT-TO-RESIDUAL - WHEN REQUESTED, ADDS A DROPPED *
+012880*    FUND'S BALANCE INTO THE NEW RECORD'S DESIGNATED DEFAULT   *
+012890*    FUND SLOT (FUND-NUMBER-DEFAULT) INSTEAD OF LOSING IT.      *
+012900*    IF NO SLOT HOLDING THE DEFAULT FUND NUMBER IS FOUND IN    *
+012910*    THE NEW RECORD THE BALANCE REMAINS DROPPED, AS BEFORE.     *
+012920**************************************************************
+012930 262200-REDIRECT-TO-RESIDUAL.
+012940
+012950     IF FUND-NUMBER              IN BEGIN-BALANCES
+012960                                 IN NEW-AN-TRX-REC
+012970                                (3 FCX-FIND-SUBSCRIPT
+012980                               IN FUND-EXCEPTION-CONTROLS)
+012990       EQUAL FUND-NUMBER-DEFAULT  IN NEW-FUND-CONSTANTS
+013000         ADD FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+013010           TO FUND-BALANCE       IN BEGIN-BALANCES
+013020                                 IN NEW-AN-TRX-REC
+013030                                (3 FCX-FIND-SUBSCRIPT
+013040                               IN FUND-EXCEPTION-CONTROLS)
+013050         ADD 1
+013060           TO ANN-AN-RESIDUAL-CTR IN FUNDS-CONFIG-COMM-AREA
+013070         SUBTRACT FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+013080           FROM TRX-EXPECTED-DIFFERENCE IN WORK-AREAS
+013090         SET FCX-RESIDUAL-FOUND  IN FUND-EXCEPTION-CONTROLS
+013100           TO TRUE
+013110     END-IF.
+013120
+013130     ADD 1 TO FCX-FIND-SUBSCRIPT  IN FUND-EXCEPTION-CONTROLS.
+013140
+013150 262200-EXIT.
+013160     EXIT.
+013170
+013180 230000-PROCESS-END-FUNDS-1.
+013190
+013200     IF FUND-AREA-DECREASING         IN WORK-AREAS
+013210         MOVE FUND-INFO-ARRAY        IN END-BALANCES
+013220                                     IN OLD-AN-TRX-REC (1)
+013230                                    (1 : NEW-E-FUND-ARRAY-LENGTH)
+013240           TO FUND-INFO-ARRAY        IN END-BALANCES
+013250                                     IN NEW-AN-TRX-REC (1)
+013260        MOVE SPACES
+013270          TO FUND-INFORMATION           IN END-BALANCES
+013280                                        IN NEW-AN-TRX-REC
+013290                                       (1 ANN-POLICY-MAX-FUNDS
+013300                                        IN NEW-FUND-CONSTANTS + 1)
+013310        INITIALIZE FUND-INFORMATION     IN END-BALANCES
+013320                                        IN NEW-AN-TRX-REC
+013330                                       (1 ANN-POLICY-MAX-FUNDS
+013340                                        IN NEW-FUND-CONSTANTS + 1)
+013350            REPLACING NUMERIC DATA BY ZEROES
+013360        MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
+013370          TO FUND-NUMBER                IN END-BALANCES
+013380                                        IN NEW-AN-TRX-REC
+013390                                       (1 ANN-POLICY-MAX-FUNDS
+013400                                        IN NEW-FUND-CONSTANTS + 1)
+013410         PERFORM 232000-CHECK-MAX-FUNDS
+013420            THRU 232000-EXIT
+013430         GO TO 230000-EXIT
+013440     END-IF.
+013450
+013460     MOVE FUND-INFO-ARRAY            IN END-BALANCES
+013470                                     IN OLD-AN-TRX-REC (1)
+013480                                    (1 : OLD-E-FUND-ARRAY-LENGTH)
+013490       TO FUND-INFO-ARRAY            IN END-BALANCES
+013500                                     IN NEW-AN-TRX-REC (1)
+013510                                    (1 : OLD-E-FUND-ARRAY-LENGTH).
+013520
+013530     MOVE SPACES
+013540       TO FUND-INFORMATION           IN END-BALANCES
+013550                                     IN NEW-AN-TRX-REC
+013560                                    (1 ANN-POLICY-MAX-FUNDS
+013570                                     IN OLD-FUND-CONSTANTS + 1).
+013580
+013590     INITIALIZE FUND-INFORMATION     IN END-BALANCES
+013600                                     IN NEW-AN-TRX-REC
+013610                                    (1 ANN-POLICY-MAX-FUNDS
+013620                                     IN OLD-FUND-CONSTANTS + 1)
+013630         REPLACING NUMERIC DATA BY ZEROES.
+013640
+013650     MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
+013660       TO FUND-NUMBER                IN END-BALANCES
+013670                                     IN NEW-AN-TRX-REC
+013680                                    (1 ANN-POLICY-MAX-FUNDS
+013690                                     IN OLD-FUND-CONSTANTS + 1).
+013700
+013710     COMPUTE FIRST-START             IN INIT-LENGTHS
+013720         =   OLD-E-FUND-ARRAY-LENGTH IN LENGTHS-AND-DISPLACEMENTS
+013730         +   DISPLACEMENT-CONSTANT   IN CONSTANTS.
+013740
+013750     MOVE LENGTH OF FUND-INFORMATION IN END-BALANCES
+013760                                     IN NEW-AN-TRX-REC (1 1)
+013770       TO LENGTH-OF-MOVE             IN INIT-LENGTHS
+013780          LENGTH-MOVED               IN INIT-LENGTHS.
+013790     ADD  OLD-E-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS
+013800       TO LENGTH-MOVED               IN INIT-LENGTHS.
+013810     MOVE LENGTH OF FUND-INFO-ARRAY  IN END-BALANCES
+013820                                     IN NEW-AN-TRX-REC (1)
+013830       TO MAX-LENGTH                 IN INIT-LENGTHS.
+013840
+013850     PERFORM 231000-INITIALIZE-ARRAY   THRU 231000-EXIT
+013860       UNTIL LENGTH-MOVED            IN INIT-LENGTHS
+013870             NOT LESS THAN
+013880             MAX-LENGTH              IN INIT-LENGTHS.
+013890
+013900 230000-EXIT.
+013910     EXIT.
+013920
+013930
+013940
+013950 231000-INITIALIZE-ARRAY.
 013960
-014000     PERFORM 200000-REFORMAT-AN-TRX    THRU 200000-EXIT.
-014100
-014200     PERFORM 300000-TERMINATION        THRU 300000-EXIT.
-014300
-014400
-014500 000000-EXIT.
-014600     GOBACK.
-014700
-014800
-014900 100000-INITIALIZATION.
-015000
-015100     MOVE SPACES
-015200       TO FIRST-TIME-THRU-SW         IN WORK-AREAS.
-015300
-015400     MOVE LENGTH OF NEW-AN-TRX-REC
-015500       TO NEW-RDW-LENGTH             IN LENGTHS-AND-DISPLACEMENTS.
-015600
-015700     IF ANN-POLICY-MAX-FUNDS         IN NEW-FUND-CONSTANTS
-015800       GREATER THAN
-015900        ANN-POLICY-MAX-FUNDS         IN OLD-FUND-CONSTANTS
-016000         SET FUND-AREA-INCREASING    IN WORK-AREAS
-016100           TO TRUE
-016200     ELSE
-016300         SET FUND-AREA-DECREASING    IN WORK-AREAS
-016400           TO TRUE
-016500     END-IF.
-016600
-016700* LENGTH OF TRX INFO UP TO THE BALANCE AREA
-016800     CALL WS-FCRXDSP   USING   TRX-INFO
-016900                                     IN OLD-AN-TRX-REC
-017000                               STATEMENT-SUMMARY-BALANCES
-017100                                     IN OLD-AN-TRX-REC
-017200                               LENGTH-FIXED-1.
-017300
-017400* LENGTH OF FIXED AREA IN THE BEGIN BALANCE AREA
-017500     CALL WS-FCRXDSP   USING   BEGIN-BALANCES
-017600                                     IN OLD-AN-TRX-REC (1)
-017700                               FUND-INFO-ARRAY
-017800                                     IN BEGIN-BALANCES
-017900                                     IN OLD-AN-TRX-REC (1)
-018000                               LENGTH-FIXED-2B.
-018100
-018200* LENGTH OF FIXED AREA IN THE END BALANCE AREA
-018300     CALL WS-FCRXDSP   USING   END-BALANCES
-018400                                     IN OLD-AN-TRX-REC (1)
-018500                               FUND-INFO-ARRAY
-018600                                     IN END-BALANCES
-018700                                     IN OLD-AN-TRX-REC (1)
-018800                               LENGTH-FIXED-3E.
+013970     COPY PVCSINIT
+013980         REPLACING COPY-DATA-AREA
+013990         BY ==FUND-INFO-ARRAY  IN END-BALANCES
+014000                               IN NEW-AN-TRX-REC (1)==.
+014010
+014020 231000-EXIT.
+014030     EXIT.
+014040
+014050 232000-CHECK-MAX-FUNDS.
+014060
+014070     IF ANN-POLICY-MAX-FUNDS         IN OLD-FUND-CONSTANTS
+014080       EQUAL
+014090        ANN-POLICY-MAX-FUNDS         IN NEW-FUND-CONSTANTS
+014100         GO TO 232000-EXIT
+014110     END-IF.
+014120
+014130     MOVE ZERO
+014140       TO FCX-RESIDUAL-BALANCE      IN FUND-EXCEPTION-CONTROLS.
+014150
+014160     COMPUTE FCX-SUBSCRIPT           IN FUND-EXCEPTION-CONTROLS
+014170         =   ANN-POLICY-MAX-FUNDS    IN NEW-FUND-CONSTANTS + 1.
+014180     COMPUTE FCX-LIMIT                IN FUND-EXCEPTION-CONTROLS
+014190         =   ANN-POLICY-MAX-FUNDS    IN OLD-FUND-CONSTANTS + 1.
+014200
+014210     PERFORM 232100-WRITE-FUND-EXCEPTION
+014220        THRU 232100-EXIT
+014230       UNTIL FCX-SUBSCRIPT           IN FUND-EXCEPTION-CONTROLS
+014240             GREATER THAN
+014250             FCX-LIMIT              IN FUND-EXCEPTION-CONTROLS.
+014260
+014270     ADD FCX-RESIDUAL-BALANCE     IN FUND-EXCEPTION-CONTROLS
+014280       TO TRX-EXPECTED-DIFFERENCE  IN WORK-AREAS.
+014290
+014300     IF REDIRECT-TO-RESIDUAL         IN FUNDS-CONFIG-COMM-AREA
+014310       AND FCX-RESIDUAL-BALANCE       IN FUND-EXCEPTION-CONTROLS
+014320             NOT EQUAL ZERO
+014330       AND NOT SIMULATE-ONLY     IN FUNDS-CONFIG-COMM-AREA
+014340         MOVE 1
+014350           TO FCX-FIND-SUBSCRIPT      IN FUND-EXCEPTION-CONTROLS
+014360         MOVE ANN-POLICY-MAX-FUNDS    IN NEW-FUND-CONSTANTS
+014370           TO FCX-FIND-LIMIT          IN FUND-EXCEPTION-CONTROLS
+014380         ADD 1
+014390           TO FCX-FIND-LIMIT          IN FUND-EXCEPTION-CONTROLS
+014400         MOVE SPACE
+014410           TO FCX-FOUND-SW            IN FUND-EXCEPTION-CONTROLS
+014420         PERFORM 232200-REDIRECT-TO-RESIDUAL
+014430            THRU 232200-EXIT
+014440           UNTIL FCX-RESIDUAL-FOUND   IN FUND-EXCEPTION-CONTROLS
+014450              OR FCX-FIND-SUBSCRIPT    IN FUND-EXCEPTION-CONTROLS
+014460                 GREATER THAN
+014470                 FCX-FIND-LIMIT        IN FUND-EXCEPTION-CONTROLS
+014480     END-IF.
+014490
+014500 232000-EXIT.
+014510     EXIT.
+014520
+014530 232100-WRITE-FUND-EXCEPTION.
+014540
+014550     IF FUND-NUMBER                  IN END-BALANCES
+014560                                     IN OLD-AN-TRX-REC
+014570                                    (1 FCX-SUBSCRIPT
+014580                                   IN FUND-EXCEPTION-CONTROLS)
+014590       NUMERIC
+014600         IF FUND-NUMBER              IN END-BALANCES
+014610                                     IN OLD-AN-TRX-REC
+014620                                    (1 FCX-SUBSCRIPT
+014630                                   IN FUND-EXCEPTION-CONTROLS)
+014640           NOT EQUAL FUND-NUMBER-DEFAULT
+014650                                     IN NEW-FUND-CONSTANTS
+014660             SET TOO-MANY-MAX-FUNDS  IN FUNDS-CONFIG-COMM-AREA
+014670               TO TRUE
+014680             MOVE TRX-POLICY-ID      IN TRX-INFO
+014690                                     IN OLD-AN-TRX-REC
+014700               TO FCX-POLICY-ID      IN FUND-EXCEPTION-RECORD
+014710             MOVE TRX-RECORD-NUMBER  IN TRX-INFO
+014720                                     IN OLD-AN-TRX-REC
+014730               TO FCX-RECORD-NUMBER  IN FUND-EXCEPTION-RECORD
+014740             SET FCX-END-BALANCE-AREA
+014750                                     IN FUND-EXCEPTION-RECORD
+014760               TO TRUE
+014770             MOVE 1
+014780               TO FCX-OCCURRENCE-NUMBER
+014790                                     IN FUND-EXCEPTION-RECORD
+014800             MOVE FUND-NUMBER        IN END-BALANCES
+014810                                     IN OLD-AN-TRX-REC
+014820                                    (1 FCX-SUBSCRIPT
+014830                                   IN FUND-EXCEPTION-CONTROLS)
+014840               TO FCX-FUND-NUMBER    IN FUND-EXCEPTION-RECORD
+014850             MOVE FUND-BALANCE       IN END-BALANCES
+014860                                     IN OLD-AN-TRX-REC
+014870                                    (1 FCX-SUBSCRIPT
+014880                                   IN FUND-EXCEPTION-CONTROLS)
+014890               TO FCX-FUND-BALANCE   IN FUND-EXCEPTION-RECORD
+014900             WRITE FUND-EXCEPTION-RECORD
+014910             SET TRX-WAS-TRUNCATED IN WORK-AREAS
+014920               TO TRUE
+014930             ADD FCX-FUND-BALANCE    IN FUND-EXCEPTION-RECORD
+014940               TO FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+014950         END-IF
+014960     END-IF.
+014970
+014980     ADD 1 TO FCX-SUBSCRIPT          IN FUND-EXCEPTION-CONTROLS.
+014990
+015000 232100-EXIT.
+015010     EXIT.
+015020
+015030**************************************************************
+015040*  232200-REDIRECT-TO-RESIDUAL - WHEN REQUESTED, ADDS A DROPPED *
+015050*    FUND'S BALANCE INTO THE NEW RECORD'S DESIGNATED DEFAULT   *
+015060*    FUND SLOT (FUND-NUMBER-DEFAULT) INSTEAD OF LOSING IT.      *
+015070*    IF NO SLOT HOLDING THE DEFAULT FUND NUMBER IS FOUND IN    *
+015080*    THE NEW RECORD THE BALANCE REMAINS DROPPED, AS BEFORE.     *
+015090**************************************************************
+015100 232200-REDIRECT-TO-RESIDUAL.
+015110
+015120     IF FUND-NUMBER              IN END-BALANCES
+015130                                 IN NEW-AN-TRX-REC
+015140                                (1 FCX-FIND-SUBSCRIPT
+015150                               IN FUND-EXCEPTION-CONTROLS)
+015160       EQUAL FUND-NUMBER-DEFAULT  IN NEW-FUND-CONSTANTS
+015170         ADD FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+015180           TO FUND-BALANCE       IN END-BALANCES
+015190                                 IN NEW-AN-TRX-REC
+015200                                (1 FCX-FIND-SUBSCRIPT
+015210                               IN FUND-EXCEPTION-CONTROLS)
+015220         ADD 1
+015230           TO ANN-AN-RESIDUAL-CTR IN FUNDS-CONFIG-COMM-AREA
+015240         SUBTRACT FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+015250           FROM TRX-EXPECTED-DIFFERENCE IN WORK-AREAS
+015260         SET FCX-RESIDUAL-FOUND  IN FUND-EXCEPTION-CONTROLS
+015270           TO TRUE
+015280     END-IF.
+015290
+015300     ADD 1 TO FCX-FIND-SUBSCRIPT  IN FUND-EXCEPTION-CONTROLS.
+015310
+015320 232200-EXIT.
+015330     EXIT.
+015340
+015350 240000-PROCESS-END-FUNDS-4.
+015360
+015370     IF FUND-AREA-DECREASING         IN WORK-AREAS
+015380         MOVE FUND-INFO-ARRAY        IN END-BALANCES
+015390                                     IN OLD-AN-TRX-REC (2)
+015400                                    (1 : NEW-E-FUND-ARRAY-LENGTH)
+015410           TO FUND-INFO-ARRAY        IN END-BALANCES
+015420                                     IN NEW-AN-TRX-REC (2)
+015430        MOVE SPACES
+015440          TO FUND-INFORMATION           IN END-BALANCES
+015450                                        IN NEW-AN-TRX-REC
+015460                                       (2 ANN-POLICY-MAX-FUNDS
+015470                                        IN NEW-FUND-CONSTANTS + 1)
+015480        INITIALIZE FUND-INFORMATION     IN END-BALANCES
+015490                                        IN NEW-AN-TRX-REC
+015500                                       (2 ANN-POLICY-MAX-FUNDS
+015510                                        IN NEW-FUND-CONSTANTS + 1)
+015520            REPLACING NUMERIC DATA BY ZEROES
+015530        MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
+015540          TO FUND-NUMBER                IN END-BALANCES
+015550                                        IN NEW-AN-TRX-REC
+015560                                       (2 ANN-POLICY-MAX-FUNDS
+015570                                        IN NEW-FUND-CONSTANTS + 1)
+015580         PERFORM 242000-CHECK-MAX-FUNDS
+015590            THRU 242000-EXIT
+015600         GO TO 240000-EXIT
+015610     END-IF.
+015620
+015630     MOVE FUND-INFO-ARRAY            IN END-BALANCES
+015640                                     IN OLD-AN-TRX-REC (2)
+015650                                    (1 : OLD-E-FUND-ARRAY-LENGTH)
+015660       TO FUND-INFO-ARRAY            IN END-BALANCES
+015670                                     IN NEW-AN-TRX-REC (2)
+015680                                    (1 : OLD-E-FUND-ARRAY-LENGTH).
+015690
+015700     MOVE SPACES
+015710       TO FUND-INFORMATION           IN END-BALANCES
+015720                                     IN NEW-AN-TRX-REC
+015730                                    (2 ANN-POLICY-MAX-FUNDS
+015740                                     IN OLD-FUND-CONSTANTS + 1).
+015750
+015760     INITIALIZE FUND-INFORMATION     IN END-BALANCES
+015770                                     IN NEW-AN-TRX-REC
+015780                                    (2 ANN-POLICY-MAX-FUNDS
+015790                                     IN OLD-FUND-CONSTANTS + 1)
+015800         REPLACING NUMERIC DATA BY ZEROES.
+015810
+015820     MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
+015830       TO FUND-NUMBER                IN END-BALANCES
+015840                                     IN NEW-AN-TRX-REC
+015850                                    (2 ANN-POLICY-MAX-FUNDS
+015860                                     IN OLD-FUND-CONSTANTS + 1).
+015870
+015880     COMPUTE FIRST-START             IN INIT-LENGTHS
+015890         =   OLD-E-FUND-ARRAY-LENGTH IN LENGTHS-AND-DISPLACEMENTS
+015900         +   DISPLACEMENT-CONSTANT   IN CONSTANTS.
+015910
+015920     MOVE LENGTH OF FUND-INFORMATION IN END-BALANCES
+015930                                     IN NEW-AN-TRX-REC (2 1)
+015940       TO LENGTH-OF-MOVE             IN INIT-LENGTHS
+015950          LENGTH-MOVED               IN INIT-LENGTHS.
+015960     ADD  OLD-E-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS
+015970       TO LENGTH-MOVED               IN INIT-LENGTHS.
+015980     MOVE LENGTH OF FUND-INFO-ARRAY  IN END-BALANCES
+015990                                     IN NEW-AN-TRX-REC (2)
+016000       TO MAX-LENGTH                 IN INIT-LENGTHS.
+016010
+016020     PERFORM 241000-INITIALIZE-ARRAY   THRU 241000-EXIT
+016030       UNTIL LENGTH-MOVED            IN INIT-LENGTHS
+016040             NOT LESS THAN
+016050             MAX-LENGTH              IN INIT-LENGTHS.
+016060
+016070 240000-EXIT.
+016080     EXIT.
+016090
+016100
+016110
+016120 241000-INITIALIZE-ARRAY.
+016130
+016140     COPY PVCSINIT
+016150         REPLACING COPY-DATA-AREA
+016160         BY ==FUND-INFO-ARRAY  IN END-BALANCES
+016170                               IN NEW-AN-TRX-REC (2)==.
+016180
+016190 241000-EXIT.
+016200     EXIT.
+016210
+016220 242000-CHECK-MAX-FUNDS.
+016230
+016240     IF ANN-POLICY-MAX-FUNDS         IN OLD-FUND-CONSTANTS
+016250       EQUAL
+016260        ANN-POLICY-MAX-FUNDS         IN NEW-FUND-CONSTANTS
+016270         GO TO 242000-EXIT
+016280     END-IF.
+016290
+016300     MOVE ZERO
+016310       TO FCX-RESIDUAL-BALANCE      IN FUND-EXCEPTION-CONTROLS.
+016320
+016330     COMPUTE FCX-SUBSCRIPT           IN FUND-EXCEPTION-CONTROLS
+016340         =   ANN-POLICY-MAX-FUNDS    IN NEW-FUND-CONSTANTS + 1.
+016350     COMPUTE FCX-LIMIT                IN FUND-EXCEPTION-CONTROLS
+016360         =   ANN-POLICY-MAX-FUNDS    IN OLD-FUND-CONSTANTS + 1.
+016370
+016380     PERFORM 242100-WRITE-FUND-EXCEPTION
+016390        THRU 242100-EXIT
+016400       UNTIL FCX-SUBSCRIPT           IN FUND-EXCEPTION-CONTROLS
+016410             GREATER THAN
+016420             FCX-LIMIT              IN FUND-EXCEPTION-CONTROLS.
+016430
+016440     ADD FCX-RESIDUAL-BALANCE     IN FUND-EXCEPTION-CONTROLS
+016450       TO TRX-EXPECTED-DIFFERENCE  IN WORK-AREAS.
+016460
+016470     IF REDIRECT-TO-RESIDUAL         IN FUNDS-CONFIG-COMM-AREA
+016480       AND FCX-RESIDUAL-BALANCE       IN FUND-EXCEPTION-CONTROLS
+016490             NOT EQUAL ZERO
+016500       AND NOT SIMULATE-ONLY     IN FUNDS-CONFIG-COMM-AREA
+016510         MOVE 1
+016520           TO FCX-FIND-SUBSCRIPT      IN FUND-EXCEPTION-CONTROLS
+016530         MOVE ANN-POLICY-MAX-FUNDS    IN NEW-FUND-CONSTANTS
+016540           TO FCX-FIND-LIMIT          IN FUND-EXCEPTION-CONTROLS
+016550         ADD 1
+016560           TO FCX-FIND-LIMIT          IN FUND-EXCEPTION-CONTROLS
+016570         MOVE SPACE
+016580           TO FCX-FOUND-SW            IN FUND-EXCEPTION-CONTROLS
+016590         PERFORM 242200-REDIRECT-TO-RESIDUAL
+016600            THRU 242200-EXIT
+016610           UNTIL FCX-RESIDUAL-FOUND   IN FUND-EXCEPTION-CONTROLS
+016620              OR FCX-FIND-SUBSCRIPT    IN FUND-EXCEPTION-CONTROLS
+016630                 GREATER THAN
+016640                 FCX-FIND-LIMIT        IN FUND-EXCEPTION-CONTROLS
+016650     END-IF.
+016660
+016670 242000-EXIT.
+016680     EXIT.
+016690
+016700 242100-WRITE-FUND-EXCEPTION.
+016710
+016720     IF FUND-NUMBER                  IN END-BALANCES
+016730                                     IN OLD-AN-TRX-REC
+016740                                    (2 FCX-SUBSCRIPT
+016750                                   IN FUND-EXCEPTION-CONTROLS)
+016760       NUMERIC
+016770         IF FUND-NUMBER              IN END-BALANCES
+016780                                     IN OLD-AN-TRX-REC
+016790                                    (2 FCX-SUBSCRIPT
+016800                                   IN FUND-EXCEPTION-CONTROLS)
+016810           NOT EQUAL FUND-NUMBER-DEFAULT
+016820                                     IN NEW-FUND-CONSTANTS
+016830             SET TOO-MANY-MAX-FUNDS  IN FUNDS-CONFIG-COMM-AREA
+016840               TO TRUE
+016850             MOVE TRX-POLICY-ID      IN TRX-INFO
+016860                                     IN OLD-AN-TRX-REC
+016870               TO FCX-POLICY-ID      IN FUND-EXCEPTION-RECORD
+016880             MOVE TRX-RECORD-NUMBER  IN TRX-INFO
+016890                                     IN OLD-AN-TRX-REC
+016900               TO FCX-RECORD-NUMBER  IN FUND-EXCEPTION-RECORD
+016910             SET FCX-END-BALANCE-AREA
+016920                                     IN FUND-EXCEPTION-RECORD
+016930               TO TRUE
+016940             MOVE 2
+016950               TO FCX-OCCURRENCE-NUMBER
+016960                                     IN FUND-EXCEPTION-RECORD
+016970             MOVE FUND-NUMBER        IN END-BALANCES
+016980                                     IN OLD-AN-TRX-REC
+016990                                    (2 FCX-SUBSCRIPT
+017000                                   IN FUND-EXCEPTION-CONTROLS)
+017010               TO FCX-FUND-NUMBER    IN FUND-EXCEPTION-RECORD
+017020             MOVE FUND-BALANCE       IN END-BALANCES
+017030                                     IN OLD-AN-TRX-REC
+017040                                    (2 FCX-SUBSCRIPT
+017050                                   IN FUND-EXCEPTION-CONTROLS)
+017060               TO FCX-FUND-BALANCE   IN FUND-EXCEPTION-RECORD
+017070             WRITE FUND-EXCEPTION-RECORD
+017080             SET TRX-WAS-TRUNCATED IN WORK-AREAS
+017090               TO TRUE
+017100             ADD FCX-FUND-BALANCE    IN FUND-EXCEPTION-RECORD
+017110               TO FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+017120         END-IF
+017130     END-IF.
+017140
+017150     ADD 1 TO FCX-SUBSCRIPT          IN FUND-EXCEPTION-CONTROLS.
+017160
+017170 242100-EXIT.
+017180     EXIT.
+017190
+017200**************************************************************
+017210*  242200-REDIRECT-TO-RESIDUAL - WHEN REQUESTED, ADDS A DROPPED *
+017220*    FUND'S BALANCE INTO THE NEW RECORD'S DESIGNATED DEFAULT   *
+017230*    FUND SLOT (FUND-NUMBER-DEFAULT) INSTEAD OF LOSING IT.      *
+017240*    IF NO SLOT HOLDING THE DEFAULT FUND NUMBER IS FOUND IN    *
+017250*    THE NEW RECORD THE BALANCE REMAINS DROPPED, AS BEFORE.     *
+017260**************************************************************
+017270 242200-REDIRECT-TO-RESIDUAL.
+017280
+017290     IF FUND-NUMBER              IN END-BALANCES
+017300                                 IN NEW-AN-TRX-REC
+017310                                (2 FCX-FIND-SUBSCRIPT
+017320                               IN FUND-EXCEPTION-CONTROLS)
+017330       EQUAL FUND-NUMBER-DEFAULT  IN NEW-FUND-CONSTANTS
+017340         ADD FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+017350           TO FUND-BALANCE       IN END-BALANCES
+017360                                 IN NEW-AN-TRX-REC
+017370                                (2 FCX-FIND-SUBSCRIPT
+017380                               IN FUND-EXCEPTION-CONTROLS)
+017390         ADD 1
+017400           TO ANN-AN-RESIDUAL-CTR IN FUNDS-CONFIG-COMM-AREA
+017410         SUBTRACT FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+017420           FROM TRX-EXPECTED-DIFFERENCE IN WORK-AREAS
+017430         SET FCX-RESIDUAL-FOUND  IN FUND-EXCEPTION-CONTROLS
+017440           TO TRUE
+017450     END-IF.
+017460
+017470     ADD 1 TO FCX-FIND-SUBSCRIPT  IN FUND-EXCEPTION-CONTROLS.
+017480
+017490 242200-EXIT.
+017500     EXIT.
+017510
+017520**************************************************************
+017530*  270000-PROCESS-END-FUNDS-3 - THIRD OCCURRENCE OF           *
+017540*    END-BALANCES (TRANSFERS-IN-SUSPENSE SUB-ACCOUNT).        *
+017550**************************************************************
+017560 270000-PROCESS-END-FUNDS-3.
+017570
+017580     IF FUND-AREA-DECREASING         IN WORK-AREAS
+017590         MOVE FUND-INFO-ARRAY        IN END-BALANCES
+017600                                     IN OLD-AN-TRX-REC (3)
+017610                                    (1 : NEW-E-FUND-ARRAY-LENGTH)
+017620           TO FUND-INFO-ARRAY        IN END-BALANCES
+017630                                     IN NEW-AN-TRX-REC (3)
+017640        MOVE SPACES
+017650          TO FUND-INFORMATION           IN END-BALANCES
+017660                                        IN NEW-AN-TRX-REC
+017670                                       (3 ANN-POLICY-MAX-FUNDS
+017680                                        IN NEW-FUND-CONSTANTS + 1)
+017690        INITIALIZE FUND-INFORMATION     IN END-BALANCES
+017700                                        IN NEW-AN-TRX-REC
+017710                                       (3 ANN-POLICY-MAX-FUNDS
+017720                                        IN NEW-FUND-CONSTANTS + 1)
+017730            REPLACING NUMERIC DATA BY ZEROES
+017740        MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
+017750          TO FUND-NUMBER                IN END-BALANCES
+017760                                        IN NEW-AN-TRX-REC
+017770                                       (3 ANN-POLICY-MAX-FUNDS
+017780                                        IN NEW-FUND-CONSTANTS + 1)
+017790         PERFORM 272000-CHECK-MAX-FUNDS
+017800            THRU 272000-EXIT
+017810         GO TO 270000-EXIT
+017820     END-IF.
+017830
+017840     MOVE FUND-INFO-ARRAY            IN END-BALANCES
+017850                                     IN OLD-AN-TRX-REC (3)
+017860                                    (1 : OLD-E-FUND-ARRAY-LENGTH)
+017870       TO FUND-INFO-ARRAY            IN END-BALANCES
+017880                                     IN NEW-AN-TRX-REC (3)
+017890                                    (1 : OLD-E-FUND-ARRAY-LENGTH).
+017900
+017910     MOVE SPACES
+017920       TO FUND-INFORMATION           IN END-BALANCES
+017930                                     IN NEW-AN-TRX-REC
+017940                                    (3 ANN-POLICY-MAX-FUNDS
+017950                                     IN OLD-FUND-CONSTANTS + 1).
+017960
+017970     INITIALIZE FUND-INFORMATION     IN END-BALANCES
+017980                                     IN NEW-AN-TRX-REC
+017990                                    (3 ANN-POLICY-MAX-FUNDS
+018000                                     IN OLD-FUND-CONSTANTS + 1)
+018010         REPLACING NUMERIC DATA BY ZEROES.
+018020
+018030     MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
+018040       TO FUND-NUMBER                IN END-BALANCES
+018050                                     IN NEW-AN-TRX-REC
+018060                                    (3 ANN-POLICY-MAX-FUNDS
+018070                                     IN OLD-FUND-CONSTANTS + 1).
+018080
+018090     COMPUTE FIRST-START             IN INIT-LENGTHS
+018100         =   OLD-E-FUND-ARRAY-LENGTH IN LENGTHS-AND-DISPLACEMENTS
+018110         +   DISPLACEMENT-CONSTANT   IN CONSTANTS.
+018120
+018130     MOVE LENGTH OF FUND-INFORMATION IN END-BALANCES
+018140                                     IN NEW-AN-TRX-REC (3 1)
+018150       TO LENGTH-OF-MOVE             IN INIT-LENGTHS
+018160          LENGTH-MOVED               IN INIT-LENGTHS.
+018170     ADD  OLD-E-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS
+018180       TO LENGTH-MOVED               IN INIT-LENGTHS.
+018190     MOVE LENGTH OF FUND-INFO-ARRAY  IN END-BALANCES
+018200                                     IN NEW-AN-TRX-REC (3)
+018210       TO MAX-LENGTH                 IN INIT-LENGTHS.
+018220
+018230     PERFORM 271000-INITIALIZE-ARRAY   THRU 271000-EXIT
+018240       UNTIL LENGTH-MOVED            IN INIT-LENGTHS
+018250             NOT LESS THAN
+018260             MAX-LENGTH              IN INIT-LENGTHS.
+018270
+018280 270000-EXIT.
+018290     EXIT.
+018300
+018310
+018320
+018330 271000-INITIALIZE-ARRAY.
+018340
+018350     COPY PVCSINIT
+018360         REPLACING COPY-DATA-AREA
+018370         BY ==FUND-INFO-ARRAY  IN END-BALANCES
+018380                               IN NEW-AN-TRX-REC (3)==.
+018390
+018400 271000-EXIT.
+018410     EXIT.
+018420
+018430 272000-CHECK-MAX-FUNDS.
+018440
+018450     IF ANN-POLICY-MAX-FUNDS         IN OLD-FUND-CONSTANTS
+018460       EQUAL
+018470        ANN-POLICY-MAX-FUNDS         IN NEW-FUND-CONSTANTS
+018480         GO TO 272000-EXIT
+018490     END-IF.
+018500
+018510     MOVE ZERO
+018520       TO FCX-RESIDUAL-BALANCE      IN FUND-EXCEPTION-CONTROLS.
+018530
+018540     COMPUTE FCX-SUBSCRIPT           IN FUND-EXCEPTION-CONTROLS
+018550         =   ANN-POLICY-MAX-FUNDS    IN NEW-FUND-CONSTANTS + 1.
+018560     COMPUTE FCX-LIMIT                IN FUND-EXCEPTION-CONTROLS
+018570         =   ANN-POLICY-MAX-FUNDS    IN OLD-FUND-CONSTANTS + 1.
+018580
+018590     PERFORM 272100-WRITE-FUND-EXCEPTION
+018600        THRU 272100-EXIT
+018610       UNTIL FCX-SUBSCRIPT           IN FUND-EXCEPTION-CONTROLS
+018620             GREATER THAN
+018630             FCX-LIMIT              IN FUND-EXCEPTION-CONTROLS.
+018640
+018650     ADD FCX-RESIDUAL-BALANCE     IN FUND-EXCEPTION-CONTROLS
+018660       TO TRX-EXPECTED-DIFFERENCE  IN WORK-AREAS.
+018670
+018680     IF REDIRECT-TO-RESIDUAL         IN FUNDS-CONFIG-COMM-AREA
+018690       AND FCX-RESIDUAL-BALANCE       IN FUND-EXCEPTION-CONTROLS
+018700             NOT EQUAL ZERO
+018710       AND NOT SIMULATE-ONLY     IN FUNDS-CONFIG-COMM-AREA
+018720         MOVE 1
+018730           TO FCX-FIND-SUBSCRIPT      IN FUND-EXCEPTION-CONTROLS
+018740         MOVE ANN-POLICY-MAX-FUNDS    IN NEW-FUND-CONSTANTS
+018750           TO FCX-FIND-LIMIT          IN FUND-EXCEPTION-CONTROLS
+018760         ADD 1
+018770           TO FCX-FIND-LIMIT          IN FUND-EXCEPTION-CONTROLS
+018780         MOVE SPACE
+018790           TO FCX-FOUND-SW            IN FUND-EXCEPTION-CONTROLS
+018800         PERFORM 272200-REDIRECT-TO-RESIDUAL
+018810            THRU 272200-EXIT
+018820           UNTIL FCX-RESIDUAL-FOUND   IN FUND-EXCEPTION-CONTROLS
+018830              OR FCX-FIND-SUBSCRIPT    IN FUND-EXCEPTION-CONTROLS
+018840                 GREATER THAN
+018850                 FCX-FIND-LIMIT        IN FUND-EXCEPTION-CONTROLS
+018860     END-IF.
+018870
+018880 272000-EXIT.
+018890     EXIT.
 018900
-019000* LENGTH OF ARRAY IN THE BEGIN BALANCE AREA OF THE OLD TRX
-019100     MOVE LENGTH OF FUND-INFO-ARRAY  IN BEGIN-BALANCES
-019200                                     IN OLD-AN-TRX-REC (1)
-019300       TO OLD-B-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS.
+018910 272100-WRITE-FUND-EXCEPTION.
+018920
+018930     IF FUND-NUMBER                  IN END-BALANCES
+018940                                     IN OLD-AN-TRX-REC
+018950                                    (3 FCX-SUBSCRIPT
+018960                                   IN FUND-EXCEPTION-CONTROLS)
+018970       NUMERIC
+018980         IF FUND-NUMBER              IN END-BALANCES
+018990                                     IN OLD-AN-TRX-REC
+019000                                    (3 FCX-SUBSCRIPT
+019010                                   IN FUND-EXCEPTION-CONTROLS)
+019020           NOT EQUAL FUND-NUMBER-DEFAULT
+019030                                     IN NEW-FUND-CONSTANTS
+019040             SET TOO-MANY-MAX-FUNDS  IN FUNDS-CONFIG-COMM-AREA
+019050               TO TRUE
+019060             MOVE TRX-POLICY-ID      IN TRX-INFO
+019070                                     IN OLD-AN-TRX-REC
+019080               TO FCX-POLICY-ID      IN FUND-EXCEPTION-RECORD
+019090             MOVE TRX-RECORD-NUMBER  IN TRX-INFO
+019100                                     IN OLD-AN-TRX-REC
+019110               TO FCX-RECORD-NUMBER  IN FUND-EXCEPTION-RECORD
+019120             SET FCX-END-BALANCE-AREA
+019130                                     IN FUND-EXCEPTION-RECORD
+019140               TO TRUE
+019150             MOVE 3
+019160               TO FCX-OCCURRENCE-NUMBER
+019170                                     IN FUND-EXCEPTION-RECORD
+019180             MOVE FUND-NUMBER        IN END-BALANCES
+019190                                     IN OLD-AN-TRX-REC
+019200                                    (3 FCX-SUBSCRIPT
+019210                                   IN FUND-EXCEPTION-CONTROLS)
+019220               TO FCX-FUND-NUMBER    IN FUND-EXCEPTION-RECORD
+019230             MOVE FUND-BALANCE       IN END-BALANCES
+019240                                     IN OLD-AN-TRX-REC
+019250                                    (3 FCX-SUBSCRIPT
+019260                                   IN FUND-EXCEPTION-CONTROLS)
+019270               TO FCX-FUND-BALANCE   IN FUND-EXCEPTION-RECORD
+019280             WRITE FUND-EXCEPTION-RECORD
+019290             SET TRX-WAS-TRUNCATED IN WORK-AREAS
+019300               TO TRUE
+019310             ADD FCX-FUND-BALANCE    IN FUND-EXCEPTION-RECORD
+019320               TO FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+019330         END-IF
+019340     END-IF.
+019350
+019360     ADD 1 TO FCX-SUBSCRIPT          IN FUND-EXCEPTION-CONTROLS.
+019370
+019380 272100-EXIT.
+019390     EXIT.
 019400
-019500* LENGTH OF ARRAY IN THE BEGIN BALANCE AREA OF THE NEW TRX
-019600     MOVE LENGTH OF FUND-INFO-ARRAY  IN BEGIN-BALANCES
-019700                                     IN NEW-AN-TRX-REC (1)
-019800       TO NEW-B-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS.
-019900
-020000* LENGTH OF ARRAY IN THE END BALANCE AREA OF THE OLD TRX
-020100     MOVE LENGTH OF FUND-INFO-ARRAY  IN END-BALANCES
-020200                                     IN OLD-AN-TRX-REC (1)
-020300       TO OLD-E-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS.
-020400
-020500* LENGTH OF ARRAY IN THE END BALANCE AREA OF THE NEW TRX
-020600     MOVE LENGTH OF FUND-INFO-ARRAY  IN END-BALANCES
-020700                                     IN NEW-AN-TRX-REC (1)
-020800       TO NEW-E-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS.
-020900
-021000* DISPLACEMENT TO TRX-INFO
-021100     MOVE HEADER-LENGTH
-021200       TO DISP-TO-FIXED-1            IN LENGTHS-AND-DISPLACEMENTS.
-021300     ADD DISPLACEMENT-CONSTANT       IN CONSTANTS
-021400       TO DISP-TO-FIXED-1            IN LENGTHS-AND-DISPLACEMENTS.
-021500
-021600* DISPLACEMENT TO FIRST OCCURS OF FIXED DATA IN BEGIN BALANCES
-021700     MOVE DISP-TO-FIXED-1            IN LENGTHS-AND-DISPLACEMENTS
-021800       TO IN-DISP-TO-FIXED-2B-1      IN LENGTHS-AND-DISPLACEMENTS
-021900          OUT-DISP-TO-FIXED-2B-1     IN LENGTHS-AND-DISPLACEMENTS.
-022000     ADD LENGTH-FIXED-1              IN LENGTHS-AND-DISPLACEMENTS
-022100       TO IN-DISP-TO-FIXED-2B-1      IN LENGTHS-AND-DISPLACEMENTS
-022200          OUT-DISP-TO-FIXED-2B-1     IN LENGTHS-AND-DISPLACEMENTS.
-022300
-022400* DISPLACEMENT TO SECOND OCCURS OF FIXED DATA IN BEGIN BALANCES
-022500     MOVE IN-DISP-TO-FIXED-2B-1      IN LENGTHS-AND-DISPLACEMENTS
-022600       TO IN-DISP-TO-FIXED-2B-2      IN LENGTHS-AND-DISPLACEMENTS.
-022700     MOVE OUT-DISP-TO-FIXED-2B-1     IN LENGTHS-AND-DISPLACEMENTS
-022800       TO OUT-DISP-TO-FIXED-2B-2     IN LENGTHS-AND-DISPLACEMENTS.
+019410**************************************************************
+019420*  272200-REDIRECT-TO-RESIDUAL - WHEN REQUESTED, ADDS A DROPPED *
+019430*    FUND'S BALANCE INTO THE NEW RECORD'S DESIGNATED DEFAULT   *
+019440*    FUND SLOT (FUND-NUMBER-DEFAULT) INSTEAD OF LOSING IT.      *
+019450*    IF NO SLOT HOLDING THE DEFAULT FUND NUMBER IS FOUND IN    *
+019460*    THE NEW RECORD THE BALANCE REMAINS DROPPED, AS BEFORE.     *
+019470**************************************************************
+019480 272200-REDIRECT-TO-RESIDUAL.
+019490
+019500     IF FUND-NUMBER              IN END-BALANCES
+019510                                 IN NEW-AN-TRX-REC
+019520                                (3 FCX-FIND-SUBSCRIPT
+019530                               IN FUND-EXCEPTION-CONTROLS)
+019540       EQUAL FUND-NUMBER-DEFAULT  IN NEW-FUND-CONSTANTS
+019550         ADD FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+019560           TO FUND-BALANCE       IN END-BALANCES
+019570                                 IN NEW-AN-TRX-REC
+019580                                (3 FCX-FIND-SUBSCRIPT
+019590                               IN FUND-EXCEPTION-CONTROLS)
+019600         ADD 1
+019610           TO ANN-AN-RESIDUAL-CTR IN FUNDS-CONFIG-COMM-AREA
+019620         SUBTRACT FCX-RESIDUAL-BALANCE IN FUND-EXCEPTION-CONTROLS
+019630           FROM TRX-EXPECTED-DIFFERENCE IN WORK-AREAS
+019640         SET FCX-RESIDUAL-FOUND  IN FUND-EXCEPTION-CONTROLS
+019650           TO TRUE
+019660     END-IF.
+019670
+019680     ADD 1 TO FCX-FIND-SUBSCRIPT  IN FUND-EXCEPTION-CONTROLS.
+019690
+019700 272200-EXIT.
+019710     EXIT.
+019720
+019730
+019740**************************************************************
+019750*  285000-RECONCILE-CONTROL-TOTALS - COMPARES THE TOTAL OF ALL *
+019760*    FUND BALANCES ON THE OLD TRANSACTION RECORD AGAINST THE   *
+019770*    TOTAL ON THE NEW TRANSACTION RECORD.  A DIFFERENCE IS     *
+019780*    EXPECTED WHENEVER FUNDS WERE TRUNCATED AND NOT REDIRECTED *
+019790*    TO THE RESIDUAL FUND (TRX-EXPECTED-DIFFERENCE, ACCUMULATED*
+019800*    BY THE CHECK-MAX-FUNDS/REDIRECT-TO-RESIDUAL PARAGRAPHS).  *
+019810*    ANY OTHER DIFFERENCE MEANS THE CONVERSION ITSELF DROPPED   *
+019820*    OR DUPLICATED MONEY, AND IS REPORTED AS AN OUT-OF-BALANCE  *
+019830*    EXCEPTION.                                                 *
+019840**************************************************************
+019850 285000-RECONCILE-CONTROL-TOTALS.
+019860
+019870     MOVE ZERO TO REC-OLD-TOTAL       IN RECONCILIATION-CONTROLS
+019880               REC-NEW-TOTAL       IN RECONCILIATION-CONTROLS.
+019890
+019900     MOVE 1 TO REC-SUBSCRIPT          IN RECONCILIATION-CONTROLS.
+019910     COMPUTE REC-LIMIT                IN RECONCILIATION-CONTROLS
+019920         =   ANN-POLICY-MAX-FUNDS     IN OLD-FUND-CONSTANTS + 1.
+019930
+019940     PERFORM 285100-SUM-OLD-FUNDS     THRU 285100-EXIT
+019950       UNTIL REC-SUBSCRIPT            IN RECONCILIATION-CONTROLS
+019960             GREATER THAN
+019970             REC-LIMIT               IN RECONCILIATION-CONTROLS.
+019980
+019990     MOVE 1 TO REC-SUBSCRIPT          IN RECONCILIATION-CONTROLS.
+020000     COMPUTE REC-LIMIT                IN RECONCILIATION-CONTROLS
+020010         =   ANN-POLICY-MAX-FUNDS     IN NEW-FUND-CONSTANTS + 1.
+020020
+020030     PERFORM 285200-SUM-NEW-FUNDS     THRU 285200-EXIT
+020040       UNTIL REC-SUBSCRIPT            IN RECONCILIATION-CONTROLS
+020050             GREATER THAN
+020060             REC-LIMIT               IN RECONCILIATION-CONTROLS.
+020070
+020080     COMPUTE REC-ACTUAL-DIFFERENCE    IN RECONCILIATION-CONTROLS
+020090         =   REC-OLD-TOTAL            IN RECONCILIATION-CONTROLS
+020100         -   REC-NEW-TOTAL            IN RECONCILIATION-CONTROLS.
+020110
+020120     IF REC-ACTUAL-DIFFERENCE         IN RECONCILIATION-CONTROLS
+020130       NOT EQUAL
+020140        TRX-EXPECTED-DIFFERENCE       IN WORK-AREAS
+020150         PERFORM 285300-WRITE-OUT-OF-BALANCE
+020160            THRU 285300-EXIT
+020170     END-IF.
+020180
+020190 285000-EXIT.
+020200     EXIT.
+020210
+020220 285100-SUM-OLD-FUNDS.
+020230
+020240     ADD FUND-BALANCE              IN BEGIN-BALANCES
+020250                                    IN OLD-AN-TRX-REC
+020260                                   (1 REC-SUBSCRIPT
+020270                                  IN RECONCILIATION-CONTROLS)
+020280       TO REC-OLD-TOTAL             IN RECONCILIATION-CONTROLS.
+020290     ADD FUND-BALANCE              IN BEGIN-BALANCES
+020300                                    IN OLD-AN-TRX-REC
+020310                                   (2 REC-SUBSCRIPT
+020320                                  IN RECONCILIATION-CONTROLS)
+020330       TO REC-OLD-TOTAL             IN RECONCILIATION-CONTROLS.
+020340     ADD FUND-BALANCE              IN BEGIN-BALANCES
+020350                                    IN OLD-AN-TRX-REC
+020360                                   (3 REC-SUBSCRIPT
+020370                                  IN RECONCILIATION-CONTROLS)
+020380       TO REC-OLD-TOTAL             IN RECONCILIATION-CONTROLS.
+020390     ADD FUND-BALANCE              IN END-BALANCES
+020400                                    IN OLD-AN-TRX-REC
+020410                                   (1 REC-SUBSCRIPT
+020420                                  IN RECONCILIATION-CONTROLS)
+020430       TO REC-OLD-TOTAL             IN RECONCILIATION-CONTROLS.
+020440     ADD FUND-BALANCE              IN END-BALANCES
+020450                                    IN OLD-AN-TRX-REC
+020460                                   (2 REC-SUBSCRIPT
+020470                                  IN RECONCILIATION-CONTROLS)
+020480       TO REC-OLD-TOTAL             IN RECONCILIATION-CONTROLS.
+020490     ADD FUND-BALANCE              IN END-BALANCES
+020500                                    IN OLD-AN-TRX-REC
+020510                                   (3 REC-SUBSCRIPT
+020520                                  IN RECONCILIATION-CONTROLS)
+020530       TO REC-OLD-TOTAL             IN RECONCILIATION-CONTROLS.
+020540
+020550     ADD 1 TO REC-SUBSCRIPT          IN RECONCILIATION-CONTROLS.
+020560
+020570 285100-EXIT.
+020580     EXIT.
+020590
+020600 285200-SUM-NEW-FUNDS.
+020610
+020620     ADD FUND-BALANCE              IN BEGIN-BALANCES
+020630                                    IN NEW-AN-TRX-REC
+020640                                   (1 REC-SUBSCRIPT
+020650                                  IN RECONCILIATION-CONTROLS)
+020660       TO REC-NEW-TOTAL             IN RECONCILIATION-CONTROLS.
+020670     ADD FUND-BALANCE              IN BEGIN-BALANCES
+020680                                    IN NEW-AN-TRX-REC
+020690                                   (2 REC-SUBSCRIPT
+020700                                  IN RECONCILIATION-CONTROLS)
+020710       TO REC-NEW-TOTAL             IN RECONCILIATION-CONTROLS.
+020720     ADD FUND-BALANCE              IN BEGIN-BALANCES
+020730                                    IN NEW-AN-TRX-REC
+020740                                   (3 REC-SUBSCRIPT
+020750                                  IN RECONCILIATION-CONTROLS)
+020760       TO REC-NEW-TOTAL             IN RECONCILIATION-CONTROLS.
+020770     ADD FUND-BALANCE              IN END-BALANCES
+020780                                    IN NEW-AN-TRX-REC
+020790                                   (1 REC-SUBSCRIPT
+020800                                  IN RECONCILIATION-CONTROLS)
+020810       TO REC-NEW-TOTAL             IN RECONCILIATION-CONTROLS.
+020820     ADD FUND-BALANCE              IN END-BALANCES
+020830                                    IN NEW-AN-TRX-REC
+020840                                   (2 REC-SUBSCRIPT
+020850                                  IN RECONCILIATION-CONTROLS)
+020860       TO REC-NEW-TOTAL             IN RECONCILIATION-CONTROLS.
+020870     ADD FUND-BALANCE              IN END-BALANCES
+020880                                    IN NEW-AN-TRX-REC
+020890                                   (3 REC-SUBSCRIPT
+020900                                  IN RECONCILIATION-CONTROLS)
+020910       TO REC-NEW-TOTAL             IN RECONCILIATION-CONTROLS.
+020920
+020930     ADD 1 TO REC-SUBSCRIPT          IN RECONCILIATION-CONTROLS.
+020940
+020950 285200-EXIT.
+020960     EXIT.
+020970
+020980**************************************************************
+020990*  285300-WRITE-OUT-OF-BALANCE - WRITES ONE OUT-OF-BALANCE     *
+021000*    EXCEPTION RECORD WHEN THE ACTUAL CONTROL-TOTAL DIFFERENCE *
+021010*    BETWEEN THE OLD AND NEW RECORDS DOES NOT MATCH THE         *
+021020*    DIFFERENCE ALREADY EXPLAINED BY TRUNCATION AND REDIRECT.   *
+021030**************************************************************
+021040 285300-WRITE-OUT-OF-BALANCE.
+021050
+021060     MOVE TRX-POLICY-ID              IN TRX-INFO
+021070                                     IN OLD-AN-TRX-REC
+021080       TO FOB-POLICY-ID              IN OUT-OF-BALANCE-RECORD.
+021090     MOVE TRX-RECORD-NUMBER          IN TRX-INFO
+021100                                     IN OLD-AN-TRX-REC
+021110       TO FOB-RECORD-NUMBER          IN OUT-OF-BALANCE-RECORD.
+021120     MOVE REC-OLD-TOTAL              IN RECONCILIATION-CONTROLS
+021130       TO FOB-OLD-TOTAL              IN OUT-OF-BALANCE-RECORD.
+021140     MOVE REC-NEW-TOTAL              IN RECONCILIATION-CONTROLS
+021150       TO FOB-NEW-TOTAL              IN OUT-OF-BALANCE-RECORD.
+021160     MOVE TRX-EXPECTED-DIFFERENCE    IN WORK-AREAS
+021170       TO FOB-EXPECTED-DIFFERENCE    IN OUT-OF-BALANCE-RECORD.
+021180     MOVE REC-ACTUAL-DIFFERENCE      IN RECONCILIATION-CONTROLS
+021190       TO FOB-ACTUAL-DIFFERENCE      IN OUT-OF-BALANCE-RECORD.
+021200
+021210     WRITE OUT-OF-BALANCE-RECORD.
+021220
+021230     ADD 1
+021240       TO ANN-AN-OUT-OF-BALANCE-CTR  IN FUNDS-CONFIG-COMM-AREA.
+021250
+021260 285300-EXIT.
+021270     EXIT.
+021280
+021290
+021300
+021310
+021320 300000-TERMINATION.
+021330
+021340     IF SIMULATE-ONLY             IN FUNDS-CONFIG-COMM-AREA
+021350         GO TO 300000-EXIT
+021360     END-IF.
+021370
+021380     ADD +1
+021390       TO ANN-AN-CONV-CTR            IN FUNDS-CONFIG-COMM-AREA.
+021400
+021410     IF FUND-AREA-INCREASING         IN WORK-AREAS
+021420         ADD +1
+021430           TO ANN-AN-CONV-INCR-CTR   IN FUNDS-CONFIG-COMM-AREA
+021440     ELSE
+021450         ADD +1
+021460           TO ANN-AN-CONV-DECR-CTR   IN FUNDS-CONFIG-COMM-AREA
+021470     END-IF.
+021480
+021490     IF TRX-WAS-TRUNCATED            IN WORK-AREAS
+021500         ADD +1
+021510           TO ANN-AN-TOO-MANY-CTR    IN FUNDS-CONFIG-COMM-AREA
+021520         MOVE SPACE
+021530           TO TRX-TRUNCATED-SW       IN WORK-AREAS
+021540     END-IF.
+021550
+021560     ADD +1
+021570       TO CKPT-RECORDS-SINCE-LAST    IN CHECKPOINT-CONTROLS.
+021580
+021590     DIVIDE CKPT-RECORDS-SINCE-LAST  IN CHECKPOINT-CONTROLS
+021600       BY   CHECKPOINT-INTERVAL      IN CONSTANTS
+021610       GIVING CKPT-QUOTIENT          IN CHECKPOINT-CONTROLS
+021620       REMAINDER CKPT-REMAINDER      IN CHECKPOINT-CONTROLS.
+021630
+021640     IF CKPT-REMAINDER               IN CHECKPOINT-CONTROLS
+021650       EQUAL ZERO
+021660         PERFORM 280000-WRITE-CHECKPOINT
+021670            THRU 280000-EXIT
+021680     END-IF.
+021690
+021700 300000-EXIT.
+021710     EXIT.
+021720
+021730
+021740**************************************************************
+021750*  280000-WRITE-CHECKPOINT - WRITES A PROGRESS LOG RECORD       *
+021760*    IDENTIFYING THE LAST TRANSACTION SUCCESSFULLY CONVERTED    *
+021770*    AND THE RUNNING CONVERSION COUNT, EVERY CHECKPOINT-        *
+021780*    INTERVAL RECORDS, SO AN OPERATOR CAN SEE HOW FAR A RUN      *
+021790*    PROGRESSED.  THIS IS A ONE-WAY AUDIT LOG - THE PROGRAM      *
+021800*    DOES NOT READ CHECKPOINT-FILE BACK OR SKIP ALREADY-         *
+021810*    CONVERTED RECORDS ON A SUBSEQUENT RUN.                     *
+021820**************************************************************
+021830 280000-WRITE-CHECKPOINT.
+021840
+021850     MOVE TRX-POLICY-ID              IN TRX-INFO
+021860                                     IN OLD-AN-TRX-REC
+021870       TO CKPT-POLICY-ID             IN CHECKPOINT-RECORD.
+021880     MOVE TRX-RECORD-NUMBER          IN TRX-INFO
+021890                                     IN OLD-AN-TRX-REC
+021900       TO CKPT-RECORD-NUMBER         IN CHECKPOINT-RECORD.
+021910     MOVE ANN-AN-CONV-CTR            IN FUNDS-CONFIG-COMM-AREA
+021920       TO CKPT-CONV-COUNT            IN CHECKPOINT-RECORD.
+021930
+021940     WRITE CHECKPOINT-RECORD.
+021950
+021960     MOVE ZERO
+021970       TO CKPT-RECORDS-SINCE-LAST    IN CHECKPOINT-CONTROLS.
+021980
+021990 280000-EXIT.
+022000     EXIT.
+022010
+022020**************************************************************
+022030*  400000-END-OF-RUN-REPORT - PERFORMED ONLY ON THE FINAL     *
+022040*    CALL FROM THE CONTROL JOB (END-OF-JOB SET IN THE COMM    *
+022050*    AREA).  CLOSES THE DETAIL FILES OPENED IN 100000-INIT    *
+022060*    AND WRITES THE RUN'S CONVERSION TOTALS TO THE SUMMARY    *
+022070*    REPORT AND TO A ONE-RECORD RUN-LOG FOR THE NIGHTLY       *
+022080*    BATCH AUDIT TRAIL.                                       *
+022090**************************************************************
+022100 400000-END-OF-RUN-REPORT.
+022110
+022120     OPEN OUTPUT CONVERSION-SUMMARY-FILE.
+022130     IF NOT FCRSUMR-STATUS-OK
+022140         MOVE 'FCRSUMR' TO FEC-FILE-ID
+022150         MOVE FCRSUMR-STATUS TO FEC-FILE-STATUS
+022160         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+022170     END-IF.
+022180     OPEN OUTPUT RUN-LOG-FILE.
+022190     IF NOT FCRRLOG-STATUS-OK
+022200         MOVE 'FCRRLOG' TO FEC-FILE-ID
+022210         MOVE FCRRLOG-STATUS TO FEC-FILE-STATUS
+022220         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+022230     END-IF.
+022240
+022250     MOVE SPACES                  TO SUMMARY-REPORT-RECORD.
+022260     MOVE 'ANN AN FUNDS CONFIGURATION CONVERSION SUMMARY'
+022270       TO SRR-LABEL.
+022280     WRITE SUMMARY-REPORT-RECORD.
+022290     IF NOT FCRSUMR-STATUS-OK
+022300         MOVE 'FCRSUMR' TO FEC-FILE-ID
+022310         MOVE FCRSUMR-STATUS TO FEC-FILE-STATUS
+022320         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+022330     END-IF.
+022340
+022350     MOVE SPACES                  TO SUMMARY-REPORT-RECORD.
+022360     WRITE SUMMARY-REPORT-RECORD.
+022370     IF NOT FCRSUMR-STATUS-OK
+022380         MOVE 'FCRSUMR' TO FEC-FILE-ID
+022390         MOVE FCRSUMR-STATUS TO FEC-FILE-STATUS
+022400         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+022410     END-IF.
+022420
+022430     MOVE SPACES                  TO SUMMARY-REPORT-RECORD.
+022440     MOVE 'TOTAL TRANSACTIONS CONVERTED'
+022450       TO SRR-LABEL.
+022460     MOVE ANN-AN-CONV-CTR          IN FUNDS-CONFIG-COMM-AREA
+022470       TO SRR-VALUE.
+022480     WRITE SUMMARY-REPORT-RECORD.
+022490     IF NOT FCRSUMR-STATUS-OK
+022500         MOVE 'FCRSUMR' TO FEC-FILE-ID
+022510         MOVE FCRSUMR-STATUS TO FEC-FILE-STATUS
+022520         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+022530     END-IF.
+022540
+022550     MOVE SPACES                  TO SUMMARY-REPORT-RECORD.
+022560     MOVE 'TRANSACTIONS CONVERTED - FUND AREA INCREASING'
+022570       TO SRR-LABEL.
+022580     MOVE ANN-AN-CONV-INCR-CTR     IN FUNDS-CONFIG-COMM-AREA
+022590       TO SRR-VALUE.
+022600     WRITE SUMMARY-REPORT-RECORD.
+022610     IF NOT FCRSUMR-STATUS-OK
+022620         MOVE 'FCRSUMR' TO FEC-FILE-ID
+022630         MOVE FCRSUMR-STATUS TO FEC-FILE-STATUS
+022640         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+022650     END-IF.
+022660
+022670     MOVE SPACES                  TO SUMMARY-REPORT-RECORD.
+022680     MOVE 'TRANSACTIONS CONVERTED - FUND AREA DECREASING'
+022690       TO SRR-LABEL.
+022700     MOVE ANN-AN-CONV-DECR-CTR     IN FUNDS-CONFIG-COMM-AREA
+022710       TO SRR-VALUE.
+022720     WRITE SUMMARY-REPORT-RECORD.
+022730     IF NOT FCRSUMR-STATUS-OK
+022740         MOVE 'FCRSUMR' TO FEC-FILE-ID
+022750         MOVE FCRSUMR-STATUS TO FEC-FILE-STATUS
+022760         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+022770     END-IF.
+022780
+022790     MOVE SPACES                  TO SUMMARY-REPORT-RECORD.
+022800     MOVE 'TRANSACTIONS HITTING TOO-MANY-MAX-FUNDS'
+022810       TO SRR-LABEL.
+022820     MOVE ANN-AN-TOO-MANY-CTR      IN FUNDS-CONFIG-COMM-AREA
+022830       TO SRR-VALUE.
+022840     WRITE SUMMARY-REPORT-RECORD.
+022850     IF NOT FCRSUMR-STATUS-OK
+022860         MOVE 'FCRSUMR' TO FEC-FILE-ID
+022870         MOVE FCRSUMR-STATUS TO FEC-FILE-STATUS
+022880         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+022890     END-IF.
 022900
-023000     ADD LENGTH-FIXED-2B             IN LENGTHS-AND-DISPLACEMENTS
-023100       TO IN-DISP-TO-FIXED-2B-2      IN LENGTHS-AND-DISPLACEMENTS
-023200          OUT-DISP-TO-FIXED-2B-2     IN LENGTHS-AND-DISPLACEMENTS.
-023300
-023400     ADD OLD-B-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
-023500       TO IN-DISP-TO-FIXED-2B-2      IN LENGTHS-AND-DISPLACEMENTS.
-023600     ADD NEW-B-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
-023700       TO OUT-DISP-TO-FIXED-2B-2     IN LENGTHS-AND-DISPLACEMENTS.
-023800
-023900* DISPLACEMENT TO FIRST OCCURS OF FIXED DATA IN END BALANCES
-024000     MOVE IN-DISP-TO-FIXED-2B-2      IN LENGTHS-AND-DISPLACEMENTS
-024100       TO IN-DISP-TO-FIXED-3E-1      IN LENGTHS-AND-DISPLACEMENTS.
-024200     MOVE OUT-DISP-TO-FIXED-2B-2     IN LENGTHS-AND-DISPLACEMENTS
-024300       TO OUT-DISP-TO-FIXED-3E-1     IN LENGTHS-AND-DISPLACEMENTS.
-024400
-024500     ADD LENGTH-FIXED-2B             IN LENGTHS-AND-DISPLACEMENTS
-024600       TO IN-DISP-TO-FIXED-3E-1      IN LENGTHS-AND-DISPLACEMENTS
-024700          OUT-DISP-TO-FIXED-3E-1     IN LENGTHS-AND-DISPLACEMENTS.
-024800
-024900     ADD OLD-B-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
-025000       TO IN-DISP-TO-FIXED-3E-1      IN LENGTHS-AND-DISPLACEMENTS.
-025100     ADD NEW-B-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
-025200       TO OUT-DISP-TO-FIXED-3E-1     IN LENGTHS-AND-DISPLACEMENTS.
-025300
-025400* DISPLACEMENT TO SECOND OCCURS OF FIXED DATA IN END BALANCES
-025500     MOVE IN-DISP-TO-FIXED-3E-1      IN LENGTHS-AND-DISPLACEMENTS
-025600       TO IN-DISP-TO-FIXED-3E-2      IN LENGTHS-AND-DISPLACEMENTS.
-025700     MOVE OUT-DISP-TO-FIXED-3E-1     IN LENGTHS-AND-DISPLACEMENTS
-025800       TO OUT-DISP-TO-FIXED-3E-2     IN LENGTHS-AND-DISPLACEMENTS.
-025900
-026000     ADD LENGTH-FIXED-3E             IN LENGTHS-AND-DISPLACEMENTS
-026100       TO IN-DISP-TO-FIXED-3E-2      IN LENGTHS-AND-DISPLACEMENTS
-026200          OUT-DISP-TO-FIXED-3E-2     IN LENGTHS-AND-DISPLACEMENTS.
-026300
-026400     ADD OLD-E-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
-026500       TO IN-DISP-TO-FIXED-3E-2      IN LENGTHS-AND-DISPLACEMENTS.
-026600     ADD NEW-E-FUND-ARRAY-LENGTH     IN LENGTHS-AND-DISPLACEMENTS
-026700       TO OUT-DISP-TO-FIXED-3E-2     IN LENGTHS-AND-DISPLACEMENTS.
-026800
-026810     IF    OLD-B-FUND-ARRAY-LENGTH   IN LENGTHS-AND-DISPLACEMENTS
-026820     EQUAL NEW-B-FUND-ARRAY-LENGTH   IN LENGTHS-AND-DISPLACEMENTS
-026830     AND   OLD-E-FUND-ARRAY-LENGTH   IN LENGTHS-AND-DISPLACEMENTS
-026840     EQUAL NEW-E-FUND-ARRAY-LENGTH   IN LENGTHS-AND-DISPLACEMENTS
-026850         SET CONVERSION-NOT-REQUIRED IN WORK-AREAS TO TRUE
-026860     END-IF.
-026870
-026900 100000-EXIT.
-027000     EXIT.
-027100
-027200 200000-REFORMAT-AN-TRX.
-027300
-027400     MOVE NEW-RDW-LENGTH             IN LENGTHS-AND-DISPLACEMENTS
-027500       TO RDW-LENGTH                 IN NEW-AN-TRX-REC.
-027600
-027700     MOVE OLD-AN-TRX-REC (DISP-TO-FIXED-1 : LENGTH-FIXED-1)
-027800       TO NEW-AN-TRX-REC (DISP-TO-FIXED-1 : LENGTH-FIXED-1).
-027900     MOVE OLD-AN-TRX-REC (IN-DISP-TO-FIXED-2B-1
-028000                          : LENGTH-FIXED-2B)
-028100       TO NEW-AN-TRX-REC (OUT-DISP-TO-FIXED-2B-1
-028200                          : LENGTH-FIXED-2B).
-028300
-028400     PERFORM 210000-PROCESS-BEGIN-FUNDS-1
-028500        THRU 210000-EXIT.
-028600
-028700     MOVE OLD-AN-TRX-REC (IN-DISP-TO-FIXED-2B-2
-028800                          : LENGTH-FIXED-2B)
-028900       TO NEW-AN-TRX-REC (OUT-DISP-TO-FIXED-2B-2
-029000                          : LENGTH-FIXED-2B).
-029100
-029200     PERFORM 220000-PROCESS-BEGIN-FUNDS-2
-029300        THRU 220000-EXIT.
-029400
-029500     MOVE OLD-AN-TRX-REC (IN-DISP-TO-FIXED-3E-1
-029600                          : LENGTH-FIXED-3E)
-029700       TO NEW-AN-TRX-REC (OUT-DISP-TO-FIXED-3E-1
-029800                          : LENGTH-FIXED-3E).
-029900
-030000     PERFORM 230000-PROCESS-END-FUNDS-1
-030100        THRU 230000-EXIT.
-030200
-030300     MOVE OLD-AN-TRX-REC (IN-DISP-TO-FIXED-3E-2
-030400                          : LENGTH-FIXED-3E)
-030500       TO NEW-AN-TRX-REC (OUT-DISP-TO-FIXED-3E-2
-030600                          : LENGTH-FIXED-3E).
-030700
-030800     PERFORM 240000-PROCESS-END-FUNDS-4
-030900        THRU 240000-EXIT.
-031000
-031100 200000-EXIT.
-031200     EXIT.
-031300
-031400 210000-PROCESS-BEGIN-FUNDS-1.
-031500
-031600     IF FUND-AREA-DECREASING         IN WORK-AREAS
-031700         MOVE FUND-INFO-ARRAY        IN BEGIN-BALANCES
-031800                                     IN OLD-AN-TRX-REC (1)
-031900                                    (1 : NEW-B-FUND-ARRAY-LENGTH)
-032000           TO FUND-INFO-ARRAY        IN BEGIN-BALANCES
-032100                                     IN NEW-AN-TRX-REC (1)
-032200         PERFORM 212000-CHECK-MAX-FUNDS
-032300            THRU 212000-EXIT
-032400         GO TO 210000-EXIT
-032500     END-IF.
-032600
-032700     MOVE FUND-INFO-ARRAY            IN BEGIN-BALANCES
-032800                                     IN OLD-AN-TRX-REC (1)
-032900                                    (1 : OLD-B-FUND-ARRAY-LENGTH)
-033000       TO FUND-INFO-ARRAY            IN BEGIN-BALANCES
-033100                                     IN NEW-AN-TRX-REC (1)
-033200                                    (1 : OLD-B-FUND-ARRAY-LENGTH).
-033300
-033400     MOVE SPACES
-033500       TO FUND-INFORMATION           IN BEGIN-BALANCES
-033600                                     IN NEW-AN-TRX-REC
-033700                                    (1 ANN-POLICY-MAX-FUNDS
-033800                                     IN OLD-FUND-CONSTANTS + 1).
-033900
-034000     INITIALIZE FUND-INFORMATION     IN BEGIN-BALANCES
-034100                                     IN NEW-AN-TRX-REC
-034200                                    (1 ANN-POLICY-MAX-FUNDS
-034300                                     IN OLD-FUND-CONSTANTS + 1)
-034400         REPLACING NUMERIC DATA BY ZEROES.
-034500
-034600     MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
-034700       TO FUND-NUMBER                IN BEGIN-BALANCES
-034800                                     IN NEW-AN-TRX-REC
-034900                                    (1 ANN-POLICY-MAX-FUNDS
-035000                                     IN OLD-FUND-CONSTANTS + 1).
-035100
-035200     COMPUTE FIRST-START             IN INIT-LENGTHS
-035300         =   OLD-B-FUND-ARRAY-LENGTH IN LENGTHS-AND-DISPLACEMENTS
-035400         +   DISPLACEMENT-CONSTANT   IN CONSTANTS.
-035500
-035600     MOVE LENGTH OF FUND-INFORMATION IN BEGIN-BALANCES
-035700                                     IN NEW-AN-TRX-REC (1 1)
-035800       TO LENGTH-OF-MOVE             IN INIT-LENGTHS
-035900          LENGTH-MOVED               IN INIT-LENGTHS.
-036000     ADD  OLD-B-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS
-036100       TO LENGTH-MOVED               IN INIT-LENGTHS.
-036200     MOVE LENGTH OF FUND-INFO-ARRAY  IN BEGIN-BALANCES
-036300                                     IN NEW-AN-TRX-REC (1)
-036400       TO MAX-LENGTH                 IN INIT-LENGTHS.
-036500
-036600     PERFORM 211000-INITIALIZE-ARRAY   THRU 211000-EXIT
-036700       UNTIL LENGTH-MOVED            IN INIT-LENGTHS
-036800             NOT LESS THAN
-036900             MAX-LENGTH              IN INIT-LENGTHS.
-037000
-037100 210000-EXIT.
-037200     EXIT.
-037300
-037400
-037500
-037600 211000-INITIALIZE-ARRAY.
-037700
-037800     COPY PVCSINIT
-037900         REPLACING ==COPY-DATA-AREA==
-038000         BY ==FUND-INFO-ARRAY  IN BEGIN-BALANCES
-038100                               IN NEW-AN-TRX-REC (1)==.
-038200
-038300 211000-EXIT.
-038400     EXIT.
-038500
-038600 212000-CHECK-MAX-FUNDS.
-038700
-038800     IF ANN-POLICY-MAX-FUNDS         IN OLD-FUND-CONSTANTS
-038900       EQUAL
-039000        ANN-POLICY-MAX-FUNDS         IN NEW-FUND-CONSTANTS
-039100         GO TO 212000-EXIT
-039200     END-IF.
-039300
-039400     IF FUND-NUMBER                  IN BEGIN-BALANCES
-039500                                     IN OLD-AN-TRX-REC
-039600                                    (1 ANN-POLICY-MAX-FUNDS
-039700                                     IN NEW-FUND-CONSTANTS + 1)
-039800       NUMERIC
-039900         IF FUND-NUMBER              IN BEGIN-BALANCES
-040000                                     IN OLD-AN-TRX-REC
-040100                                    (1 ANN-POLICY-MAX-FUNDS
-040200                                     IN NEW-FUND-CONSTANTS + 1)
-040300           NOT EQUAL FUND-NUMBER-DEFAULT
-040400                                     IN NEW-FUND-CONSTANTS
-040500             SET TOO-MANY-MAX-FUNDS  IN FUNDS-CONFIG-COMM-AREA
-040600               TO TRUE
-040700         END-IF
-040800     END-IF.
-040900
-041000 212000-EXIT.
-041100     EXIT.
-041200
-041300 220000-PROCESS-BEGIN-FUNDS-2.
-041400
-041500     IF FUND-AREA-DECREASING         IN WORK-AREAS
-041600         MOVE FUND-INFO-ARRAY        IN BEGIN-BALANCES
-041700                                     IN OLD-AN-TRX-REC (2)
-041800                                    (1 : NEW-B-FUND-ARRAY-LENGTH)
-041900           TO FUND-INFO-ARRAY        IN BEGIN-BALANCES
-042000                                     IN NEW-AN-TRX-REC (2)
-042100         PERFORM 222000-CHECK-MAX-FUNDS
-042200            THRU 222000-EXIT
-042300         GO TO 220000-EXIT
-042400     END-IF.
-042500
-042600     MOVE FUND-INFO-ARRAY            IN BEGIN-BALANCES
-042700                                     IN OLD-AN-TRX-REC (2)
-042800                                    (1 : OLD-B-FUND-ARRAY-LENGTH)
-042900       TO FUND-INFO-ARRAY            IN BEGIN-BALANCES
-043000                                     IN NEW-AN-TRX-REC (2)
-043100                                    (1 : OLD-B-FUND-ARRAY-LENGTH).
-043200
-043300     MOVE SPACES
-043400       TO FUND-INFORMATION           IN BEGIN-BALANCES
-043500                                     IN NEW-AN-TRX-REC
-043600                                    (2 ANN-POLICY-MAX-FUNDS
-043700                                     IN OLD-FUND-CONSTANTS + 1).
-043800
-043900     INITIALIZE FUND-INFORMATION     IN BEGIN-BALANCES
-044000                                     IN NEW-AN-TRX-REC
-044100                                    (2 ANN-POLICY-MAX-FUNDS
-044200                                     IN OLD-FUND-CONSTANTS + 1)
-044300         REPLACING NUMERIC DATA BY ZEROES.
-044400
-044500     MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
-044600       TO FUND-NUMBER                IN BEGIN-BALANCES
-044700                                     IN NEW-AN-TRX-REC
-044800                                    (2 ANN-POLICY-MAX-FUNDS
-044900                                     IN OLD-FUND-CONSTANTS + 1).
-045000
-045100     COMPUTE FIRST-START             IN INIT-LENGTHS
-045200         =   OLD-B-FUND-ARRAY-LENGTH IN LENGTHS-AND-DISPLACEMENTS
-045300         +   DISPLACEMENT-CONSTANT   IN CONSTANTS.
-045400
-045500     MOVE LENGTH OF FUND-INFORMATION IN BEGIN-BALANCES
-045600                                     IN NEW-AN-TRX-REC (2 1)
-045700       TO LENGTH-OF-MOVE             IN INIT-LENGTHS
-045800          LENGTH-MOVED               IN INIT-LENGTHS.
-045900     ADD  OLD-B-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS
-046000       TO LENGTH-MOVED               IN INIT-LENGTHS.
-046100     MOVE LENGTH OF FUND-INFO-ARRAY  IN BEGIN-BALANCES
-046200                                     IN NEW-AN-TRX-REC (2)
-046300       TO MAX-LENGTH                 IN INIT-LENGTHS.
-046400
-046500     PERFORM 221000-INITIALIZE-ARRAY   THRU 221000-EXIT
-046600       UNTIL LENGTH-MOVED            IN INIT-LENGTHS
-046700             NOT LESS THAN
-046800             MAX-LENGTH              IN INIT-LENGTHS.
-046900
-047000 220000-EXIT.
-047100     EXIT.
-047200
-047300
-047400
-047500 221000-INITIALIZE-ARRAY.
-047600
-047700     COPY PVCSINIT
-047800         REPLACING ==COPY-DATA-AREA==
-047900         BY ==FUND-INFO-ARRAY  IN BEGIN-BALANCES
-048000                               IN NEW-AN-TRX-REC (2)==.
-048100
-048200 221000-EXIT.
-048300     EXIT.
-048400
-048500 222000-CHECK-MAX-FUNDS.
-048600
-048700     IF ANN-POLICY-MAX-FUNDS         IN OLD-FUND-CONSTANTS
-048800       EQUAL
-048900        ANN-POLICY-MAX-FUNDS         IN NEW-FUND-CONSTANTS
-049000         GO TO 222000-EXIT
-049100     END-IF.
-049200
-049300     IF FUND-NUMBER                  IN BEGIN-BALANCES
-049400                                     IN OLD-AN-TRX-REC
-049500                                    (2 ANN-POLICY-MAX-FUNDS
-049600                                     IN NEW-FUND-CONSTANTS + 1)
-049700       NUMERIC
-049800         IF FUND-NUMBER              IN BEGIN-BALANCES
-049900                                     IN OLD-AN-TRX-REC
-050000                                    (2 ANN-POLICY-MAX-FUNDS
-050100                                     IN NEW-FUND-CONSTANTS + 1)
-050200           NOT EQUAL FUND-NUMBER-DEFAULT
-050300                                     IN NEW-FUND-CONSTANTS
-050400             SET TOO-MANY-MAX-FUNDS  IN FUNDS-CONFIG-COMM-AREA
-050500               TO TRUE
-050600         END-IF
-050700     END-IF.
-050800
-050900 222000-EXIT.
-051000     EXIT.
-051100
-051200 230000-PROCESS-END-FUNDS-1.
-051300
-051400     IF FUND-AREA-DECREASING         IN WORK-AREAS
-051500         MOVE FUND-INFO-ARRAY        IN END-BALANCES
-051600                                     IN OLD-AN-TRX-REC (1)
-051700                                    (1 : NEW-E-FUND-ARRAY-LENGTH)
-051800           TO FUND-INFO-ARRAY        IN END-BALANCES
-051900                                     IN NEW-AN-TRX-REC (1)
-052000         PERFORM 232000-CHECK-MAX-FUNDS
-052100            THRU 232000-EXIT
-052200         GO TO 230000-EXIT
-052300     END-IF.
-052400
-052500     MOVE FUND-INFO-ARRAY            IN END-BALANCES
-052600                                     IN OLD-AN-TRX-REC (1)
-052700                                    (1 : OLD-E-FUND-ARRAY-LENGTH)
-052800       TO FUND-INFO-ARRAY            IN END-BALANCES
-052900                                     IN NEW-AN-TRX-REC (1)
-053000                                    (1 : OLD-E-FUND-ARRAY-LENGTH).
-053100
-053200     MOVE SPACES
-053300       TO FUND-INFORMATION           IN END-BALANCES
-053400                                     IN NEW-AN-TRX-REC
-053500                                    (1 ANN-POLICY-MAX-FUNDS
-053600                                     IN OLD-FUND-CONSTANTS + 1).
-053700
-053800     INITIALIZE FUND-INFORMATION     IN END-BALANCES
-053900                                     IN NEW-AN-TRX-REC
-054000                                    (1 ANN-POLICY-MAX-FUNDS
-054100                                     IN OLD-FUND-CONSTANTS + 1)
-054200         REPLACING NUMERIC DATA BY ZEROES.
-054300
-054400     MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
-054500       TO FUND-NUMBER                IN END-BALANCES
-054600                                     IN NEW-AN-TRX-REC
-054700                                    (1 ANN-POLICY-MAX-FUNDS
-054800                                     IN OLD-FUND-CONSTANTS + 1).
-054900
-055000     COMPUTE FIRST-START             IN INIT-LENGTHS
-055100         =   OLD-E-FUND-ARRAY-LENGTH IN LENGTHS-AND-DISPLACEMENTS
-055200         +   DISPLACEMENT-CONSTANT   IN CONSTANTS.
-055300
-055400     MOVE LENGTH OF FUND-INFORMATION IN END-BALANCES
-055500                                     IN NEW-AN-TRX-REC (1 1)
-055600       TO LENGTH-OF-MOVE             IN INIT-LENGTHS
-055700          LENGTH-MOVED               IN INIT-LENGTHS.
-055800     ADD  OLD-E-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS
-055900       TO LENGTH-MOVED               IN INIT-LENGTHS.
-056000     MOVE LENGTH OF FUND-INFO-ARRAY  IN END-BALANCES
-056100                                     IN NEW-AN-TRX-REC (1)
-056200       TO MAX-LENGTH                 IN INIT-LENGTHS.
-056300
-056400     PERFORM 231000-INITIALIZE-ARRAY   THRU 231000-EXIT
-056500       UNTIL LENGTH-MOVED            IN INIT-LENGTHS
-056600             NOT LESS THAN
-056700             MAX-LENGTH              IN INIT-LENGTHS.
-056800
-056900 230000-EXIT.
-057000     EXIT.
-057100
-057200
-057300
-057400 231000-INITIALIZE-ARRAY.
-057500
-057600     COPY PVCSINIT
-057700         REPLACING ==COPY-DATA-AREA==
-057800         BY ==FUND-INFO-ARRAY  IN END-BALANCES
-057900                               IN NEW-AN-TRX-REC (1)==.
-058000
-058100 231000-EXIT.
-058200     EXIT.
-058300
-058400 232000-CHECK-MAX-FUNDS.
-058500
-058600     IF ANN-POLICY-MAX-FUNDS         IN OLD-FUND-CONSTANTS
-058700       EQUAL
-058800        ANN-POLICY-MAX-FUNDS         IN NEW-FUND-CONSTANTS
-058900         GO TO 232000-EXIT
-059000     END-IF.
-059100
-059200     IF FUND-NUMBER                  IN END-BALANCES
-059300                                     IN OLD-AN-TRX-REC
-059400                                    (1 ANN-POLICY-MAX-FUNDS
-059500                                     IN NEW-FUND-CONSTANTS + 1)
-059600       NUMERIC
-059700         IF FUND-NUMBER              IN END-BALANCES
-059800                                     IN OLD-AN-TRX-REC
-059900                                    (1 ANN-POLICY-MAX-FUNDS
-060000                                     IN NEW-FUND-CONSTANTS + 1)
-060100           NOT EQUAL FUND-NUMBER-DEFAULT
-060200                                     IN NEW-FUND-CONSTANTS
-060300             SET TOO-MANY-MAX-FUNDS  IN FUNDS-CONFIG-COMM-AREA
-060400               TO TRUE
-060500         END-IF
-060600     END-IF.
-060700
-060800 232000-EXIT.
-060900     EXIT.
-061000
-061100 240000-PROCESS-END-FUNDS-4.
-061200
-061300     IF FUND-AREA-DECREASING         IN WORK-AREAS
-061400         MOVE FUND-INFO-ARRAY        IN END-BALANCES
-061500                                     IN OLD-AN-TRX-REC (2)
-061600                                    (1 : NEW-E-FUND-ARRAY-LENGTH)
-061700           TO FUND-INFO-ARRAY        IN END-BALANCES
-061800                                     IN NEW-AN-TRX-REC (2)
-061900         PERFORM 242000-CHECK-MAX-FUNDS
-062000            THRU 242000-EXIT
-062100         GO TO 240000-EXIT
-062200     END-IF.
-062300
-062400     MOVE FUND-INFO-ARRAY            IN END-BALANCES
-062500                                     IN OLD-AN-TRX-REC (2)
-062600                                    (1 : OLD-E-FUND-ARRAY-LENGTH)
-062700       TO FUND-INFO-ARRAY            IN END-BALANCES
-062800                                     IN NEW-AN-TRX-REC (2)
-062900                                    (1 : OLD-E-FUND-ARRAY-LENGTH).
-063000
-063100     MOVE SPACES
-063200       TO FUND-INFORMATION           IN END-BALANCES
-063300                                     IN NEW-AN-TRX-REC
-063400                                    (2 ANN-POLICY-MAX-FUNDS
-063500                                     IN OLD-FUND-CONSTANTS + 1).
-063600
-063700     INITIALIZE FUND-INFORMATION     IN END-BALANCES
-063800                                     IN NEW-AN-TRX-REC
-063900                                    (2 ANN-POLICY-MAX-FUNDS
-064000                                     IN OLD-FUND-CONSTANTS + 1)
-064100         REPLACING NUMERIC DATA BY ZEROES.
-064200
-064300     MOVE FUND-NUMBER-DEFAULT        IN NEW-FUND-CONSTANTS
-064400       TO FUND-NUMBER                IN END-BALANCES
-064500                                     IN NEW-AN-TRX-REC
-064600                                    (2 ANN-POLICY-MAX-FUNDS
-064700                                     IN OLD-FUND-CONSTANTS + 1).
-064800
-064900     COMPUTE FIRST-START             IN INIT-LENGTHS
-065000         =   OLD-E-FUND-ARRAY-LENGTH IN LENGTHS-AND-DISPLACEMENTS
-065100         +   DISPLACEMENT-CONSTANT   IN CONSTANTS.
-065200
-065300     MOVE LENGTH OF FUND-INFORMATION IN END-BALANCES
-065400                                     IN NEW-AN-TRX-REC (2 1)
-065500       TO LENGTH-OF-MOVE             IN INIT-LENGTHS
-065600          LENGTH-MOVED               IN INIT-LENGTHS.
-065700     ADD  OLD-E-FUND-ARRAY-LENGTH    IN LENGTHS-AND-DISPLACEMENTS
-065800       TO LENGTH-MOVED               IN INIT-LENGTHS.
-065900     MOVE LENGTH OF FUND-INFO-ARRAY  IN END-BALANCES
-066000                                     IN NEW-AN-TRX-REC (2)
-066100       TO MAX-LENGTH                 IN INIT-LENGTHS.
-066200
-066300     PERFORM 241000-INITIALIZE-ARRAY   THRU 241000-EXIT
-066400       UNTIL LENGTH-MOVED            IN INIT-LENGTHS
-066500             NOT LESS THAN
-066600             MAX-LENGTH              IN INIT-LENGTHS.
-066700
-066800 240000-EXIT.
-066900     EXIT.
-067000
-067100
-067200
-067300 241000-INITIALIZE-ARRAY.
-067400
-067500     COPY PVCSINIT
-067600         REPLACING ==COPY-DATA-AREA==
-067700         BY ==FUND-INFO-ARRAY  IN END-BALANCES
-067800                               IN NEW-AN-TRX-REC (2)==.
-067900
-068000 241000-EXIT.
-068100     EXIT.
-068200
-068300 242000-CHECK-MAX-FUNDS.
-068400
-068500     IF ANN-POLICY-MAX-FUNDS         IN OLD-FUND-CONSTANTS
-068600       EQUAL
-068700        ANN-POLICY-MAX-FUNDS         IN NEW-FUND-CONSTANTS
-068800         GO TO 242000-EXIT
-068900     END-IF.
-069000
-069100     IF FUND-NUMBER                  IN END-BALANCES
-069200                                     IN OLD-AN-TRX-REC
-069300                                    (2 ANN-POLICY-MAX-FUNDS
-069400                                     IN NEW-FUND-CONSTANTS + 1)
-069500       NUMERIC
-069600         IF FUND-NUMBER              IN END-BALANCES
-069700                                     IN OLD-AN-TRX-REC
-069800                                    (2 ANN-POLICY-MAX-FUNDS
-069900                                     IN NEW-FUND-CONSTANTS + 1)
-070000           NOT EQUAL FUND-NUMBER-DEFAULT
-070100                                     IN NEW-FUND-CONSTANTS
-070200             SET TOO-MANY-MAX-FUNDS  IN FUNDS-CONFIG-COMM-AREA
-070300               TO TRUE
-070400         END-IF
-070500     END-IF.
-070600
-070700 242000-EXIT.
-070800     EXIT.
-070900
-071000
-071100 300000-TERMINATION.
-071200
-071300     ADD +1
-071400       TO ANN-AN-CONV-CTR            IN FUNDS-CONFIG-COMM-AREA.
-071500
-071600 300000-EXIT.
-071700     EXIT.
+022910     MOVE SPACES                  TO SUMMARY-REPORT-RECORD.
+022920     MOVE 'FUND BALANCES REDIRECTED TO RESIDUAL FUND'
+022930       TO SRR-LABEL.
+022940     MOVE ANN-AN-RESIDUAL-CTR      IN FUNDS-CONFIG-COMM-AREA
+022950       TO SRR-VALUE.
+022960     WRITE SUMMARY-REPORT-RECORD.
+022970     IF NOT FCRSUMR-STATUS-OK
+022980         MOVE 'FCRSUMR' TO FEC-FILE-ID
+022990         MOVE FCRSUMR-STATUS TO FEC-FILE-STATUS
+023000         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+023010     END-IF.
+023020
+023030     MOVE SPACES                  TO SUMMARY-REPORT-RECORD.
+023040     MOVE 'TRANSACTIONS OUT OF BALANCE AFTER CONVERSION'
+023050       TO SRR-LABEL.
+023060     MOVE ANN-AN-OUT-OF-BALANCE-CTR IN FUNDS-CONFIG-COMM-AREA
+023070       TO SRR-VALUE.
+023080     WRITE SUMMARY-REPORT-RECORD.
+023090     IF NOT FCRSUMR-STATUS-OK
+023100         MOVE 'FCRSUMR' TO FEC-FILE-ID
+023110         MOVE FCRSUMR-STATUS TO FEC-FILE-STATUS
+023120         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+023130     END-IF.
+023140
+023150     MOVE SPACES                   TO RUN-LOG-RECORD.
+023160     ACCEPT RLOG-RUN-DATE             FROM DATE YYYYMMDD.
+023170     MOVE WV0910-ID                IN RELEASE-IDENTIFIER
+023180       TO RLOG-WV0910-ID.
+023190     MOVE WV1001-ID                IN RELEASE-IDENTIFIER
+023200       TO RLOG-WV1001-ID.
+023210     MOVE ANN-AN-CONV-CTR          IN FUNDS-CONFIG-COMM-AREA
+023220       TO RLOG-CONV-CTR.
+023230     MOVE ANN-AN-CONV-INCR-CTR     IN FUNDS-CONFIG-COMM-AREA
+023240       TO RLOG-CONV-INCR-CTR.
+023250     MOVE ANN-AN-CONV-DECR-CTR     IN FUNDS-CONFIG-COMM-AREA
+023260       TO RLOG-CONV-DECR-CTR.
+023270     MOVE ANN-AN-TOO-MANY-CTR      IN FUNDS-CONFIG-COMM-AREA
+023280       TO RLOG-TOO-MANY-CTR.
+023290     MOVE ANN-AN-RESIDUAL-CTR      IN FUNDS-CONFIG-COMM-AREA
+023300       TO RLOG-RESIDUAL-CTR.
+023310     MOVE ANN-AN-OUT-OF-BALANCE-CTR IN FUNDS-CONFIG-COMM-AREA
+023320       TO RLOG-OUT-OF-BALANCE-CTR.
+023330     WRITE RUN-LOG-RECORD.
+023340     IF NOT FCRRLOG-STATUS-OK
+023350         MOVE 'FCRRLOG' TO FEC-FILE-ID
+023360         MOVE FCRRLOG-STATUS TO FEC-FILE-STATUS
+023370         PERFORM 900000-ABEND-ON-FILE-ERROR THRU 900000-EXIT
+023380     END-IF.
+023390
+023400     CLOSE CONVERSION-SUMMARY-FILE.
+023410     CLOSE FUND-EXCEPTION-FILE.
+023420     CLOSE CHECKPOINT-FILE.
+023430     CLOSE OUT-OF-BALANCE-FILE.
+023440     CLOSE RUN-LOG-FILE.
+023450
+023460 400000-EXIT.
+023470     EXIT.
+023480
+023490**************************************************************
+023500*  900000-ABEND-ON-FILE-ERROR - COMMON HANDLER FOR A BAD FILE    *
+023510*    STATUS ON OPEN OR WRITE.  DISPLAYS THE OFFENDING FILE AND   *
+023520*    STATUS CODE AND ABENDS THE RUN - A DASD OR ALLOCATION       *
+023530*    FAILURE ON THESE FILES MUST NOT PASS FOR A CLEAN RUN.       *
+023540**************************************************************
+023550 900000-ABEND-ON-FILE-ERROR.
+023560
+023570     DISPLAY 'FCRFAN1 - I/O ERROR ON FILE ' FEC-FILE-ID
+023580             ' - FILE STATUS = ' FEC-FILE-STATUS.
+023590     MOVE 16 TO RETURN-CODE.
+023600     STOP RUN.
+023610
+023620 900000-EXIT.
+023630     EXIT.
