@@ -0,0 +1,11 @@
+000100**************************************************************
+000200*  CFUAXMCD  -  OLD ANNUITY AN FUND COUNT CONSTANTS           *
+000300*    COPIED INTO FCRFAN1 AS OLD-FUND-CONSTANTS.                *
+000400*    DESCRIBES THE FUND CONFIGURATION IN EFFECT FOR THE        *
+000500*    "FROM" (OLD) COPY OF THE ANNUITY ANNUAL STATEMENT         *
+000600*    TRANSACTION - CFUAFAN1.                                   *
+000700**************************************************************
+000800     05  ANN-POLICY-MAX-FUNDS        PIC S9(04) COMP
+000900                                      VALUE +9.
+001000     05  FUND-NUMBER-DEFAULT         PIC 9(03)
+001100                                      VALUE 999.
