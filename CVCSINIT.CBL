@@ -0,0 +1,9 @@
+000100**************************************************************
+000200*  CVCSINIT  -  WORKING STORAGE FOR THE GENERIC TRAILING-     *
+000300*    ARRAY-SLOT INITIALIZATION UTILITY (PVCSINIT).             *
+000400*    COPIED INTO FCRFAN1 AS INIT-LENGTHS.                     *
+000500**************************************************************
+000600     05  FIRST-START                 PIC S9(08) COMP.
+000700     05  LENGTH-OF-MOVE              PIC S9(08) COMP.
+000800     05  LENGTH-MOVED                PIC S9(08) COMP.
+000900     05  MAX-LENGTH                  PIC S9(08) COMP.
