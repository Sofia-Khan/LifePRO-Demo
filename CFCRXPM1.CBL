@@ -0,0 +1,34 @@
+000100**************************************************************
+000200*  CFCRXPM1  -  FUNDS CONFIGURATION CONVERSION PER-PLAN MAX-  *
+000300*    FUNDS TABLE.  COPIED INTO FCRFAN1 ONLY.  SOME ANNUITY    *
+000400*    PLANS OFFER FEWER FUNDS THAN THE SYSTEM-WIDE MAXIMUM     *
+000500*    DESCRIBED BY CFUAXMCD / CIUAXMCD, SO THIS TABLE LETS A    *
+000600*    PLAN'S OWN, SMALLER MAX-FUNDS COUNT OVERRIDE THE SYSTEM-  *
+000700*    WIDE DEFAULT FOR THE DURATION OF ONE TRANSACTION.  A      *
+000800*    PLAN CODE NOT FOUND IN THE TABLE CONVERTS UNDER THE       *
+000900*    SYSTEM-WIDE DEFAULT, UNCHANGED.  EVERY ENTRY'S OLD/NEW    *
+001000*    MAX-FUNDS MUST STILL FIT WITHIN THE COMPILED FUND ARRAY   *
+001100*    SIZE IN CFUAFAN1 / CIUAFAN1 (9 OLD, 7 NEW ACTIVE SLOTS    *
+001200*    PLUS ONE DEFAULT-FUND TRAILER SLOT EACH) - THIS TABLE     *
+001300*    CAN ONLY NARROW A PLAN'S FUND COUNT, NOT WIDEN IT PAST    *
+001400*    THE COMPILED CEILING.  195100-SCAN-PLAN-MAX-FUNDS IN      *
+001450*    FCRFAN1 ENFORCES THIS AT RUN TIME - A ROW WHOSE OLD OR    *
+001460*    NEW MAX-FUNDS EXCEEDS THE COMPILED CEILING IS IGNORED AND *
+001470*    THE SYSTEM-WIDE DEFAULT IS LEFT IN EFFECT FOR THAT PLAN.  *
+001500**************************************************************
+001600     05  PLAN-MAX-FUNDS-TABLE-VALUES.
+001700         10  FILLER                  PIC X(04) VALUE 'BAS1'.
+001800         10  FILLER                  PIC S9(04) COMP VALUE +5.
+001900         10  FILLER                  PIC S9(04) COMP VALUE +4.
+002000         10  FILLER                  PIC X(04) VALUE 'BAS2'.
+002100         10  FILLER                  PIC S9(04) COMP VALUE +7.
+002200         10  FILLER                  PIC S9(04) COMP VALUE +6.
+002300
+002400     05  PLAN-MAX-FUNDS-TABLE
+             REDEFINES PLAN-MAX-FUNDS-TABLE-VALUES.
+002500         10  PLAN-MAX-FUNDS-ENTRY    OCCURS 2 TIMES.
+002600             15  PMF-PLAN-CODE       PIC X(04).
+002700             15  PMF-OLD-MAX-FUNDS   PIC S9(04) COMP.
+002800             15  PMF-NEW-MAX-FUNDS   PIC S9(04) COMP.
+002900
+003000     05  PLAN-MAX-FUNDS-TABLE-LIMIT  PIC S9(04) COMP VALUE +2.
