@@ -0,0 +1,34 @@
+000100**************************************************************
+000200*  CIUAFAN1  -  ANNUITY AN ANNUAL STATEMENT TRANSACTION       *
+000300*    "TO" (NEW) COPY - COPIED INTO FCRFAN1 AS                 *
+000400*    NEW-AN-TRX-REC.  CARRIES ANN-POLICY-MAX-FUNDS (7) ACTIVE  *
+000500*    FUND SLOTS PLUS ONE DEFAULT-FUND TRAILER SLOT PER         *
+000600*    BEGIN-BALANCES / END-BALANCES OCCURRENCE.  THIS IS THE    *
+000700*    ONLY STRUCTURAL DIFFERENCE FROM CFUAFAN1 - THE NUMBER OF  *
+000800*    OCCURRENCES IN FUND-INFORMATION.                          *
+000900**************************************************************
+001000     05  RDW-LENGTH                  PIC S9(04) COMP.
+001100     05  RDW-RESERVED                PIC S9(04) COMP.
+001200
+001300     05  TRX-INFO.
+001400         10  TRX-POLICY-ID           PIC 9(10).
+001500         10  TRX-PLAN-CODE           PIC X(04).
+001600         10  TRX-RECORD-NUMBER       PIC 9(09).
+001700         10  TRX-TYPE-CODE           PIC X(04).
+001800         10  TRX-EFFECTIVE-DATE      PIC 9(08).
+001900
+002000     05  STATEMENT-SUMMARY-BALANCES.
+002100         10  BEGIN-BALANCES          OCCURS 3 TIMES.
+002200             15  BB-BALANCE-TYPE         PIC X(02).
+002300             15  BB-BALANCE-DATE         PIC 9(08).
+002400             15  FUND-INFO-ARRAY.
+002500                 20  FUND-INFORMATION    OCCURS 8 TIMES.
+002600                     25  FUND-NUMBER     PIC 9(03).
+002700                     25  FUND-BALANCE    PIC S9(09)V99 COMP-3.
+002800         10  END-BALANCES            OCCURS 3 TIMES.
+002900             15  EB-BALANCE-TYPE         PIC X(02).
+003000             15  EB-BALANCE-DATE         PIC 9(08).
+003100             15  FUND-INFO-ARRAY.
+003200                 20  FUND-INFORMATION    OCCURS 8 TIMES.
+003300                     25  FUND-NUMBER     PIC 9(03).
+003400                     25  FUND-BALANCE    PIC S9(09)V99 COMP-3.
