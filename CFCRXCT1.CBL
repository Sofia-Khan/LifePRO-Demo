@@ -0,0 +1,32 @@
+000100**************************************************************
+000200*  CFCRXCT1  -  FUNDS CONFIGURATION CONVERSION COMMUNICATION  *
+000300*    AREA.  PASSED BETWEEN THE FUNDS-CONFIG CONTROL JOB AND   *
+000400*    FCRFAN1 (AND ANY OTHER FCRFANx CONVERSION UTILITY) SO    *
+000500*    THE CONTROL JOB CAN SEE WHAT HAPPENED ON EACH CALL AND    *
+000600*    ACCUMULATE RUN TOTALS ACROSS THE WHOLE FILE.              *
+000700**************************************************************
+000800     05  FUNDS-CONFIG-SWITCHES.
+000900         10  CONVERSION-STATUS-SW    PIC X(01)  VALUE SPACE.
+001000             88  NOT-CONVERTED                  VALUE 'N'.
+001010             88  SIMULATED                      VALUE 'S'.
+001100         10  MAX-FUNDS-SW            PIC X(01)  VALUE SPACE.
+001200             88  TOO-MANY-MAX-FUNDS              VALUE 'Y'.
+001210         10  END-OF-JOB-SW           PIC X(01)  VALUE SPACE.
+001220             88  END-OF-JOB                     VALUE 'Y'.
+001230         10  SIMULATE-SW             PIC X(01)  VALUE SPACE.
+001240             88  SIMULATE-ONLY                  VALUE 'Y'.
+001250         10  RESIDUAL-REDIRECT-SW    PIC X(01)  VALUE SPACE.
+001260             88  REDIRECT-TO-RESIDUAL           VALUE 'Y'.
+001300
+001400     05  ANN-AN-CONV-CTR             PIC S9(09) COMP-3
+001500                                      VALUE ZERO.
+001510     05  ANN-AN-CONV-INCR-CTR        PIC S9(09) COMP-3
+001520                                      VALUE ZERO.
+001530     05  ANN-AN-CONV-DECR-CTR        PIC S9(09) COMP-3
+001540                                      VALUE ZERO.
+001550     05  ANN-AN-TOO-MANY-CTR         PIC S9(09) COMP-3
+001560                                      VALUE ZERO.
+001570     05  ANN-AN-RESIDUAL-CTR         PIC S9(09) COMP-3
+001580                                      VALUE ZERO.
+001590     05  ANN-AN-OUT-OF-BALANCE-CTR   PIC S9(09) COMP-3
+001600                                      VALUE ZERO.
