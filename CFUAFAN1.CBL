@@ -0,0 +1,32 @@
+000100**************************************************************
+000200*  CFUAFAN1  -  ANNUITY AN ANNUAL STATEMENT TRANSACTION       *
+000300*    "FROM" (OLD) COPY - COPIED INTO FCRFAN1 AS               *
+000400*    OLD-AN-TRX-REC.  CARRIES ANN-POLICY-MAX-FUNDS (9) ACTIVE  *
+000500*    FUND SLOTS PLUS ONE DEFAULT-FUND TRAILER SLOT PER         *
+000600*    BEGIN-BALANCES / END-BALANCES OCCURRENCE.                 *
+000700**************************************************************
+000800     05  RDW-LENGTH                  PIC S9(04) COMP.
+000900     05  RDW-RESERVED                PIC S9(04) COMP.
+001000
+001100     05  TRX-INFO.
+001200         10  TRX-POLICY-ID           PIC 9(10).
+001300         10  TRX-PLAN-CODE           PIC X(04).
+001400         10  TRX-RECORD-NUMBER       PIC 9(09).
+001500         10  TRX-TYPE-CODE           PIC X(04).
+001600         10  TRX-EFFECTIVE-DATE      PIC 9(08).
+001700
+001800     05  STATEMENT-SUMMARY-BALANCES.
+001900         10  BEGIN-BALANCES          OCCURS 3 TIMES.
+002000             15  BB-BALANCE-TYPE         PIC X(02).
+002100             15  BB-BALANCE-DATE         PIC 9(08).
+002200             15  FUND-INFO-ARRAY.
+002300                 20  FUND-INFORMATION    OCCURS 10 TIMES.
+002400                     25  FUND-NUMBER     PIC 9(03).
+002500                     25  FUND-BALANCE    PIC S9(09)V99 COMP-3.
+002600         10  END-BALANCES            OCCURS 3 TIMES.
+002700             15  EB-BALANCE-TYPE         PIC X(02).
+002800             15  EB-BALANCE-DATE         PIC 9(08).
+002900             15  FUND-INFO-ARRAY.
+003000                 20  FUND-INFORMATION    OCCURS 10 TIMES.
+003100                     25  FUND-NUMBER     PIC 9(03).
+003200                     25  FUND-BALANCE    PIC S9(09)V99 COMP-3.
